@@ -14,9 +14,16 @@
       * DESP-VLR-UNI    - PIC 9(013)V9(002) - VALOR UNITARIO PECA      *
       * FILLER          - PIC X(022)        - AREA LIVRE               *
       ******************************************************************
+      * DESP-COD-PEC = 99999 IDENTIFICA O REGISTRO TRAILER DE          *
+      *                RECONCILIACAO, GRAVADO AO FINAL DO ARQUIVO      *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * DESP-QTD-REG    - PIC 9(007)        - QTDE DE COT. DESPREZADAS *
+      * DESP-VLR-TOT    - PIC 9(013)V9(002) - VLR TOTAL COT.DESPREZADA *
+      ******************************************************************
       *
        01          REG-DESP.
            03      DESP-COD-PEC    PIC     9(005).
+             88    DESP-TRAILER            VALUE 99999.
            03      DESP-NOME       PIC     X(030).
            03      DESP-QTD-MIN    PIC     9(005).
            03      DESP-QTD-MAX    PIC     9(005).
@@ -24,6 +31,11 @@
            03      DESP-FORNECE    PIC     9(010).
            03      DESP-VLR-UNI    PIC     9(013)V9(002).
            03      FILLER          PIC     X(022).
+       01          REG-DESP-TRAILER REDEFINES REG-DESP.
+           03      FILLER          PIC     X(005).
+           03      DESP-QTD-REG    PIC     9(007).
+           03      DESP-VLR-TOT    PIC     9(013)V9(002).
+           03      FILLER          PIC     X(073).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFOCO *
