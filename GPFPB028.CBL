@@ -0,0 +1,447 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB028.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               15/12/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 15/12/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: A PARTIR DO CADASTRO DA MATRIZ, GERAR O        *
+      *                EXTRATO DE LANCAMENTOS CONTABEIS (CADCTB) COM  *
+      *                A VALORIZACAO DO ESTOQUE DE CADA PECA, PARA    *
+      *                TRANSMISSAO AO SISTEMA DE CONTABILIDADE.       *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+           SELECT  CADMATR  ASSIGN TO  UT-S-CADMATR
+                   FILE     STATUS IS  WS-FS-CADMATR.
+      *
+      *****************************************************************
+      * OUTPUT.: CADCTB  - EXTRATO DE LANCAMENTOS CONTABEIS - LRECL=100*
+      *****************************************************************
+      *
+           SELECT  CADCTB   ASSIGN TO  UT-S-CADCTB
+                   FILE     STATUS IS  WS-FS-CADCTB.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+       FD  CADMATR
+           RECORDING  MODE      IS F
+           LABEL      RECORD    IS STANDARD
+           BLOCK      CONTAINS  0  RECORDS.
+      *
+       01      REG-CADMATR         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADCTB  - EXTRATO DE LANCAMENTOS CONTABEIS - LRECL=100*
+      *****************************************************************
+      *
+       FD  CADCTB
+           RECORDING  MODE      IS F
+           LABEL      RECORD    IS STANDARD
+           BLOCK      CONTAINS  0  RECORDS.
+      *
+       01      REG-CADCTB          PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01  WS-FS-CADMATR           PIC     9(002) VALUE ZEROS.
+       01  WS-FS-CADCTB            PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-LID-CADMATR          PIC     9(018) VALUE ZEROS.
+       01  WS-GRV-CADCTB           PIC     9(018) VALUE ZEROS.
+       01  WS-REJ-VALORIZACAO      PIC     9(018) VALUE ZEROS.
+      *
+       01  WS-VLR-TOTAL-ITEM       PIC     9(013)V9(002) VALUE ZEROS.
+       01  WS-VLR-TOTAL-GERAL      PIC     9(013)V9(002) VALUE ZEROS.
+      *
+       01  WS-SW-VLR-EXCEDE        PIC     X(001) VALUE 'N'.
+         88    WS-VLR-EXCEDE-SIM          VALUE 'S'.
+         88    WS-VLR-EXCEDE-NAO          VALUE 'N'.
+      *
+      *****************************************************************
+      *    CODIFICACAO CONTABIL PADRAO DO LANCAMENTO DE ESTOQUE        *
+      *****************************************************************
+      *
+       01  WS-CONTA-DEBITO         PIC     9(006) VALUE 110205.
+       01  WS-CONTA-CREDITO        PIC     9(006) VALUE 310110.
+       01  WS-HISTORICO            PIC     X(030) VALUE
+           'VALORIZACAO DE ESTOQUE - MATR'.
+      *
+       01  WS-EDICAO               PIC     Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  WS-EDICAO-QTD           PIC     Z.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01  WS-ACESSO-ARQ           PIC     X(013) VALUE SPACES.
+       01  WS-DDNAME-ARQ           PIC     X(008) VALUE SPACES.
+       01  WS-FS-ARQ               PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-PTO-ERRO             PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE DATA NO LANCAMENTO        *
+      *****************************************************************
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     FILLER              PIC     X(006).
+      *
+       01      WS-DT-MOV           PIC     9(008)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-DT-MOV.
+        03     WS-DT-MOV-ANO       PIC     9(004).
+        03     WS-DT-MOV-MES       PIC     9(002).
+        03     WS-DT-MOV-DIA       PIC     9(002).
+      *
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+           COPY    COBO1010.
+      *
+      *****************************************************************
+      * OUTPUT.: CADCTB  - EXTRATO DE LANCAMENTOS CONTABEIS - LRECL=100*
+      *****************************************************************
+      *
+           COPY    COBO1028.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADMATR   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADMATR
+                   OUTPUT  CADCTB.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-ANO     TO      WS-DT-MOV-ANO.
+           MOVE    WS-TIME-MES     TO      WS-DT-MOV-MES.
+           MOVE    WS-TIME-DIA     TO      WS-DT-MOV-DIA.
+
+           PERFORM 0500-00-LEITURA-CADMATR.
+
+           IF      WS-FS-CADMATR   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB028 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADMATR ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADMATR.
+
+           PERFORM 0400-00-TESTA-FS-CADCTB.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADMATR    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMATR NOT EQUAL 00 AND 10
+                   MOVE 'CADMATR'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMATR
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADCTB     SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADCTB  NOT EQUAL 00
+                   MOVE 'CADCTB'   TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADCTB
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADMATR     SECTION.
+      *****************************************************************
+      *
+           READ    CADMATR         INTO    REG-MATR.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADMATR.
+
+           IF      WS-FS-CADMATR   EQUAL   00
+                   ADD 001         TO      WS-LID-CADMATR
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 1050-00-VALORIZA-ESTOQUE.
+
+           IF      WS-VLR-EXCEDE-NAO
+                   PERFORM         1100-00-GRAVACAO-DETALHE
+           END-IF.
+
+           PERFORM 0500-00-LEITURA-CADMATR.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1050-00-VALORIZA-ESTOQUE    SECTION.
+      *****************************************************************
+      *
+           SET     WS-VLR-EXCEDE-NAO       TO      TRUE.
+
+           COMPUTE WS-VLR-TOTAL-ITEM
+                                   =       MATR-QTD-ETQ
+                                   *       MATR-VLR-UNIT
+                   ON SIZE ERROR
+                           SET     WS-VLR-EXCEDE-SIM       TO      TRUE
+           END-COMPUTE.
+
+           IF      WS-VLR-EXCEDE-SIM
+                   MOVE    ZEROS           TO      WS-VLR-TOTAL-ITEM
+                   ADD     001             TO      WS-REJ-VALORIZACAO
+           ELSE
+                   ADD     WS-VLR-TOTAL-ITEM
+                                           TO      WS-VLR-TOTAL-GERAL
+           END-IF.
+      *
+       1050-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-DETALHE    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-CTB.
+
+           MOVE    MATR-COD-PEC    TO      CTB-COD-PEC.
+           MOVE    WS-CONTA-DEBITO TO      CTB-CONTA-DEBITO.
+           MOVE    WS-CONTA-CREDITO
+                                   TO      CTB-CONTA-CREDITO.
+           MOVE    WS-HISTORICO    TO      CTB-HISTORICO.
+           MOVE    WS-DT-MOV       TO      CTB-DT-MOV.
+           MOVE    MATR-QTD-ETQ    TO      CTB-QTD-ETQ.
+           MOVE    MATR-VLR-UNIT   TO      CTB-VLR-UNIT.
+           MOVE    WS-VLR-TOTAL-ITEM
+                                   TO      CTB-VLR-TOTAL.
+
+           MOVE    REG-CTB         TO      REG-CADCTB.
+
+           PERFORM 1200-00-GRAVACAO-CADCTB.
+
+           ADD     001             TO      WS-GRV-CADCTB.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-GRAVACAO-CADCTB     SECTION.
+      *****************************************************************
+      *
+           WRITE   REG-CADCTB.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADCTB.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1300-00-GRAVACAO-TRAILER    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-CTB.
+           MOVE    99999           TO      CTB-COD-PEC.
+           MOVE    WS-GRV-CADCTB   TO      CTB-QTD-REG.
+           MOVE    WS-VLR-TOTAL-GERAL
+                                   TO      CTB-VLR-TOTAL-GER.
+
+           MOVE    REG-CTB-TRAILER TO      REG-CADCTB.
+
+           PERFORM 1200-00-GRAVACAO-CADCTB.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           PERFORM 1300-00-GRAVACAO-TRAILER.
+
+           CLOSE   CADMATR
+                   CADCTB.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB028'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADMATR
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB028 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB028 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADMATR  TO      WS-EDICAO-QTD.
+           DISPLAY '* REGISTROS LIDOS.......- CADMATR.: '
+           WS-EDICAO-QTD ' *'.
+           MOVE    WS-GRV-CADCTB   TO      WS-EDICAO-QTD.
+           DISPLAY '* LANCAMENTOS GRAVADOS..- CADCTB..: '
+           WS-EDICAO-QTD ' *'.
+           MOVE    WS-REJ-VALORIZACAO
+                                   TO      WS-EDICAO-QTD.
+           DISPLAY '* PECAS REJEITADAS (ESTOURO VALOR).........: '
+           WS-EDICAO-QTD ' *'.
+           MOVE    WS-VLR-TOTAL-GERAL
+                                   TO      WS-EDICAO.
+           DISPLAY '* VALOR TOTAL DO ESTOQUE TRANSMITIDO..........: '
+           WS-EDICAO ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB028 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB028 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB028 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB028 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB028 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB028                  *
+      *****************************************************************
