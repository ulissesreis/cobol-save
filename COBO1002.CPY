@@ -5,7 +5,7 @@
       ******************************************************************
       * NOME DO BOOK    - COBO1002 - CADASTRO DE PECA SELECIONADA      *
       ******************************************************************
-      * PSEL-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * PSEL-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
       * PSEL-NOME       - PIC X(030)        - NOME DA PECA             *
       * PSEL-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
       * PSEL-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
@@ -13,7 +13,7 @@
       ******************************************************************
       *
        01          REG-PSEL.
-           03      PSEL-COD-PEC    PIC     9(005).
+           03      PSEL-COD-PEC    PIC     X(005).
            03      PSEL-NOME       PIC     X(030).
            03      PSEL-QTD-ETQ    PIC     9(005).
            03      PSEL-VLR-UNIT   PIC     9(013)V9(002).
