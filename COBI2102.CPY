@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADATEN        - LCREL 100 BYTES  *
+      ******************************************************************
+      * NOME DO BOOK    - COBI2102 - SOLICITACOES ATENDIDAS            *
+      ******************************************************************
+      * ATEN-CD-ENTI     - PIC 9(007)       - CODIGO DA ENTIDADE       *
+      * ATEN-CD-CENT     - PIC 9(005)       - CODIGO DO CENTRO         *
+      * ATEN-AN-PROP     - PIC 9(004)       - ANO DA PROPOSTA          *
+      * ATEN-NR-SOLI     - PIC 9(013)       - NUMERO DE SOLICITACAO    *
+      * ATEN-TP-SOLI     - PIC X(001)       - TIPO DE SOLICITACAO      *
+      * FILLER           - PIC X(070)       - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-ATEN.
+           03      ATEN-CHAVE.
+               05  ATEN-CD-ENTI    PIC     9(007).
+               05  ATEN-CD-CENT    PIC     9(005).
+               05  ATEN-AN-PROP    PIC     9(004).
+               05  ATEN-NR-SOLI    PIC     9(013).
+               05  ATEN-TP-SOLI    PIC     X(001).
+           03      FILLER          PIC     X(070).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA        SEQ. - INPUT - CADATEN *
+      ******************************************************************
