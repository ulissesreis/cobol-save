@@ -8,16 +8,24 @@
       * REG-PMOV        - PIC X(100)        - REG. TOTAL DO ARQUIVO    *
       ******************************************************************
       * MOVR-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
-      * MOVR-VLR-VEN    - PIC 9(015)V9(002) - VALOR ACUMULADO VENDA    *
+      * MOVR-VLR-VEN    - PIC S9(015)V9(002)- VALOR ACUMULADO MOVIMENTO*
+      *                    (VENDAS MENOS CREDITOS/DEVOLUCOES)          *
       * MOVR-DAT-MOV    - PIC 9(008)        - DATA MOVIMENTO (AAAAMMDD)*
-      * FILLER          - PIC X(020)        - AREA LIVRE               *
+      * MOVR-DAT-INI    - PIC 9(008)        - DATA INICIAL DA JANELA   *
+      *                    DE PROCESSAMENTO (AAAAMMDD)                 *
+      * MOVR-DAT-FIM    - PIC 9(008)        - DATA FINAL DA JANELA DE  *
+      *                    PROCESSAMENTO (AAAAMMDD) - IGUAL A MOVR-DAT-*
+      *                    INI QUANDO O TOTAL E DE UM UNICO DIA        *
+      * FILLER          - PIC X(004)        - AREA LIVRE               *
       ******************************************************************
       *
        01          REG-MOVR.
          03        MOVR-COD-PEC    PIC     9(005).
-         03        MOVR-VLR-VEN    PIC     9(015)V9(002).
+         03        MOVR-VLR-VEN    PIC     S9(015)V9(002).
          03        MOVR-DAT-MOV    PIC     9(008).
-         03        FILLER          PIC     X(020).
+         03        MOVR-DAT-INI    PIC     9(008).
+         03        MOVR-DAT-FIM    PIC     9(008).
+         03        FILLER          PIC     X(004).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADMOVR *
