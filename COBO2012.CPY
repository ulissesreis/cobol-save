@@ -15,9 +15,15 @@
       *                               'A02' - ALTERACAO NAO PERMITIDA  *
       *                   EXCLUSAO    'E01' - EXCLUSAO EFETUADA        *
       *                               'E02' - EXCLUSAO NAO PERMITIDA   *
+      *                   DUPLICADA   'D01' - SOLICITACAO DUPLICADA    *
+      *                               NO MESMO MOVFUNC (DESPREZADA)    *
       * FLOG-ORIGEM     - PIC X(003)        - ORIGEM DO REGISTRO       *
       * FLOG-LOG        - PIC X(200)        - REGISTRO LOG (HISTORICO) *
-      * FILLER          - PIC X(034)        - AREA LIVRE               *
+      * FLOG-SEQ-TRANS  - PIC 9(007)        - SEQ. DA TRANSACAO DE     *
+      *                    ATUALIZACAO DO CADFATU QUE GEROU ESTE LOG;  *
+      *                    ZERO QUANDO O LOG NAO ESTA LIGADO A UMA     *
+      *                    GRAVACAO DE CADFATU (REJEICAO/DUPLICIDADE)  *
+      * FILLER          - PIC X(027)        - AREA LIVRE               *
       ******************************************************************
       *
        01          REG-FOCO.
@@ -25,7 +31,8 @@
            03      FLOG-STATUS     PIC     X(003).
            03      FLOG-ORIGEM     PIC     X(008).
            03      FLOG-LOG        PIC     X(200).
-           03      FILLER          PIC     X(034).
+           03      FLOG-SEQ-TRANS  PIC     9(007).
+           03      FILLER          PIC     X(027).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFLOG *
