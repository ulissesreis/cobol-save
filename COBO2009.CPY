@@ -0,0 +1,25 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA - CADRESH           - LCREL 050 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO2009 - HISTORICO DE RESUMO DE PECAS      *
+      ******************************************************************
+      * RESH-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
+      * RESH-QTD-ETQ    - PIC 9(007)        - QTDE EM ESTOQUE NA EXEC. *
+      * RESH-DATA-EXEC  - PIC 9(008)        - DATA DE PROCESSAMENTO    *
+      * FILLER          - PIC X(030)        - AREA LIVRE               *
+      ******************************************************************
+      *    ARQUIVO CUMULATIVO - RECEBE UMA LINHA POR PECA RESUMIDA EM  *
+      *    CADA EXECUCAO, PRESERVANDO O HISTORICO DAS DEMAIS EXECUCOES *
+      ******************************************************************
+      *
+       01          REG-RESH.
+           03      RESH-COD-PEC      PIC     X(005).
+           03      RESH-QTD-ETQ      PIC     9(007).
+           03      RESH-DATA-EXEC    PIC     9(008).
+           03      FILLER            PIC     X(030).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADRESH *
+      ******************************************************************
