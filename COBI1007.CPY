@@ -0,0 +1,45 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFUNC        - LCREL 200 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1007 - CADASTRO DE FUNCIONARIOS          *
+      ******************************************************************
+      * FUNC-CODIGO     - PIC 9(005)        - CODIGO DO FUNCIONARIO    *
+      * FUNC-NOME       - PIC X(030)        - NOME DO FUNCIONARIO      *
+      * FUNC-RG         - PIC 9(015)        - REGISTRO GERAL DO FUNC.  *
+      * FUNC-CPF        - PIC 9(011)        - CADASTRO PESSOA FISICA   *
+      * FUNC-ENDERECO   - PIC X(100)        - ENDERECO COMPLETO        *
+      * FUNC-CART-TRAB  - PIC 9(005)        - NUMERO CARTEIRA TRABALHO *
+      * FUNC-TELEFONE   - PIC 9(008)        - TELEFONE RESIDENCIAL     *
+      * FUNC-DT-NAS     - PIC 9(008)        - DT NASCIMENTO (AAAAMMDD) *
+      * FUNC-DT-ADM     - PIC 9(008)        - DT ADMISSAO   (AAAAMMDD) *
+      * FILLER          - PIC X(010)        - AREA LIVRE               *
+      ******************************************************************
+      * FUNC-CODIGO = 00000 IDENTIFICA O REGISTRO HEADER DO ARQUIVO    *
+      * FUNC-CODIGO = 99999 IDENTIFICA O REGISTRO TRAILER DO ARQUIVO   *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * FUNC-QTD-REG    - PIC 9(007)        - QTDE DE DETALHES LIDOS   *
+      ******************************************************************
+      *
+       01          REG-FUNC.
+           03      FUNC-CODIGO     PIC     9(005).
+             88    FUNC-HEADER             VALUE 00000.
+             88    FUNC-TRAILER            VALUE 99999.
+           03      FUNC-NOME       PIC     X(030).
+           03      FUNC-RG         PIC     9(015).
+           03      FUNC-CPF        PIC     9(011).
+           03      FUNC-ENDERECO   PIC     X(100).
+           03      FUNC-CART-TRAB  PIC     9(005).
+           03      FUNC-TELEFONE   PIC     9(008).
+           03      FUNC-DT-NAS     PIC     9(008).
+           03      FUNC-DT-ADM     PIC     9(008).
+           03      FILLER          PIC     X(010).
+       01          REG-FUNC-TRAILER REDEFINES REG-FUNC.
+           03      FILLER          PIC     X(005).
+           03      FUNC-QTD-REG    PIC     9(007).
+           03      FILLER          PIC     X(188).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFUNC *
+      ******************************************************************
