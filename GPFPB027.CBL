@@ -0,0 +1,835 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB027.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               24/11/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 24/11/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: EMITIR  RESUMO  GERENCIAL  DO  PERIODO  (MES/  *
+      *                ANO INFORMADO VIA PARM), CONSOLIDANDO OS       *
+      *                ARQUIVOS HISTORICOS CADCOTH (COTACOES),        *
+      *                CADRESH (RESUMO DE ESTOQUE) E CADFEXC          *
+      *                (FUNCIONARIOS EXCLUIDOS) NUMA UNICA LISTAGEM.  *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADCOTH - HISTORICO DE COTACOES         - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADCOTH  ASSIGN  TO  UT-S-CADCOTH
+                   FILE     STATUS  IS  WS-FS-CADCOTH.
+      *
+      *****************************************************************
+      * INPUT..: CADRESH - HISTORICO DE RESUMO DE ESTOQUE - LRECL = 050*
+      *****************************************************************
+      *
+           SELECT  CADRESH  ASSIGN  TO  UT-S-CADRESH
+                   FILE     STATUS  IS  WS-FS-CADRESH.
+      *
+      *****************************************************************
+      * INPUT..: CADFEXC - HISTORICO DE FUNC. EXCLUIDOS  - LRECL = 200 *
+      *****************************************************************
+      *
+           SELECT  CADFEXC  ASSIGN  TO  UT-S-CADFEXC
+                   FILE     STATUS  IS  WS-FS-CADFEXC.
+      *
+      *****************************************************************
+      * OUTPUT.: CADGRES - RESUMO GERENCIAL MENSAL       - LRECL = 133 *
+      *****************************************************************
+      *
+           SELECT  CADGRES  ASSIGN  TO  UT-S-CADGRES
+                   FILE     STATUS  IS  WS-FS-CADGRES.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADCOTH - HISTORICO DE COTACOES         - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADCOTH
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADCOTH         PIC     X(050).
+      *
+      *****************************************************************
+      * INPUT..: CADRESH - HISTORICO DE RESUMO DE ESTOQUE - LRECL = 050*
+      *****************************************************************
+      *
+       FD  CADRESH
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADRESH         PIC     X(050).
+      *
+      *****************************************************************
+      * INPUT..: CADFEXC - HISTORICO DE FUNC. EXCLUIDOS  - LRECL = 200 *
+      *****************************************************************
+      *
+       FD  CADFEXC
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFEXC         PIC     X(200).
+      *
+      *****************************************************************
+      * OUTPUT.: CADGRES - RESUMO GERENCIAL MENSAL       - LRECL = 133 *
+      *****************************************************************
+      *
+       FD  CADGRES
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADGRES         PIC     X(133).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADCOTH       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADRESH       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFEXC       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADGRES       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADCOTH      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADRESH      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFEXC      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADGRES      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+       01      WS-EDICAO-VALOR     PIC     Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01      WS-PAGI             PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        CONTADORES DO PERIODO INFORMADO VIA PARM               *
+      *****************************************************************
+      *
+       01      WS-TOT-COTH-AVAL    PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-COTH-GANHOU  PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-COTH-PERDEU  PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-COTH-VLR     PIC     9(013)V9(002) VALUE ZEROS.
+      *
+       01      WS-TOT-RESH-QTDE    PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-RESH-ETQ     PIC     9(009) VALUE ZEROS.
+      *
+       01      WS-TOT-FEXC-QTDE    PIC     9(009) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        AREA DE TRABALHO PARA CRITICA DO PERIODO DO REGISTRO   *
+      *****************************************************************
+      *
+       01      WS-PERIODO-REC      PIC     9(006) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADCOTH - HISTORICO DE COTACOES         - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBO3006.
+      *
+      *****************************************************************
+      * INPUT..: CADRESH - HISTORICO DE RESUMO DE ESTOQUE - LRECL = 050*
+      *****************************************************************
+      *
+           COPY    COBO2009.
+      *
+      *****************************************************************
+      * INPUT..: CADFEXC - HISTORICO DE FUNC. EXCLUIDOS  - LRECL = 200 *
+      *****************************************************************
+      *
+           COPY    COBO3012.
+      *
+      *****************************************************************
+      *        TABELA INTERNA PARA CRITICA LOGICA DO MES              *
+      *****************************************************************
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     WS-TIME-HORA        PIC     9(002).
+        03     WS-TIME-MINUTO      PIC     9(002).
+        03     WS-TIME-SEGUNDO     PIC     9(002).
+      *
+       01      WS-DATA             PIC     X(010)  VALUE '99/99/9999'.
+       01      FILLER              REDEFINES       WS-DATA.
+        03     WS-DIA              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MES              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-ANO              PIC     9(004).
+      *
+       01      WS-HORARIO          PIC     X(008)  VALUE '99:99:99'.
+       01      FILLER              REDEFINES       WS-HORARIO.
+        03     WS-HORA             PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MINUTO           PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-SEGUNDO          PIC     9(002).
+      *
+       01      TAB-MESES.
+         03    FILLER              PIC     X(009) VALUE '  JANEIRO'.
+         03    FILLER              PIC     X(009) VALUE 'FEVEREIRO'.
+         03    FILLER              PIC     X(009) VALUE '    MARCO'.
+         03    FILLER              PIC     X(009) VALUE '    ABRIL'.
+         03    FILLER              PIC     X(009) VALUE '     MAIO'.
+         03    FILLER              PIC     X(009) VALUE '    JUNHO'.
+         03    FILLER              PIC     X(009) VALUE '    JULHO'.
+         03    FILLER              PIC     X(009) VALUE '   AGOSTO'.
+         03    FILLER              PIC     X(009) VALUE ' SETEMBRO'.
+         03    FILLER              PIC     X(009) VALUE '  OUTUBRO'.
+         03    FILLER              PIC     X(009) VALUE ' NOVEMBRO'.
+         03    FILLER              PIC     X(009) VALUE ' DEZEMBRO'.
+      *
+       01      FILLER              REDEFINES   TAB-MESES.
+         03    TAB-OCCURS          OCCURS  12  TIMES.
+          05   TAB-MES             PIC     X(009).
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           1                                  *
+      *****************************************************************
+      *
+       01      CAB1.
+         03    FILLER              PIC     X(001) VALUE '1'.
+         03    FILLER              PIC     X(010) VALUE '#MAINFRAME'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(053) VALUE
+              'C U R S O  D E  P R O G R A M A C A O  C O B O L  II'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'DATA...: '.
+         03    CAB1-DATA           PIC     X(010) VALUE '99/99/9999'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           2                                  *
+      *****************************************************************
+      *
+       01      CAB2.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(015) VALUE
+               '#OPERACAO BATCH'.
+         03    FILLER              PIC     X(042) VALUE SPACES.
+         03    FILLER              PIC     X(017) VALUE
+               'R E L A T O R I O'.
+         03    FILLER              PIC     X(038) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'HORA...: '.
+         03    CAB2-HORA           PIC     X(008) VALUE '99:99:99'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           3                                  *
+      *****************************************************************
+      *
+       01      CAB3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(005) VALUE
+               'REF: '.
+         03    CAB3-MES            PIC     X(009) VALUE SPACES.
+         03    FILLER              PIC     X(001) VALUE '/'.
+         03    CAB3-ANO            PIC     9(002) VALUE ZEROS.
+         03    FILLER              PIC     X(017) VALUE SPACES.
+         03    FILLER              PIC     X(043) VALUE
+              'R E S U M O  G E R E N C I A L  M E N S A L'.
+         03    FILLER              PIC     X(034) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'PAGINA.: '.
+         03    CAB3-PAGINA         PIC     ZZ9.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           4                                  *
+      *****************************************************************
+      *
+       01      CAB4.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(131) VALUE ALL '-'.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           6                                  *
+      *****************************************************************
+      *
+       01      CAB6.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    FILLER              PIC     X(035) VALUE 'DESCRICAO'.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    FILLER              PIC     X(007) VALUE 'QTDE.'.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    FILLER              PIC     X(020) VALUE 'VALOR'.
+         03    FILLER              PIC     X(056) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA DE RESUMO                                    *
+      *****************************************************************
+      *
+       01      LIN1.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    LIN1-DESCRICAO      PIC     X(035) VALUE SPACES.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    LIN1-QTDE           PIC     ZZZ.ZZ9.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    LIN1-VALOR          PIC     Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+         03    FILLER              PIC     X(056) VALUE SPACES.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-PERIODO         PIC     9(006).
+         03    LKG-FILLER          REDEFINES LKG-PERIODO.
+           05  LKG-ANO             PIC     9(004).
+           05  LKG-MES             PIC     9(002).
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCESSA-CADCOTH
+             UNTIL WS-FS-CADCOTH   EQUAL 10.
+
+           PERFORM 1100-00-PROCESSA-CADRESH
+             UNTIL WS-FS-CADRESH   EQUAL 10.
+
+           PERFORM 1200-00-PROCESSA-CADFEXC
+             UNTIL WS-FS-CADFEXC   EQUAL 10.
+
+           PERFORM 1900-00-IMPRESSAO-RESUMO.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           PERFORM 0150-00-CRITICA-PARM.
+
+           OPEN    INPUT   CADCOTH
+                           CADRESH
+                           CADFEXC
+                   OUTPUT  CADGRES.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0510-00-LEITURA-CADCOTH.
+
+           PERFORM 0520-00-LEITURA-CADRESH.
+
+           PERFORM 0530-00-LEITURA-CADFEXC.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-MES         NOT NUMERIC OR
+                   LKG-MES         EQUAL       ZEROS       OR
+                   LKG-MES         GREATER     12          OR
+                   LKG-ANO         NOT NUMERIC OR
+                   LKG-ANO         EQUAL       ZEROS
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADCOTH.
+
+           PERFORM 0310-00-TESTA-FS-CADRESH.
+
+           PERFORM 0320-00-TESTA-FS-CADFEXC.
+
+           PERFORM 0400-00-TESTA-FS-CADGRES.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADCOTH    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADCOTH NOT EQUAL 00 AND 10
+                   MOVE 'CADCOTH'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADCOTH
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0310-00-TESTA-FS-CADRESH    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADRESH NOT EQUAL 00 AND 10
+                   MOVE 'CADRESH'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADRESH
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0310-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0320-00-TESTA-FS-CADFEXC    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFEXC NOT EQUAL 00 AND 10
+                   MOVE 'CADFEXC'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFEXC
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0320-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADGRES    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADGRES NOT EQUAL 00
+                   MOVE 'CADGRES'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADGRES
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0510-00-LEITURA-CADCOTH     SECTION.
+      *****************************************************************
+      *
+           READ    CADCOTH         INTO    REG-COTH.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADCOTH.
+
+           IF      WS-FS-CADCOTH   EQUAL   00
+                   ADD 001         TO      WS-LID-CADCOTH
+           END-IF.
+      *
+       0510-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0520-00-LEITURA-CADRESH     SECTION.
+      *****************************************************************
+      *
+           READ    CADRESH         INTO    REG-RESH.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0310-00-TESTA-FS-CADRESH.
+
+           IF      WS-FS-CADRESH   EQUAL   00
+                   ADD 001         TO      WS-LID-CADRESH
+           END-IF.
+      *
+       0520-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0530-00-LEITURA-CADFEXC     SECTION.
+      *****************************************************************
+      *
+           READ    CADFEXC         INTO    REG-FEXC.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0320-00-TESTA-FS-CADFEXC.
+
+           IF      WS-FS-CADFEXC   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFEXC
+           END-IF.
+      *
+       0530-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCESSA-CADCOTH    SECTION.
+      *****************************************************************
+      *    ACUMULA OS TOTAIS DE COTACOES DO PERIODO INFORMADO NA PARM
+      *
+           MOVE    COTH-DATA-EXEC (1:6)
+                                   TO      WS-PERIODO-REC.
+
+           IF      WS-PERIODO-REC  EQUAL   LKG-PERIODO
+                   ADD     001             TO      WS-TOT-COTH-AVAL
+                   IF      COTH-GANHOU
+                           ADD     001     TO      WS-TOT-COTH-GANHOU
+                           ADD     COTH-VLR-UNI
+                                           TO      WS-TOT-COTH-VLR
+                   ELSE
+                           ADD     001     TO      WS-TOT-COTH-PERDEU
+                   END-IF
+           END-IF.
+
+           PERFORM 0510-00-LEITURA-CADCOTH.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-PROCESSA-CADRESH    SECTION.
+      *****************************************************************
+      *    ACUMULA OS TOTAIS DE RESUMO DE ESTOQUE DO PERIODO DA PARM
+      *
+           MOVE    RESH-DATA-EXEC (1:6)
+                                   TO      WS-PERIODO-REC.
+
+           IF      WS-PERIODO-REC  EQUAL   LKG-PERIODO
+                   ADD     001             TO      WS-TOT-RESH-QTDE
+                   ADD     RESH-QTD-ETQ    TO      WS-TOT-RESH-ETQ
+           END-IF.
+
+           PERFORM 0520-00-LEITURA-CADRESH.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-PROCESSA-CADFEXC    SECTION.
+      *****************************************************************
+      *    ACUMULA O TOTAL DE FUNCIONARIOS EXCLUIDOS NO PERIODO DA PARM
+      *
+           MOVE    FEXC-DT-EXC (1:6)
+                                   TO      WS-PERIODO-REC.
+
+           IF      WS-PERIODO-REC  EQUAL   LKG-PERIODO
+                   ADD     001             TO      WS-TOT-FEXC-QTDE
+           END-IF.
+
+           PERFORM 0530-00-LEITURA-CADFEXC.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1900-00-IMPRESSAO-RESUMO    SECTION.
+      *****************************************************************
+      *
+           PERFORM 1950-00-GRAVACAO-CABECALHO.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'COTACOES AVALIADAS NO PERIODO......:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-COTH-AVAL
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'COTACOES VENCEDORAS................:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-COTH-GANHOU
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'COTACOES PERDEDORAS.................:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-COTH-PERDEU
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'VALOR TOTAL DAS COTACOES VENCEDORAS.:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-COTH-VLR
+                                   TO      LIN1-VALOR.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'PECAS COM RESUMO DE ESTOQUE GERADO.:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-RESH-QTDE
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'QUANTIDADE TOTAL RESUMIDA EM ESTOQUE:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-RESH-ETQ
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+
+           MOVE    SPACES          TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    SPACES          TO      LIN1.
+           MOVE    'FUNCIONARIOS EXCLUIDOS NO PERIODO..:'
+                                   TO      LIN1-DESCRICAO.
+           MOVE    WS-TOT-FEXC-QTDE
+                                   TO      LIN1-QTDE.
+           PERFORM 1980-00-GRAVACAO-LINHA.
+      *
+       1900-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1950-00-GRAVACAO-CABECALHO  SECTION.
+      *****************************************************************
+      *
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-DIA     TO      WS-DIA.
+           MOVE    WS-TIME-MES     TO      WS-MES.
+           MOVE    WS-TIME-ANO     TO      WS-ANO.
+
+           MOVE    WS-DATA         TO      CAB1-DATA.
+
+           MOVE    CAB1            TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    WS-TIME-HORA    TO      WS-HORA.
+           MOVE    WS-TIME-MINUTO  TO      WS-MINUTO.
+           MOVE    WS-TIME-SEGUNDO TO      WS-SEGUNDO.
+
+           MOVE    WS-HORARIO      TO      CAB2-HORA.
+
+           MOVE    CAB2            TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    TAB-MES (LKG-MES)
+                                   TO      CAB3-MES.
+           MOVE    LKG-ANO (3:2)   TO      CAB3-ANO.
+
+           ADD     001             TO      WS-PAGI.
+           MOVE    WS-PAGI         TO      CAB3-PAGINA.
+
+           MOVE    CAB3            TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    CAB4            TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    SPACES          TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    CAB6            TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+
+           MOVE    SPACES          TO      REG-CADGRES.
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+      *
+       1950-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1980-00-GRAVACAO-LINHA      SECTION.
+      *****************************************************************
+      *
+           MOVE    LIN1            TO      REG-CADGRES.
+
+           PERFORM 1990-00-GRAVACAO-CADGRES.
+      *
+       1980-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1990-00-GRAVACAO-CADGRES    SECTION.
+      *****************************************************************
+      *
+           WRITE   REG-CADGRES.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADGRES.
+
+           ADD     001             TO      WS-GRV-CADGRES.
+      *
+       1990-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADCOTH
+                   CADRESH
+                   CADFEXC
+                   CADGRES.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB027'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-TOT-COTH-AVAL
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB027 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB027 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADCOTH  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADCOTH.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADRESH  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADRESH.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADFEXC  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFEXC.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADGRES  TO      WS-EDICAO.
+           DISPLAY '* LINHAS GRAVADAS.......- CADGRES.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-TOT-COTH-VLR TO      WS-EDICAO-VALOR.
+           DISPLAY '* VALOR TOTAL COTACOES VENCEDORAS.: '
+           WS-EDICAO-VALOR ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB027 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB027 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB027 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB027 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB027 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB027 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB027 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB027 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB027                  *
+      *****************************************************************
