@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFORN        - LCREL 050 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1008 - CADASTRO DE FORNECEDORES          *
+      ******************************************************************
+      * FORN-CODIGO     - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * FORN-NOME       - PIC X(030)        - NOME DO FORNECEDOR       *
+      * FORN-STATUS     - PIC X(001)        - STATUS DO FORNECEDOR     *
+      *                   'S' - FORNECEDOR ATIVO                      *
+      *                   'N' - FORNECEDOR INATIVO (NAO ACEITA COTACAO*
+      * FILLER          - PIC X(009)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FORN.
+           03      FORN-CODIGO     PIC     9(010).
+           03      FORN-NOME       PIC     X(030).
+           03      FORN-STATUS     PIC     X(001).
+             88    FORN-ATIVO              VALUE 'S'.
+             88    FORN-INATIVO            VALUE 'N'.
+           03      FILLER          PIC     X(009).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFORN *
+      ******************************************************************
