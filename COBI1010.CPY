@@ -0,0 +1,30 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFIL1        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1010 - CADASTRO DA FILIAL 1              *
+      ******************************************************************
+      * FIL1-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * FIL1-NOME       - PIC X(030)        - NOME DA PECA             *
+      * FIL1-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
+      * FIL1-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * FIL1-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * FIL1-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * FIL1-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * FILLER          - PIC X(025)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FIL1.
+           03      FIL1-COD-PEC    PIC     9(005).
+           03      FIL1-NOME       PIC     X(030).
+           03      FIL1-QTD-ETQ    PIC     9(005).
+           03      FIL1-QTD-MIN    PIC     9(005).
+           03      FIL1-QTD-MAX    PIC     9(005).
+           03      FIL1-FORNECEDOR PIC     9(010).
+           03      FIL1-VLR-UNIT   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(025).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFIL1 *
+      ******************************************************************
