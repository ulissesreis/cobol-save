@@ -11,7 +11,9 @@
       * MOVA-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
       * MOVA-NOME       - PIC X(030)        - NOME DA PECA             *
       * MOVA-FORNECEDOR - PIC 9(010)        - CODIGO FORNECEDOR        *
-      * MOVA-VLR-VENDA  - PIC 9(013)V9(002) - VALOR VENDA              *
+      * MOVA-VLR-VENDA  - PIC S9(013)V9(002)- VALOR DO MOVIMENTO       *
+      *                    POSITIVO = VENDA   NEGATIVO = CREDITO/      *
+      *                    DEVOLUCAO                                  *
       * FILLER          - PIC X(040)        - AREA LIVRE               *
       ******************************************************************
       *
@@ -19,7 +21,7 @@
          03        MOVA-COD-PEC    PIC     9(005).
          03        MOVA-NOME       PIC     X(030).
          03        MOVA-FORNECEDOR PIC     9(010).
-         03        MOVA-VLR-VENDA  PIC     9(013)V9(002).
+         03        MOVA-VLR-VENDA  PIC     S9(013)V9(002).
          03        FILLER          PIC     X(040).
       *
       ******************************************************************
