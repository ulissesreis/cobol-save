@@ -50,6 +50,20 @@
            SELECT  CADMATR  ASSIGN  TO  UT-S-CADMATR
                    FILE     STATUS  IS  WS-FS-CADMATR.
       *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADFORN  ASSIGN  TO  UT-S-CADFORN
+                   FILE     STATUS  IS  WS-FS-CADFORN.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFILR - PECAS REJEIT. FORNEC. INVALIDO- LRECL = 100*
+      *****************************************************************
+      *
+           SELECT  CADFILR  ASSIGN  TO  UT-S-CADFILR
+                   FILE     STATUS  IS  WS-FS-CADFILR.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -87,6 +101,28 @@
       *
        01      REG-CADMATR         PIC     X(100).
       *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADFORN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFORN         PIC     X(050).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFILR - PECAS REJEIT. FORNEC. INVALIDO- LRECL = 100*
+      *****************************************************************
+      *
+       FD  CADFILR
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFILR         PIC     X(100).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
@@ -94,15 +130,51 @@
        01      WS-FS-CADFIL1       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADFIL2       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADMATR       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFORN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFILR       PIC     9(002) VALUE ZEROS.
 
       *
        01      WS-LID-CADFIL1      PIC     9(018) VALUE ZEROS.
        01      WS-LID-CADFIL2      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADMATR      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFORN      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFILR      PIC     9(018) VALUE ZEROS.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
       *****************************************************************
+      *        VARIAVEIS PARA CONSOLIDACAO DE PECA EM AMBAS FILIAIS   *
+      *****************************************************************
+      *
+       01      WS-QTD-TOTAL        PIC     9(006) VALUE ZEROS.
+       01      WS-VLR-TOTAL        PIC     9(015)V9(002) VALUE ZEROS.
+      *
+       01      WS-SW-QTD-EXCEDE    PIC     X(001) VALUE 'N'.
+         88    WS-QTD-EXCEDE-SIM           VALUE 'S'.
+         88    WS-QTD-EXCEDE-NAO           VALUE 'N'.
+      *
+      ******************************************************************
+      *        TABELA DE FORNECEDORES, CARREGADA NA ABERTURA          *
+      ******************************************************************
+      *
+       01      WS-QTD-TAB-FORN     PIC     9(004) VALUE ZEROS.
+       01      WS-IDX-FORN         PIC     9(004) VALUE ZEROS.
+      *
+       01      WS-SW-FORN-VALIDO   PIC     X(001) VALUE 'N'.
+         88    WS-FORN-VALIDO              VALUE 'S'.
+         88    WS-FORN-INVALIDO            VALUE 'N'.
+      *
+       01      TAB-FORNECEDORES.
+         03    TAB-FORN-OCCURS     OCCURS  9999  TIMES.
+           05  TAB-FORN-CODIGO     PIC     9(010).
+           05  TAB-FORN-STATUS     PIC     X(001).
+      *
+       01      WS-FORNECE          PIC     9(010)    VALUE ZEROS.
+       01      WS-ORIGEM-FIL       PIC     X(001)    VALUE SPACES.
+       01      WS-COD-PEC-REJ      PIC     9(005)    VALUE ZEROS.
+       01      WS-NOME-REJ         PIC     X(030)    VALUE SPACES.
+      *
+      *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
       *****************************************************************
       *
@@ -130,6 +202,24 @@
       *
            COPY    COBO1010.
       *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBI1008.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFILR - PECAS REJEIT. FORNEC. INVALIDO- LRECL = 100*
+      *****************************************************************
+      *
+           COPY    COBO2010.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -151,7 +241,8 @@
       *
            OPEN    INPUT   CADFIL1
                            CADFIL2
-                   OUTPUT  CADMATR.
+                   OUTPUT  CADMATR
+                           CADFILR.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
@@ -159,6 +250,8 @@
 
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
+           PERFORM 0170-00-CARREGA-FORNECEDORES.
+
            PERFORM 0500-00-LEITURA-CADFIL1.
            PERFORM 0600-00-LEITURA-CADFIL2.
 
@@ -177,6 +270,58 @@
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0170-00-CARREGA-FORNECEDORES SECTION.
+      *****************************************************************
+      *    CARREGA EM MEMORIA A TABELA DE FORNECEDORES, UTILIZADA NA   *
+      *    CRITICA DO FORNECEDOR INFORMADO EM CADA FILIAL              *
+      *
+           OPEN    INPUT   CADFORN.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+
+           PERFORM 0180-00-LEITURA-CADFORN
+             UNTIL WS-FS-CADFORN EQUAL 10.
+
+           CLOSE   CADFORN.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+      *
+       0170-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0180-00-LEITURA-CADFORN     SECTION.
+      *****************************************************************
+      *
+           READ    CADFORN         INTO    REG-FORN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    008             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+
+           IF      WS-FS-CADFORN   EQUAL   00
+                   ADD     001             TO      WS-LID-CADFORN
+                   ADD     001             TO      WS-QTD-TAB-FORN
+                   MOVE    FORN-CODIGO     TO      TAB-FORN-CODIGO
+                                                    (WS-QTD-TAB-FORN)
+                   MOVE    FORN-STATUS     TO      TAB-FORN-STATUS
+                                                    (WS-QTD-TAB-FORN)
+           END-IF.
+      *
+       0180-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -186,6 +331,10 @@
            PERFORM 0350-00-TESTA-FS-CADFIL2.
 
            PERFORM 0400-00-TESTA-FS-CADMATR.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+
+           PERFORM 0450-00-TESTA-FS-CADFILR.
       *
        0200-99-EXIT.
            EXIT.
@@ -232,6 +381,34 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0420-00-TESTA-FS-CADFORN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFORN NOT EQUAL 00 AND 10
+                   MOVE 'CADFORN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFORN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0420-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0450-00-TESTA-FS-CADFILR    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFILR NOT EQUAL 00
+                   MOVE 'CADFILR'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFILR
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADFIL1     SECTION.
       *****************************************************************
@@ -290,8 +467,7 @@
                    PERFORM 1200-00-GRAVACAO-CADMATR-FIL2
                    PERFORM 0600-00-LEITURA-CADFIL2
              ELSE
-                   PERFORM 1100-00-GRAVACAO-CADMATR-FIL1
-                   PERFORM 1200-00-GRAVACAO-CADMATR-FIL2
+                   PERFORM 1150-00-GRAVACAO-CADMATR-CONS
                    PERFORM 0500-00-LEITURA-CADFIL1
                    PERFORM 0600-00-LEITURA-CADFIL2
             END-IF.
@@ -304,54 +480,205 @@
        1100-00-GRAVACAO-CADMATR-FIL1 SECTION.
       *****************************************************************
       *
-           MOVE    SPACES          TO      REG-MATR.
-      *
-           MOVE    FIL1-COD-PEC    TO      MATR-COD-PEC.
-           MOVE    FIL1-NOME       TO      MATR-NOME.
-           MOVE    FIL1-QTD-ETQ    TO      MATR-QTD-ETQ.
-           MOVE    FIL1-QTD-MIN    TO      MATR-QTD-MIN.
-           MOVE    FIL1-QTD-MAX    TO      MATR-QTD-MAX.
-           MOVE    FIL1-FORNECEDOR TO      MATR-FORNECEDOR.
-           MOVE    FIL1-VLR-UNIT   TO      MATR-VLR-UNIT.
+           MOVE    FIL1-FORNECEDOR TO      WS-FORNECE.
 
-           WRITE   REG-CADMATR     FROM    REG-MATR.
+           PERFORM 1450-00-VALIDA-FORNECEDOR.
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+           IF      WS-FORN-INVALIDO
+                   MOVE    FIL1-COD-PEC    TO      WS-COD-PEC-REJ
+                   MOVE    FIL1-NOME       TO      WS-NOME-REJ
+                   MOVE    '1'             TO      WS-ORIGEM-FIL
+                   PERFORM 1490-00-GRAVACAO-CADFILR
+           ELSE
+                   MOVE    SPACES          TO      REG-MATR
 
-           MOVE    003             TO      WS-PTO-ERRO.
+                   MOVE    FIL1-COD-PEC    TO      MATR-COD-PEC
+                   MOVE    FIL1-NOME       TO      MATR-NOME
+                   MOVE    FIL1-QTD-ETQ    TO      MATR-QTD-ETQ
+                   MOVE    FIL1-QTD-MIN    TO      MATR-QTD-MIN
+                   MOVE    FIL1-QTD-MAX    TO      MATR-QTD-MAX
+                   MOVE    FIL1-FORNECEDOR TO      MATR-FORNECEDOR
+                   MOVE    FIL1-VLR-UNIT   TO      MATR-VLR-UNIT
 
-           PERFORM 0400-00-TESTA-FS-CADMATR.
+                   WRITE   REG-CADMATR     FROM    REG-MATR
+
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
+
+                   MOVE    003             TO      WS-PTO-ERRO
+
+                   PERFORM 0400-00-TESTA-FS-CADMATR
 
-           ADD     001             TO      WS-GRV-CADMATR.
+                   ADD     001             TO      WS-GRV-CADMATR
+           END-IF.
       *
        1100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1150-00-GRAVACAO-CADMATR-CONS SECTION.
+      *****************************************************************
+      *
+      *    PECA EXISTENTE NAS DUAS FILIAIS - GRAVA UMA UNICA LINHA    *
+      *    SOMANDO AS QUANTIDADES E RECALCULANDO O VALOR UNITARIO     *
+      *    PELA MEDIA PONDERADA PELO ESTOQUE DE CADA FILIAL.          *
+      *
+      *    O FORNECEDOR DA PECA CONSOLIDADA E O INFORMADO NA FILIAL 1 *
+      *
+           MOVE    FIL1-FORNECEDOR TO      WS-FORNECE.
+
+           PERFORM 1450-00-VALIDA-FORNECEDOR.
+
+           IF      WS-FORN-INVALIDO
+                   MOVE    FIL1-COD-PEC    TO      WS-COD-PEC-REJ
+                   MOVE    FIL1-NOME       TO      WS-NOME-REJ
+                   MOVE    '1'             TO      WS-ORIGEM-FIL
+                   PERFORM 1490-00-GRAVACAO-CADFILR
+           ELSE
+                   MOVE    SPACES          TO      REG-MATR
+
+                   SET     WS-QTD-EXCEDE-NAO       TO      TRUE
+
+                   COMPUTE WS-QTD-TOTAL    =
+                           FIL1-QTD-ETQ + FIL2-QTD-ETQ
+
+                   COMPUTE WS-VLR-TOTAL    =
+                           ( FIL1-QTD-ETQ  *     FIL1-VLR-UNIT ) +
+                           ( FIL2-QTD-ETQ  *     FIL2-VLR-UNIT )
+
+                   IF      WS-QTD-TOTAL    GREATER  99999
+                           SET     WS-QTD-EXCEDE-SIM TO      TRUE
+                   END-IF
+
+                   COMPUTE MATR-QTD-MIN    =
+                           FIL1-QTD-MIN + FIL2-QTD-MIN
+                           ON SIZE ERROR
+                           SET     WS-QTD-EXCEDE-SIM TO      TRUE
+                   END-COMPUTE
+
+                   COMPUTE MATR-QTD-MAX    =
+                           FIL1-QTD-MAX + FIL2-QTD-MAX
+                           ON SIZE ERROR
+                           SET     WS-QTD-EXCEDE-SIM TO      TRUE
+                   END-COMPUTE
+
+                   IF      WS-QTD-EXCEDE-SIM
+                           MOVE    FIL1-COD-PEC    TO  WS-COD-PEC-REJ
+                           MOVE    FIL1-NOME       TO  WS-NOME-REJ
+                           MOVE    '3'             TO  WS-ORIGEM-FIL
+                           PERFORM 1490-00-GRAVACAO-CADFILR
+                   ELSE
+                           MOVE    FIL1-COD-PEC    TO   MATR-COD-PEC
+                           MOVE    FIL1-NOME       TO   MATR-NOME
+                           MOVE    WS-QTD-TOTAL    TO   MATR-QTD-ETQ
+                           MOVE    FIL1-FORNECEDOR TO
+                                                   MATR-FORNECEDOR
+
+                           IF      WS-QTD-TOTAL    EQUAL   ZEROS
+                               MOVE FIL1-VLR-UNIT  TO  MATR-VLR-UNIT
+                           ELSE
+                               COMPUTE MATR-VLR-UNIT ROUNDED =
+                                       WS-VLR-TOTAL  / WS-QTD-TOTAL
+                           END-IF
+
+                           WRITE   REG-CADMATR     FROM    REG-MATR
+
+                           MOVE   ' NA GRAVACAO '  TO  WS-ACESSO-ARQ
+
+                           MOVE    003             TO  WS-PTO-ERRO
+
+                           PERFORM 0400-00-TESTA-FS-CADMATR
+
+                           ADD     001         TO      WS-GRV-CADMATR
+                   END-IF
+           END-IF.
+      *
+       1150-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1200-00-GRAVACAO-CADMATR-FIL2 SECTION.
       *****************************************************************
       *
-           MOVE    SPACES          TO      REG-MATR.
+           MOVE    FIL2-FORNECEDOR TO      WS-FORNECE.
+
+           PERFORM 1450-00-VALIDA-FORNECEDOR.
+
+           IF      WS-FORN-INVALIDO
+                   MOVE    FIL2-COD-PEC    TO      WS-COD-PEC-REJ
+                   MOVE    FIL2-NOME       TO      WS-NOME-REJ
+                   MOVE    '2'             TO      WS-ORIGEM-FIL
+                   PERFORM 1490-00-GRAVACAO-CADFILR
+           ELSE
+                   MOVE    SPACES          TO      REG-MATR
+
+                   MOVE    FIL2-COD-PEC    TO      MATR-COD-PEC
+                   MOVE    FIL2-NOME       TO      MATR-NOME
+                   MOVE    FIL2-QTD-ETQ    TO      MATR-QTD-ETQ
+                   MOVE    FIL2-QTD-MIN    TO      MATR-QTD-MIN
+                   MOVE    FIL2-QTD-MAX    TO      MATR-QTD-MAX
+                   MOVE    FIL2-FORNECEDOR TO      MATR-FORNECEDOR
+                   MOVE    FIL2-VLR-UNIT   TO      MATR-VLR-UNIT
+
+                   WRITE   REG-CADMATR     FROM    REG-MATR
+
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
+
+                   MOVE    004             TO      WS-PTO-ERRO
+
+                   PERFORM 0400-00-TESTA-FS-CADMATR
+
+                   ADD     001             TO      WS-GRV-CADMATR
+           END-IF.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1450-00-VALIDA-FORNECEDOR   SECTION.
+      *****************************************************************
+      *    PERCORRE A TABELA DE FORNECEDORES E VERIFICA SE O CODIGO    *
+      *    INFORMADO EM WS-FORNECE EXISTE E ESTA ATIVO                 *
+      *
+           SET     WS-FORN-INVALIDO        TO      TRUE.
+
+           PERFORM VARYING WS-IDX-FORN FROM 001 BY 001
+             UNTIL   WS-IDX-FORN   GREATER WS-QTD-TAB-FORN
+                   IF      TAB-FORN-CODIGO (WS-IDX-FORN)
+                                           EQUAL   WS-FORNECE AND
+                           TAB-FORN-STATUS (WS-IDX-FORN)
+                                           EQUAL   'S'
+                           SET     WS-FORN-VALIDO  TO      TRUE
+                           MOVE    WS-QTD-TAB-FORN TO      WS-IDX-FORN
+                   END-IF
+           END-PERFORM.
+      *
+       1450-99-EXIT.
+           EXIT.
       *
-           MOVE    FIL2-COD-PEC    TO      MATR-COD-PEC.
-           MOVE    FIL2-NOME       TO      MATR-NOME.
-           MOVE    FIL2-QTD-ETQ    TO      MATR-QTD-ETQ.
-           MOVE    FIL2-QTD-MIN    TO      MATR-QTD-MIN.
-           MOVE    FIL2-QTD-MAX    TO      MATR-QTD-MAX.
-           MOVE    FIL2-FORNECEDOR TO      MATR-FORNECEDOR.
-           MOVE    FIL2-VLR-UNIT   TO      MATR-VLR-UNIT.
+      *****************************************************************
+       1490-00-GRAVACAO-CADFILR    SECTION.
+      *****************************************************************
+      *    GRAVA A PECA REJEITADA POR FORNECEDOR INVALIDO/INATIVO,     *
+      *    SEM GERAR LINHA NO CADASTRO DA MATRIZ                       *
+      *
+           MOVE    SPACES          TO      REG-FILR.
+      *
+           MOVE    WS-COD-PEC-REJ  TO      FILR-COD-PEC.
+           MOVE    WS-NOME-REJ     TO      FILR-NOME.
+           MOVE    WS-FORNECE      TO      FILR-FORNECEDOR.
+           MOVE    WS-ORIGEM-FIL   TO      FILR-ORIGEM.
 
-           WRITE   REG-CADMATR     FROM    REG-MATR.
+           WRITE   REG-CADFILR     FROM    REG-FILR.
 
            MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
 
-           MOVE    004             TO      WS-PTO-ERRO.
+           MOVE    009             TO      WS-PTO-ERRO.
 
-           PERFORM 0400-00-TESTA-FS-CADMATR.
+           PERFORM 0450-00-TESTA-FS-CADFILR.
 
-           ADD     001             TO      WS-GRV-CADMATR.
+           ADD     001             TO      WS-GRV-CADFILR.
       *
-       1100-99-EXIT.
+       1490-99-EXIT.
            EXIT.
       *
       *****************************************************************
@@ -360,7 +687,8 @@
       *
            CLOSE   CADFIL1
                    CADFIL2
-                   CADMATR.
+                   CADMATR
+                   CADFILR.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -369,6 +697,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB011'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFIL1
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -392,6 +728,9 @@
            MOVE    WS-GRV-CADMATR  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADMATR.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADFILR  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS REJEITADOS..- CADFILR.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB011 ******************'.
       *
@@ -423,7 +762,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB011 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
