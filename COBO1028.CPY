@@ -0,0 +1,46 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA - CADCTB          -   LRECL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO1028 - EXTRATO DE LANCAMENTOS CONTABEIS  *
+      ******************************************************************
+      * CTB-COD-PEC     - PIC 9(005)        - CODIGO DA PECA           *
+      * CTB-CONTA-DEBITO- PIC 9(006)        - CONTA CONTABIL A DEBITO  *
+      * CTB-CONTA-CREDITO-PIC 9(006)        - CONTA CONTABIL A CREDITO *
+      * CTB-HISTORICO   - PIC X(030)        - HISTORICO DO LANCAMENTO  *
+      * CTB-DT-MOV      - PIC 9(008)        - DT MOVIMENTO (AAAAMMDD)  *
+      * CTB-QTD-ETQ     - PIC 9(005)        - QUANTIDADE EM ESTOQUE    *
+      * CTB-VLR-UNIT    - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * CTB-VLR-TOTAL   - PIC 9(013)V9(002) - VALOR TOTAL DO ITEM      *
+      ******************************************************************
+      * CTB-COD-PEC = 99999 IDENTIFICA O REGISTRO TRAILER DE           *
+      *                RECONCILIACAO, GRAVADO AO FINAL DO ARQUIVO      *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * CTB-QTD-REG      - PIC 9(007)        - QTDE DE LANCAMENTOS     *
+      * CTB-VLR-TOTAL-GER- PIC 9(013)V9(002) - VALOR TOTAL GERAL       *
+      ******************************************************************
+      *
+       01          REG-CTB.
+           03      CTB-COD-PEC     PIC     9(005).
+             88    CTB-TRAILER             VALUE 99999.
+           03      CTB-CONTA-DEBITO
+                                   PIC     9(006).
+           03      CTB-CONTA-CREDITO
+                                   PIC     9(006).
+           03      CTB-HISTORICO   PIC     X(030).
+           03      CTB-DT-MOV      PIC     9(008).
+           03      CTB-QTD-ETQ     PIC     9(005).
+           03      CTB-VLR-UNIT    PIC     9(013)V9(002).
+           03      CTB-VLR-TOTAL   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(010).
+       01          REG-CTB-TRAILER REDEFINES REG-CTB.
+           03      FILLER          PIC     X(005).
+           03      CTB-QTD-REG     PIC     9(007).
+           03      CTB-VLR-TOTAL-GER
+                                   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(073).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADCTB  *
+      ******************************************************************
