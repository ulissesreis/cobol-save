@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADGFIN      - LCREL 100 BYTES    *
+      ******************************************************************
+      * NOME DO BOOK    - COBI4002 - GUIAS DE MOVIMENTO FINANCEIRO     *
+      ******************************************************************
+      * GFIN-AGENCIA    - PIC 9(004)        - CODIGO DA AGENCIA        *
+      * GFIN-OPERACAO   - PIC 9(001)        - CODIGO DA OPERACAO       *
+      *                 -                   - 1 - POUPANCA             *
+      *                 -                   - 3 - CONTA CORRENTE       *
+      * GFIN-CONTA      - PIC 9(009)        - 1 TAM 8 - CONTA CORRENTE *
+      *                 -                   - 9 TAM 1 - DIGITO CONTA C.*
+      * GFIN-COD-ENT     - PIC 9(005)       - CODIGO DA ENTIDADE       *
+      * GFIN-TIP-ENT     - PIC 9(001)       - TIPO DA ENTIDADE         *
+      * GFIN-NUM-GUIA    - PIC 9(012)       - NUMERO DA GUIA           *
+      * GFIN-DAT-LANCTO  - PIC 9(008)       - DT LANCAMENTO (AAAAMMDD) *
+      * GFIN-VLR-LANCTO  - PIC 9(015)       - VALOR DO LANCAMENTO      *
+      * FILLER           - PIC X(045)       - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-GFIN.
+           03      GFIN-AGENCIA    PIC     9(004).
+           03      GFIN-OPERACAO   PIC     9(001).
+               88  GFIN-OPER-VALIDA            VALUES 1 3.
+           03      GFIN-CONTA      PIC     9(009).
+           03      GFIN-COD-ENT    PIC     9(005).
+           03      GFIN-TIP-ENT    PIC     9(001).
+           03      GFIN-NUM-GUIA   PIC     9(012).
+           03      GFIN-DAT-LANCTO PIC     9(008).
+           03      GFIN-VLR-LANCTO PIC     9(015).
+           03      FILLER          PIC     X(045).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADGFIN *
+      ******************************************************************
