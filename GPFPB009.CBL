@@ -43,6 +43,13 @@
            SELECT  CADRESP  ASSIGN TO  UT-S-CADRESP
                    FILE     STATUS IS  WS-FS-CADRESP.
       *
+      *****************************************************************
+      * OUTPUT.: CADRESH - HISTORICO DE RESUMO DE PECAS  - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADRESH  ASSIGN TO  UT-S-CADRESH
+                   FILE     STATUS IS  WS-FS-CADRESH.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -69,15 +76,31 @@
       *
        01      REG-CADRESP         PIC     X(050).
       *
+      *****************************************************************
+      * OUTPUT.: CADRESH - HISTORICO DE RESUMO DE PECAS  - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADRESH
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADRESH         PIC     X(050).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
       *
        01      WS-FS-CADPECA       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADRESP       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADRESH       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADPECA      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADRESP      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADRESH      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADPECA      PIC     9(007) VALUE ZEROS.
+      *
+       01      WS-DATA-EXEC        PIC     9(008) VALUE ZEROS.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
@@ -87,17 +110,24 @@
       *
        01      WS-CHV-ATU          PIC     X(005) VALUE ZEROS.
        01      FILLER              REDEFINES      WS-CHV-ATU.
-         03    WS-COD-ATU          PIC     9(005).
+         03    WS-COD-ATU          PIC     X(005).
       *
        01      WS-CHV-ANT          PIC     X(005) VALUE ZEROS.
        01      FILLER              REDEFINES      WS-CHV-ANT.
-         03    WS-COD-ANT          PIC     9(005).
+         03    WS-COD-ANT          PIC     X(005).
+      *
+      ******************************************************************
+      *        TRATAMENTO DE SEQUENCIA DE ENTRADA                      *
+      ******************************************************************
+      *
+       01      WS-COD-SEQ-ANT      PIC     X(005) VALUE ZEROS.
       *
       ******************************************************************
       *        TRATAMENTO DE ACUMULADORES                              *
       ******************************************************************
       *
        01      AC-QTD-ETQ          PIC     9(007) VALUE ZEROS.
+       01      WS-REJ-QTD-CADPECA  PIC     9(018) VALUE ZEROS.
       *
       *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
@@ -121,6 +151,18 @@
       *
            COPY    COBO1009.
       *
+      *****************************************************************
+      * OUTPUT.: CADRESH - HISTORICO DE RESUMO DE PECAS  - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBO2009.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -130,7 +172,7 @@
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA EQUAL 10.
+             UNTIL WS-FS-CADPECA EQUAL 10 OR PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -149,6 +191,8 @@
 
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
+           PERFORM 0165-00-ABRE-CADRESH.
+
            PERFORM 0500-00-LEITURA-CADPECA.
 
            IF      WS-FS-CADPECA   EQUAL   10
@@ -161,12 +205,41 @@
                    DISPLAY
                    '*                                             *'
            ELSE
-                   PERFORM         0150-00-MONTA-CHAVE
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0996-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM         0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0150-00-MONTA-CHAVE
+                   END-IF
            END-IF.
       *
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0165-00-ABRE-CADRESH        SECTION.
+      *****************************************************************
+      *    O ARQUIVO CADRESH E CUMULATIVO ENTRE EXECUCOES; SE AINDA   *
+      *    NAO EXISTIR (PRIMEIRA EXECUCAO), E CRIADO NESTE MOMENTO    *
+      *
+           OPEN    EXTEND  CADRESH.
+
+           IF      WS-FS-CADRESH   EQUAL   35
+                   OPEN    OUTPUT  CADRESH
+           END-IF.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADRESH.
+
+           ACCEPT  WS-DATA-EXEC    FROM    DATE    YYYYMMDD.
+      *
+       0165-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0150-00-MONTA-CHAVE         SECTION.
       *****************************************************************
@@ -185,6 +258,8 @@
            PERFORM 0300-00-TESTA-FS-CADPECA.
 
            PERFORM 0400-00-TESTA-FS-CADRESP.
+
+           PERFORM 0450-00-TESTA-FS-CADRESH.
       *
        0200-99-EXIT.
            EXIT.
@@ -217,6 +292,20 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0450-00-TESTA-FS-CADRESH    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADRESH NOT EQUAL 00
+                   MOVE 'CADRESH'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADRESH
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADPECA     SECTION.
       *****************************************************************
@@ -231,23 +320,48 @@
 
            IF      WS-FS-CADPECA   EQUAL   00
                    ADD 001         TO      WS-LID-CADPECA
+                   PERFORM         0350-00-CRITICA-SEQUENCIA
                    MOVE PECA-COD-PEC
                                    TO      WS-COD-ATU
+                   MOVE PECA-COD-PEC
+                                   TO      WS-COD-SEQ-ANT
            END-IF.
       *
        500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0350-00-CRITICA-SEQUENCIA   SECTION.
+      *****************************************************************
+      *
+      *    GARANTE QUE O CADPECA ESTEJA EM ORDEM ASCENDENTE DE        *
+      *    PECA-COD-PEC ANTES DE ACUMULAR A QUEBRA DE CONTROLE.       *
+      *
+           IF      PECA-COD-PEC    LESS    WS-COD-SEQ-ANT
+                   PERFORM         0995-00-ABEND-CADPECA-DESORD
+           END-IF.
+      *
+       0350-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
+           ADD     001             TO      WS-DET-CADPECA.
+
            IF      WS-CHV-ATU  NOT EQUAL   WS-CHV-ANT
                    PERFORM         1400-00-GRAVACAO-CADRESP
                    PERFORM         0150-00-MONTA-CHAVE
            END-IF.
 
-           ADD     PECA-QTD-ETQ    TO      AC-QTD-ETQ.
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DO ACUMULADOR SE NAO FOR NUMERICO
+           IF      PECA-QTD-ETQ    NOT NUMERIC
+                   ADD     001             TO      WS-REJ-QTD-CADPECA
+           ELSE
+                   ADD     PECA-QTD-ETQ    TO      AC-QTD-ETQ
+           END-IF.
 
            PERFORM 0500-00-LEITURA-CADPECA.
       *
@@ -262,8 +376,25 @@
                    PERFORM         1400-00-GRAVACAO-CADRESP
            END-IF.
 
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
+           END-IF.
+
            CLOSE   CADPECA
-                   CADRESP.
+                   CADRESP
+                   CADRESH.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -272,6 +403,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB009'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -294,10 +433,38 @@
            PERFORM 0400-00-TESTA-FS-CADRESP.
 
            ADD     001             TO      WS-GRV-CADRESP.
+
+           PERFORM 1450-00-GRAVACAO-CADRESH.
       *
        1400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1450-00-GRAVACAO-CADRESH    SECTION.
+      *****************************************************************
+      *    ACUMULA O RESUMO DESTA EXECUCAO NO HISTORICO DE TENDENCIA   *
+      *    DE ESTOQUE POR PECA (CADRESH), SEM SOBREPOR EXECUCOES       *
+      *    ANTERIORES                                                  *
+      *
+           MOVE    SPACES          TO      REG-RESH.
+
+           MOVE    WS-COD-ANT      TO      RESH-COD-PEC.
+           MOVE    AC-QTD-ETQ      TO      RESH-QTD-ETQ.
+           MOVE    WS-DATA-EXEC    TO      RESH-DATA-EXEC.
+
+           WRITE   REG-CADRESH     FROM    REG-RESH.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADRESH.
+
+           ADD     001             TO      WS-GRV-CADRESH.
+      *
+       1450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3100-00-MONTA-ESTATISTICA   SECTION.
       *****************************************************************
@@ -314,12 +481,164 @@
            MOVE    WS-GRV-CADRESP  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADRESP.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADRESH  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADRESH.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-QTD-CADPECA
+                                   TO      WS-EDICAO.
+           DISPLAY '* QUANTIDADE ESTOQUE NAO NUMERICA.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB009 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-CADPECA-DESORD SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB009 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*   ARQUIVO CADPECA FORA DE SEQUENCIA PELO     *'
+           DISPLAY
+           '*           CAMPO PECA-COD-PEC                *'
+           DISPLAY
+           '*                                             *'
+           MOVE    WS-COD-SEQ-ANT  TO      WS-EDICAO.
+           DISPLAY
+           '* ULTIMO COD-PEC LIDO.:             ' WS-EDICAO      ' *'
+           MOVE    PECA-COD-PEC    TO      WS-EDICAO.
+           DISPLAY
+           '* COD-PEC ATUAL.......:             ' WS-EDICAO      ' *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB009 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB009 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0996-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0996-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB009 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -345,7 +664,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB009 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
