@@ -0,0 +1,955 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB017.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               03/03/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 03/03/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: REPROCESSAR  OS  FUNCIONARIOS  DESPREZADOS     *
+      *                PELO GPFPB008, APLICANDO AS CORRECOES ENVIADAS *
+      *                PELO RH E SUBMETENDO-OS AS MESMAS CRITICAS.    *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFDES - FUNC. DESPREZADOS (GPFPB008) - LRECL = 200 *
+      *****************************************************************
+      *
+           SELECT  CADFDES  ASSIGN  TO  UT-S-CADFDES
+                   FILE     STATUS  IS  WS-FS-CADFDES.
+      *
+      *****************************************************************
+      * INPUT..: CADFCOR - CORRECOES ENVIADAS PELO RH    - LRECL = 200 *
+      *****************************************************************
+      *
+           SELECT  CADFCOR  ASSIGN  TO  UT-S-CADFCOR
+                   FILE     STATUS  IS  WS-FS-CADFCOR.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSEL - CADASTRO DE FUNC SELECIONADOS- LRECL = 200 *
+      *****************************************************************
+      *
+           SELECT  CADFSEL  ASSIGN  TO  UT-S-CADFSEL
+                   FILE     STATUS  IS  WS-FS-CADFSEL.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFOCO - CADASTRO DE OCORRENCIAS      - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADFOCO  ASSIGN  TO  UT-S-CADFOCO
+                   FILE     STATUS  IS  WS-FS-CADFOCO.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFDES - FUNC. AINDA DESPREZADOS      - LRECL = 200 *
+      *****************************************************************
+      *
+           SELECT  CADFDNV  ASSIGN  TO  UT-S-CADFDNV
+                   FILE     STATUS  IS  WS-FS-CADFDNV.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFDES - FUNC. DESPREZADOS (GPFPB008) - LRECL = 200 *
+      *****************************************************************
+      *
+       FD  CADFDES
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFDES         PIC     X(200).
+      *
+      *****************************************************************
+      * INPUT..: CADFCOR - CORRECOES ENVIADAS PELO RH    - LRECL = 200 *
+      *****************************************************************
+      *
+       FD  CADFCOR
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFCOR         PIC     X(200).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSEL - CADASTRO DE FUNC SELECIONADOS- LRECL = 200 *
+      *****************************************************************
+      *
+       FD  CADFSEL
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFSEL         PIC     X(200).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFOCO - CADASTRO DE OCORRENCIAS      - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADFOCO
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFOCO         PIC     X(050).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFDES - FUNC. AINDA DESPREZADOS      - LRECL = 200 *
+      *****************************************************************
+      *
+       FD  CADFDNV
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFDNV         PIC     X(200).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFDES       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFCOR       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFSEL       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFOCO       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFDNV       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFDES      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFCOR      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFSEL      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFOCO      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFDNV      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-COBBB006         PIC     X(008) VALUE 'COBBB006'.
+      *
+       01      WS-ERRO             PIC     9(003) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      *        TRATAMENTO DE DATA/HORA/TIMESTAMP                      *
+      *****************************************************************
+      *
+       01      WS-DAT-AMD          PIC     9(008) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-DAT-AMD.
+         03    WS-ANO-AMD          PIC     9(004).
+         03    WS-MES-AMD          PIC     9(002).
+         03    WS-DIA-AMD          PIC     9(002).
+      *
+       01      WS-DAT-DMA          PIC     9(008) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-DAT-DMA.
+         03    WS-DIA-DMA          PIC     9(002).
+         03    WS-MES-DMA          PIC     9(002).
+         03    WS-ANO-DMA          PIC     9(004).
+      *
+      *****************************************************************
+      *        TABELA DE CARACTERES VALIDOS                           *
+      *****************************************************************
+      *
+       01      WS-BYTE-NOME        PIC     X(001) VALUE SPACES.
+         88    WS-BYTE-NOME-88     VALUE   ' ',
+                                           'A',
+                                           'B',
+                                           'C',
+                                           'D',
+                                           'E',
+                                           'F',
+                                           'G',
+                                           'H',
+                                           'I',
+                                           'J',
+                                           'K',
+                                           'L',
+                                           'M',
+                                           'N',
+                                           'O',
+                                           'P',
+                                           'Q',
+                                           'R',
+                                           'S',
+                                           'T',
+                                           'U',
+                                           'V',
+                                           'W',
+                                           'X',
+                                           'Y',
+                                           'Z'.
+      *
+      *****************************************************************
+      *        TABELA INTERNA PARA CRITICA LOGICA DO NOME             *
+      *****************************************************************
+      *
+       01      TAB-IND1            PIC     9(003) VALUE ZEROS.
+      *
+       01      TAB-INTERNA.
+         03    TAB-OCCURS          OCCURS  30  TIMES.
+           05  TAB-BYTE            PIC     X(001).
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA CRITICA DA IDADE MINIMA DE ADMISSAO     *
+      *****************************************************************
+      *
+       01      WS-NAS-ANO          PIC     9(004) VALUE ZEROS.
+       01      WS-NAS-MES          PIC     9(002) VALUE ZEROS.
+       01      WS-NAS-DIA          PIC     9(002) VALUE ZEROS.
+       01      WS-ADM-ANO          PIC     9(004) VALUE ZEROS.
+       01      WS-ADM-MES          PIC     9(002) VALUE ZEROS.
+       01      WS-ADM-DIA          PIC     9(002) VALUE ZEROS.
+       01      WS-IDADE-ADM        PIC     S9(003) VALUE ZEROS.
+       01      WS-IDADE-MINIMA     PIC     9(003) VALUE 016.
+      *
+      *****************************************************************
+      *        TABELA INTERNA PARA CRITICA DE DUPLICIDADE             *
+      *****************************************************************
+      *
+       01      WS-QTD-TAB-DUP      PIC     9(005) VALUE ZEROS.
+       01      WS-IND-TAB-DUP      PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-SW-DUP           PIC     X(001) VALUE 'N'.
+         88    WS-SW-DUP-ACHOU                     VALUE 'S'.
+         88    WS-SW-DUP-NAO-ACHOU                 VALUE 'N'.
+      *
+       01      TAB-DUPLICIDADE.
+         03    TAB-DUP-OCCURS      OCCURS  99998 TIMES.
+           05  TAB-DUP-CPF         PIC     9(011).
+           05  TAB-DUP-NOME        PIC     X(030).
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+       01      WS-SUB-ROTINA       PIC     X(008) VALUE SPACES.
+      *
+      *****************************************************************
+      * INPUT..: COBB006 - CONSISTENCIA DE DATAS          LRECL = 150 *
+      *****************************************************************
+      *
+           COPY    RUCWS006.
+      *
+      *****************************************************************
+      * INPUT..: CADFDES - FUNC. DESPREZADOS (GPFPB008) - LRECL = 200 *
+      *****************************************************************
+      *
+           COPY    COBO3007.
+      *
+      *****************************************************************
+      * INPUT..: CADFCOR - CORRECOES ENVIADAS PELO RH    - LRECL = 200 *
+      *****************************************************************
+      *
+           COPY    COBI3008.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSEL - CADASTRO DE FUNC SELECIONADOS- LRECL = 200 *
+      *****************************************************************
+      *
+           COPY    COBO1007.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFOCO - CADASTRO DE OCORRENCIAS      - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBO2007.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFDES EQUAL 10 AND
+                   WS-FS-CADFCOR EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADFDES
+                           CADFCOR
+                   OUTPUT  CADFSEL
+                           CADFOCO
+                           CADFDNV.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFDES.
+           PERFORM 0600-00-LEITURA-CADFCOR.
+
+           IF      WS-FS-CADFDES   EQUAL   10  AND
+                   WS-FS-CADFCOR   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB017 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*      NAO EXISTE REPROCESSAMENTO A FAZER     *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFDES.
+
+           PERFORM 0310-00-TESTA-FS-CADFCOR.
+
+           PERFORM 0400-00-TESTA-FS-CADFSEL.
+
+           PERFORM 0410-00-TESTA-FS-CADFOCO.
+
+           PERFORM 0420-00-TESTA-FS-CADFDNV.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFDES    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFDES NOT EQUAL 00 AND 10
+                   MOVE 'CADFDES'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFDES
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0310-00-TESTA-FS-CADFCOR    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFCOR NOT EQUAL 00 AND 10
+                   MOVE 'CADFCOR'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFCOR
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0310-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADFSEL    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFSEL NOT EQUAL 00
+                   MOVE 'CADFSEL'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFSEL
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0410-00-TESTA-FS-CADFOCO    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFOCO   NOT EQUAL 00
+                   MOVE 'CADFOCO'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFOCO
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0410-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0420-00-TESTA-FS-CADFDNV    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFDNV   NOT EQUAL 00
+                   MOVE 'CADFDNV'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFDNV
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0420-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFDES     SECTION.
+      *****************************************************************
+      *
+           READ    CADFDES         INTO    REG-FDES.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFDES.
+
+           IF      WS-FS-CADFDES   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFDES
+           END-IF.
+
+           IF      WS-FS-CADFDES   EQUAL   10
+                   MOVE HIGH-VALUES TO     REG-FDES
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0600-00-LEITURA-CADFCOR     SECTION.
+      *****************************************************************
+      *
+           READ    CADFCOR         INTO    REG-FCOR.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0310-00-TESTA-FS-CADFCOR.
+
+           IF      WS-FS-CADFCOR   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFCOR
+           END-IF.
+
+           IF      WS-FS-CADFCOR   EQUAL   10
+                   MOVE HIGH-VALUES TO     REG-FCOR
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+            IF     FDES-CODIGO     LESS    FCOR-CODIGO
+                   PERFORM 1100-00-GRAVACAO-CADFDNV
+                   PERFORM 0500-00-LEITURA-CADFDES
+            ELSE
+             IF     FCOR-CODIGO     LESS    FDES-CODIGO
+                   PERFORM 0600-00-LEITURA-CADFCOR
+             ELSE
+                   PERFORM 1200-00-CRITICA-CORRECAO
+                   PERFORM 0500-00-LEITURA-CADFDES
+                   PERFORM 0600-00-LEITURA-CADFCOR
+            END-IF.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CADFDNV    SECTION.
+      *****************************************************************
+      *
+      *    PASSA ADIANTE O DESPREZADO QUE AINDA NAO TEM CORRECAO       *
+      *
+           WRITE   REG-CADFDNV     FROM    REG-FDES.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFDNV.
+
+           ADD     001             TO      WS-GRV-CADFDNV.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       1200-00-CRITICA-CORRECAO    SECTION.
+      ******************************************************************
+      *
+           MOVE    ZEROS           TO      WS-ERRO.
+
+           IF      FCOR-NOME       EQUAL   SPACES
+                   MOVE 051        TO      WS-ERRO
+           ELSE
+                   PERFORM         1300-00-CRITICA-FIS-NOME
+           END-IF.
+
+           IF      FCOR-DT-NAS     NOT     NUMERIC OR
+                   FCOR-DT-NAS     EQUAL   ZEROS
+                   MOVE 052        TO      WS-ERRO
+                   MOVE ZEROS      TO      FCOR-DT-NAS
+           ELSE
+                   PERFORM         1400-00-CRITICA-DATA-NAS
+           END-IF.
+
+           IF      FCOR-DT-ADM     NOT     NUMERIC OR
+                   FCOR-DT-ADM     EQUAL   ZEROS
+                   MOVE 053        TO      WS-ERRO
+                   MOVE ZEROS      TO      FCOR-DT-ADM
+           ELSE
+                   PERFORM         1500-00-CRITICA-DATA-ADM
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1450-00-CRITICA-IDADE-MINIMA
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1460-00-CRITICA-TELEFONE
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1350-00-CRITICA-DUPLICIDADE
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1600-00-GRAVACAO-CADFSEL
+           ELSE
+                   PERFORM         1700-00-GRAVACAO-CADFOCO
+                   PERFORM         1800-00-GRAVACAO-CADFDES-COR
+           END-IF.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       1300-00-CRITICA-FIS-NOME    SECTION.
+      ******************************************************************
+      *
+           MOVE    FCOR-NOME       TO      TAB-INTERNA.
+
+           PERFORM VARYING TAB-IND1 FROM 01 BY 01
+                   UNTIL   TAB-IND1 GREATER 30
+                   OR      WS-ERRO  NOT EQUAL ZEROS
+
+             MOVE  TAB-BYTE(TAB-IND1)
+                                   TO      WS-BYTE-NOME
+
+             IF    NOT     WS-BYTE-NOME-88
+                   MOVE 051        TO      WS-ERRO
+             END-IF
+
+           END-PERFORM.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1400-00-CRITICA-DATA-NAS    SECTION.
+      *****************************************************************
+      *
+           MOVE    'COBBB006'      TO      WS-SUB-ROTINA.
+
+           MOVE    'C'             TO      WRD-CODOPE.
+
+           MOVE    FCOR-DT-NAS     TO      WRD-DATA01.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           CALL    WS-COBBB006     USING   WRD-GRUPO
+
+           END-CALL.
+
+           IF      WRD-CODRET  NOT EQUAL   00 AND 92 AND 93
+                   MOVE    006     TO      WS-PTO-ERRO
+                   MOVE 'COBBB006' TO      WS-SUB-ROTINA
+                   PERFORM         0998-00-ABEND-SUB
+           END-IF.
+
+           IF      WRD-CODRET      EQUAL   92 OR 93
+                   MOVE 052        TO      WS-ERRO
+           END-IF.
+      *
+       1400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1500-00-CRITICA-DATA-ADM    SECTION.
+      *****************************************************************
+      *
+           MOVE    'COBBB006'      TO      WS-SUB-ROTINA.
+
+           MOVE    'C'             TO      WRD-CODOPE.
+
+           MOVE    FCOR-DT-ADM     TO      WRD-DATA01.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           CALL    WS-COBBB006     USING   WRD-GRUPO
+
+           END-CALL.
+
+           IF      WRD-CODRET  NOT EQUAL   00 AND 92 AND 93
+                   MOVE    007     TO      WS-PTO-ERRO
+                   MOVE 'COBBB006' TO      WS-SUB-ROTINA
+                   PERFORM         0998-00-ABEND-SUB
+           END-IF.
+
+           IF      WRD-CODRET      EQUAL   92 OR 93
+                   MOVE 053        TO      WS-ERRO
+           END-IF.
+      *
+       1500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1450-00-CRITICA-IDADE-MINIMA SECTION.
+      *****************************************************************
+      *    REJEITA FUNCIONARIO ADMITIDO ANTES DE ATINGIR A IDADE       *
+      *    MINIMA PERMITIDA PARA O TRABALHO                            *
+      *
+           MOVE    FCOR-DT-NAS (1:4)       TO      WS-NAS-ANO.
+           MOVE    FCOR-DT-NAS (5:2)       TO      WS-NAS-MES.
+           MOVE    FCOR-DT-NAS (7:2)       TO      WS-NAS-DIA.
+
+           MOVE    FCOR-DT-ADM (1:4)       TO      WS-ADM-ANO.
+           MOVE    FCOR-DT-ADM (5:2)       TO      WS-ADM-MES.
+           MOVE    FCOR-DT-ADM (7:2)       TO      WS-ADM-DIA.
+
+           COMPUTE WS-IDADE-ADM = WS-ADM-ANO - WS-NAS-ANO.
+
+           IF      WS-ADM-MES      LESS    WS-NAS-MES
+              OR ( WS-ADM-MES      EQUAL   WS-NAS-MES   AND
+                   WS-ADM-DIA      LESS    WS-NAS-DIA )
+                   SUBTRACT 001            FROM    WS-IDADE-ADM
+           END-IF.
+
+           IF      WS-IDADE-ADM    LESS    WS-IDADE-MINIMA
+                   MOVE 056        TO      WS-ERRO
+           END-IF.
+      *
+       1450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1460-00-CRITICA-TELEFONE    SECTION.
+      *****************************************************************
+      *    REJEITA TELEFONE ZERADO, NAO NUMERICO OU COM DDD INVALIDO   *
+      *
+           IF      FCOR-TELEFONE   NOT NUMERIC OR
+                   FCOR-TELEFONE   EQUAL   ZEROS
+                   MOVE 057        TO      WS-ERRO
+           ELSE
+             IF    FCOR-TELEFONE (1:2) EQUAL '00'
+                   MOVE 057        TO      WS-ERRO
+             END-IF
+           END-IF.
+      *
+       1460-99-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       1350-00-CRITICA-DUPLICIDADE SECTION.
+      ******************************************************************
+      *
+           SET     WS-SW-DUP-NAO-ACHOU
+                                   TO      TRUE.
+
+           PERFORM VARYING WS-IND-TAB-DUP FROM 1 BY 1
+                   UNTIL   WS-IND-TAB-DUP GREATER WS-QTD-TAB-DUP
+                   OR      WS-SW-DUP-ACHOU
+
+             IF    FCOR-CPF    EQUAL   TAB-DUP-CPF(WS-IND-TAB-DUP)
+                   MOVE  054       TO      WS-ERRO
+                   SET   WS-SW-DUP-ACHOU
+                                   TO      TRUE
+             ELSE
+               IF  FCOR-NOME  EQUAL   TAB-DUP-NOME(WS-IND-TAB-DUP)
+                   MOVE  055       TO      WS-ERRO
+                   SET   WS-SW-DUP-ACHOU
+                                   TO      TRUE
+               END-IF
+             END-IF
+
+           END-PERFORM.
+
+           IF      WS-QTD-TAB-DUP  LESS    99998
+                   ADD     001             TO      WS-QTD-TAB-DUP
+                   MOVE    FCOR-CPF        TO
+                           TAB-DUP-CPF(WS-QTD-TAB-DUP)
+                   MOVE    FCOR-NOME       TO
+                           TAB-DUP-NOME(WS-QTD-TAB-DUP)
+           END-IF.
+      *
+       1350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1600-00-GRAVACAO-CADFSEL    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-FSEL.
+
+           MOVE    FCOR-CODIGO     TO      FSEL-CODIGO
+           MOVE    FCOR-NOME       TO      FSEL-NOME
+           MOVE    FCOR-RG         TO      FSEL-RG
+           MOVE    FCOR-CPF        TO      FSEL-CPF
+           MOVE    FCOR-ENDERECO   TO      FSEL-ENDERECO
+           MOVE    FCOR-CART-TRAB  TO      FSEL-CART-TRAB
+           MOVE    FCOR-TELEFONE   TO      FSEL-TELEFONE
+
+           MOVE    FCOR-DT-NAS     TO      WS-DAT-AMD.
+
+           MOVE    WS-DIA-AMD      TO      WS-DIA-DMA.
+           MOVE    WS-MES-AMD      TO      WS-MES-DMA.
+           MOVE    WS-ANO-AMD      TO      WS-ANO-DMA.
+
+           MOVE    WS-DAT-DMA      TO      FSEL-DT-NAS.
+
+           MOVE    FCOR-DT-ADM     TO      WS-DAT-AMD.
+
+           MOVE    WS-DIA-AMD      TO      WS-DIA-DMA.
+           MOVE    WS-MES-AMD      TO      WS-MES-DMA.
+           MOVE    WS-ANO-AMD      TO      WS-ANO-DMA.
+
+           MOVE    WS-DAT-DMA      TO      FSEL-DT-ADM.
+
+           WRITE   REG-CADFSEL     FROM    REG-FSEL.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADFSEL.
+
+           ADD     001             TO      WS-GRV-CADFSEL.
+      *
+       1600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1700-00-GRAVACAO-CADFOCO    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-FOCO.
+
+           MOVE    FCOR-CODIGO     TO      FOCO-CODIGO.
+           MOVE    WS-ERRO         TO      FOCO-ERRO.
+
+           WRITE   REG-CADFOCO     FROM    REG-FOCO.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0410-00-TESTA-FS-CADFOCO.
+
+           ADD     001             TO      WS-GRV-CADFOCO.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1800-00-GRAVACAO-CADFDES-COR SECTION.
+      *****************************************************************
+      *
+      *    A CORRECAO ENVIADA AINDA NAO PASSOU NA CRITICA - O         *
+      *    FUNCIONARIO CONTINUA DESPREZADO, AGORA COM OS DADOS        *
+      *    JA CORRIGIDOS PELO RH, AGUARDANDO NOVA CORRECAO.           *
+      *
+           MOVE    SPACES          TO      REG-FDES.
+
+           MOVE    FCOR-CODIGO     TO      FDES-CODIGO
+           MOVE    FCOR-NOME       TO      FDES-NOME
+           MOVE    FCOR-RG         TO      FDES-RG
+           MOVE    FCOR-CPF        TO      FDES-CPF
+           MOVE    FCOR-ENDERECO   TO      FDES-ENDERECO
+           MOVE    FCOR-CART-TRAB  TO      FDES-CART-TRAB
+           MOVE    FCOR-TELEFONE   TO      FDES-TELEFONE
+
+           MOVE    FCOR-DT-NAS     TO      WS-DAT-AMD.
+
+           MOVE    WS-DIA-AMD      TO      WS-DIA-DMA.
+           MOVE    WS-MES-AMD      TO      WS-MES-DMA.
+           MOVE    WS-ANO-AMD      TO      WS-ANO-DMA.
+
+           MOVE    WS-DAT-DMA      TO      FDES-DT-NAS.
+
+           MOVE    FCOR-DT-ADM     TO      WS-DAT-AMD.
+
+           MOVE    WS-DIA-AMD      TO      WS-DIA-DMA.
+           MOVE    WS-MES-AMD      TO      WS-MES-DMA.
+           MOVE    WS-ANO-AMD      TO      WS-ANO-DMA.
+
+           MOVE    WS-DAT-DMA      TO      FDES-DT-ADM.
+
+           WRITE   REG-CADFDNV     FROM    REG-FDES.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFDNV.
+
+           ADD     001             TO      WS-GRV-CADFDNV.
+      *
+       1800-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADFDES
+                   CADFCOR
+                   CADFSEL
+                   CADFOCO
+                   CADFDNV.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB017'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFDES
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFDES  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFDES.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADFCOR  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFCOR.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFSEL  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADFSEL.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFOCO  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADFOCO.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFDNV  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADFDES.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0998-00-ABEND-SUB           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS NO ACESSO A SUBROTINA ' WS-SUB-ROTINA
+           '    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             COD.RETORNO....: ' WRD-CODRET
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0998-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB017 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB017                  *
+      *****************************************************************
