@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADTRAN        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI3010 - TRANSFERENCIA DE PECAS ENTRE      *
+      *                               FILIAIS                          *
+      ******************************************************************
+      * TRAN-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * TRAN-FIL-ORIGEM - PIC 9(001)        - FILIAL DE ORIGEM  (1/2)  *
+      * TRAN-FIL-DESTINO- PIC 9(001)        - FILIAL DE DESTINO (1/2)  *
+      * TRAN-QTD-TRANSF - PIC 9(005)        - QUANTIDADE A TRANSFERIR  *
+      * FILLER          - PIC X(088)        - AREA LIVRE               *
+      ******************************************************************
+      * TRAN-COD-PEC = 00000 IDENTIFICA O REGISTRO HEADER DO ARQUIVO   *
+      * TRAN-COD-PEC = 99999 IDENTIFICA O REGISTRO TRAILER DO ARQUIVO  *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * TRAN-QTD-REG    - PIC 9(007)        - QTDE DE DETALHES LIDOS   *
+      ******************************************************************
+      *
+       01          REG-TRAN.
+           03      TRAN-COD-PEC       PIC     9(005).
+             88    TRAN-HEADER                VALUE 00000.
+             88    TRAN-TRAILER               VALUE 99999.
+           03      TRAN-FIL-ORIGEM    PIC     9(001).
+           03      TRAN-FIL-DESTINO   PIC     9(001).
+           03      TRAN-QTD-TRANSF    PIC     9(005).
+           03      FILLER             PIC     X(088).
+       01          REG-TRAN-TRAILER   REDEFINES REG-TRAN.
+           03      FILLER             PIC     X(005).
+           03      TRAN-QTD-REG       PIC     9(007).
+           03      FILLER             PIC     X(088).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADTRAN *
+      ******************************************************************
