@@ -0,0 +1,379 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB022.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               07/04/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 07/04/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: LER  AS  GUIAS  DE  MOVIMENTO  FINANCEIRO  E   *
+      *                CRITICAR     SEUS     CAMPOS,     GERANDO  O   *
+      *                CADASTRO  DE  MOVIMENTO  FINANCEIRO  (CADMFIN) *
+      *                COM AS GUIAS VALIDADAS.                        *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADGFIN - GUIAS DE MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADGFIN  ASSIGN  TO  UT-S-CADGFIN
+                   FILE     STATUS  IS  WS-FS-CADGFIN.
+      *
+      *****************************************************************
+      * OUTPUT.: CADMFIN - CADASTRO MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADMFIN  ASSIGN  TO  UT-S-CADMFIN
+                   FILE     STATUS  IS  WS-FS-CADMFIN.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADGFIN - GUIAS DE MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADGFIN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADGFIN         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADMFIN - CADASTRO MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADMFIN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADMFIN         PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADGFIN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADMFIN       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADGFIN      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADMFIN      PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-CADGFIN      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+       01      WS-SW-GUIA          PIC     X(001) VALUE 'S'.
+         88    WS-SW-GUIA-VALIDA           VALUE 'S'.
+         88    WS-SW-GUIA-INVALIDA         VALUE 'N'.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADGFIN - GUIAS DE MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI4002.
+      *
+      *****************************************************************
+      * OUTPUT.: CADMFIN - CADASTRO MOVIMENTO FINANCEIRO  - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO4002.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADGFIN   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADGFIN
+                   OUTPUT  CADMFIN.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADGFIN.
+
+           IF      WS-FS-CADGFIN   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB022 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADGFIN ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADGFIN.
+
+           PERFORM 0400-00-TESTA-FS-CADMFIN.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADGFIN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADGFIN NOT EQUAL 00 AND 10
+                   MOVE 'CADGFIN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADGFIN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADMFIN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMFIN NOT EQUAL 00
+                   MOVE 'CADMFIN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMFIN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADGFIN     SECTION.
+      *****************************************************************
+      *
+           READ    CADGFIN         INTO    REG-GFIN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADGFIN.
+
+           IF      WS-FS-CADGFIN   EQUAL   00
+                   ADD 001         TO      WS-LID-CADGFIN
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0600-00-CRITICA-GUIA.
+
+           IF      WS-SW-GUIA-VALIDA
+                   PERFORM         1100-00-GRAVACAO-CADMFIN
+           ELSE
+                   ADD             001     TO      WS-REJ-CADGFIN
+           END-IF.
+
+           PERFORM 0500-00-LEITURA-CADGFIN.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0600-00-CRITICA-GUIA        SECTION.
+      *****************************************************************
+      *
+           SET     WS-SW-GUIA-VALIDA       TO      TRUE.
+
+           IF      GFIN-VLR-LANCTO NOT NUMERIC OR
+                   GFIN-VLR-LANCTO EQUAL   ZEROS
+                   SET     WS-SW-GUIA-INVALIDA     TO      TRUE
+           END-IF.
+
+           IF      GFIN-DAT-LANCTO NOT NUMERIC OR
+                   GFIN-DAT-LANCTO EQUAL   ZEROS
+                   SET     WS-SW-GUIA-INVALIDA     TO      TRUE
+           END-IF.
+
+           IF      GFIN-NUM-GUIA   NOT NUMERIC OR
+                   GFIN-NUM-GUIA   EQUAL   ZEROS
+                   SET     WS-SW-GUIA-INVALIDA     TO      TRUE
+           END-IF.
+
+           IF      NOT GFIN-OPER-VALIDA
+                   SET     WS-SW-GUIA-INVALIDA     TO      TRUE
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CADMFIN    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-MFIN.
+
+           MOVE    GFIN-AGENCIA    TO      MFIN-AGENCIA.
+           MOVE    GFIN-OPERACAO   TO      MFIN-OPERACAO.
+           MOVE    GFIN-CONTA      TO      MFIN-CONTA.
+           MOVE    GFIN-COD-ENT    TO      MFIN-COD-ENT.
+           MOVE    GFIN-TIP-ENT    TO      MFIN-TIP-ENT.
+           MOVE    GFIN-NUM-GUIA   TO      MFIN-NUM-GUIA.
+           MOVE    GFIN-DAT-LANCTO TO      MFIN-DAT-LANCTO.
+           MOVE    GFIN-VLR-LANCTO TO      MFIN-VLR-LANCTO.
+
+           WRITE   REG-CADMFIN     FROM    REG-MFIN.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADMFIN.
+
+           ADD     001             TO      WS-GRV-CADMFIN.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADGFIN
+                   CADMFIN.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB022'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADGFIN
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB022 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB022 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADGFIN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADGFIN.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADMFIN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADMFIN.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-CADGFIN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS REJEITADOS..- CADGFIN.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB022 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB022 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB022 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB022 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB022 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB022                  *
+      *****************************************************************
