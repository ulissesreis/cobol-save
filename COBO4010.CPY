@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADTLOG        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO4010 - OCORRENCIAS DE TRANSFERENCIA DE   *
+      *                               PECAS ENTRE FILIAIS              *
+      ******************************************************************
+      * TLOG-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * TLOG-FIL-ORIGEM - PIC 9(001)        - FILIAL DE ORIGEM         *
+      * TLOG-FIL-DESTINO- PIC 9(001)        - FILIAL DE DESTINO        *
+      * TLOG-QTD-TRANSF - PIC 9(005)        - QUANTIDADE A TRANSFERIR  *
+      * TLOG-MOTIVO     - PIC X(030)        - MOTIVO DA REJEICAO       *
+      * FILLER          - PIC X(058)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-TLOG.
+           03      TLOG-COD-PEC       PIC     9(005).
+           03      TLOG-FIL-ORIGEM    PIC     9(001).
+           03      TLOG-FIL-DESTINO   PIC     9(001).
+           03      TLOG-QTD-TRANSF    PIC     9(005).
+           03      TLOG-MOTIVO        PIC     X(030).
+           03      FILLER             PIC     X(058).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADTLOG *
+      ******************************************************************
