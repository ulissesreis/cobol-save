@@ -57,6 +57,13 @@
            SELECT  CADFLOG  ASSIGN  TO  UT-S-CADFLOG
                    FILE     STATUS  IS  WS-FS-CADFLOG.
       *
+      *****************************************************************
+      * OUTPUT.: CADFEXC - ARQUIVO MORTO DE FUNC. EXCLUIDOS- LRECL=200 *
+      *****************************************************************
+      *
+           SELECT  CADFEXC  ASSIGN  TO  UT-S-CADFEXC
+                   FILE     STATUS  IS  WS-FS-CADFEXC.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -105,6 +112,17 @@
       *
        01      REG-CADFLOG         PIC     X(250).
       *
+      *****************************************************************
+      * OUTPUT.: CADFEXC - ARQUIVO MORTO DE FUNC. EXCLUIDOS- LRECL=200 *
+      *****************************************************************
+      *
+       FD  CADFEXC
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFEXC         PIC     X(200).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
@@ -113,15 +131,44 @@
        01      WS-FS-MOVFUNC       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADFATU       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADFLOG       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFEXC       PIC     9(002) VALUE ZEROS.
 
       *
        01      WS-LID-CADFUNC      PIC     9(018) VALUE ZEROS.
        01      WS-LID-MOVFUNC      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADFATU      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADFLOG      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFEXC      PIC     9(018) VALUE ZEROS.
        01      WS-EXC-CADFUNC      PIC     9(018) VALUE ZEROS.
        01      WS-ALT-CADFATU      PIC     9(018) VALUE ZEROS.
        01      WS-INC-CADFATU      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADFUNC      PIC     9(007) VALUE ZEROS.
+      *
+       01      WS-SW-TRAILER-FUNC  PIC     X(001) VALUE 'N'.
+         88    WS-TRAILER-FUNC-OK          VALUE 'S'.
+      *
+      *****************************************************************
+      *        CONTROLE DE TRANSACAO - LIGA CADA GRAVACAO DE CADFLOG  *
+      *        A GRAVACAO DE CADFATU QUE A ORIGINOU, PARA PERMITIR A  *
+      *        RECONCILIACAO ENTRE O CADASTRO E O LOG                 *
+      *****************************************************************
+      *
+       01      WS-SEQ-TRANS        PIC     9(007) VALUE ZEROS.
+      *
+       01      WS-SW-FATU-GRAVADO  PIC     X(001) VALUE 'N'.
+         88    WS-FATU-GRAVADO-SIM         VALUE 'S'.
+         88    WS-FATU-GRAVADO-NAO         VALUE 'N'.
+      *
+       01      WS-DUP-MOVFUNC      PIC     9(018) VALUE ZEROS.
+       01      WS-ULT-COD-MOVF     PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-SW-PRIM-MOVF     PIC     X(001) VALUE 'S'.
+         88    WS-PRIM-MOVF-SIM            VALUE 'S'.
+         88    WS-PRIM-MOVF-NAO            VALUE 'N'.
+      *
+       01      WS-SW-DUP-MOVF      PIC     X(001) VALUE 'N'.
+         88    WS-SW-DUP-MOVF-SIM          VALUE 'S'.
+         88    WS-SW-DUP-MOVF-NAO          VALUE 'N'.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
@@ -149,6 +196,12 @@
         03     WS-ANO              PIC     9(004).
       *
       *****************************************************************
+      *        DATA DE PROCESSAMENTO, USADA NO ARQUIVO MORTO CADFEXC  *
+      *****************************************************************
+      *
+       01      WS-DATA-EXEC        PIC     9(008) VALUE ZEROS.
+      *
+      *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
       *****************************************************************
       *
@@ -182,12 +235,33 @@
       *
            COPY    COBO2012.
       *
+      *****************************************************************
+      * OUTPUT.: CADFEXC - ARQUIVO MORTO DE FUNC. EXCLUIDOS- LRECL=200 *
+      *****************************************************************
+      *
+           COPY    COBO3012.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
-       PROCEDURE                   DIVISION.
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-IND-EXECUCAO    PIC     X(001).
+           88  LKG-MODO-PRODUCAO           VALUE 'P'.
+           88  LKG-MODO-SIMULACAO          VALUE 'S'.
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
       *****************************************************************
       *
+           PERFORM 0150-00-CRITICA-PARM.
+
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
@@ -197,6 +271,17 @@
 
            GOBACK.
       *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      NOT (LKG-MODO-PRODUCAO OR LKG-MODO-SIMULACAO)
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0100-00-PROCED-INICIAIS     SECTION.
       *****************************************************************
@@ -212,8 +297,18 @@
 
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
+           PERFORM 0165-00-ABRE-CADFEXC.
+
            PERFORM 0500-00-LEITURA-CADFUNC.
-           PERFORM 0600-00-LEITURA-MOVFUNC.
+
+           IF      WS-FS-CADFUNC   NOT EQUAL 10
+                   IF      NOT     FUNC-HEADER
+                           PERFORM 0995-00-ABEND-FUNC-S-HEADER
+                   END-IF
+                   PERFORM 0500-00-LEITURA-CADFUNC
+           END-IF.
+
+           PERFORM 0620-00-LEITURA-MOVFUNC-SEM-DUP.
 
            IF      WS-FS-CADFUNC EQUAL   10  AND
                    WS-FS-MOVFUNC EQUAL   10
@@ -230,6 +325,29 @@
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0165-00-ABRE-CADFEXC        SECTION.
+      *****************************************************************
+      *    O ARQUIVO CADFEXC E CUMULATIVO ENTRE EXECUCOES; SE AINDA   *
+      *    NAO EXISTIR (PRIMEIRA EXECUCAO), E CRIADO NESTE MOMENTO    *
+      *
+           OPEN    EXTEND  CADFEXC.
+
+           IF      WS-FS-CADFEXC   EQUAL   35
+                   OPEN    OUTPUT  CADFEXC
+           END-IF.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    011             TO      WS-PTO-ERRO.
+
+           PERFORM 0460-00-TESTA-FS-CADFEXC.
+
+           ACCEPT  WS-DATA-EXEC    FROM    DATE    YYYYMMDD.
+      *
+       0165-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -241,6 +359,8 @@
            PERFORM 0400-00-TESTA-FS-CADFATU.
 
            PERFORM 0450-00-TESTA-FS-CADFLOG.
+
+           PERFORM 0460-00-TESTA-FS-CADFEXC.
       *
        0200-99-EXIT.
            EXIT.
@@ -301,6 +421,20 @@
        0450-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0460-00-TESTA-FS-CADFEXC    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFEXC NOT EQUAL 00
+                   MOVE 'CADFEXC'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFEXC
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0460-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADFUNC     SECTION.
       *****************************************************************
@@ -315,6 +449,13 @@
 
            IF      WS-FS-CADFUNC   EQUAL   00
                    ADD 001         TO      WS-LID-CADFUNC
+                   IF      FUNC-TRAILER
+                           PERFORM 0550-00-TESTA-TRAILER-CADFUNC
+                   ELSE
+                           IF      NOT     FUNC-HEADER
+                                   ADD 001 TO      WS-DET-CADFUNC
+                           END-IF
+                   END-IF
            END-IF.
 
            IF      WS-FS-CADFUNC   EQUAL   10
@@ -324,6 +465,28 @@
        0500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0550-00-TESTA-TRAILER-CADFUNC SECTION.
+      *****************************************************************
+      *
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+           IF      FUNC-QTD-REG NOT EQUAL WS-DET-CADFUNC
+                   PERFORM 0992-00-ABEND-FUNC-QTD-INCOP
+           END-IF.
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+           READ    CADFUNC         INTO    REG-FUNC.
+
+           PERFORM 0300-00-TESTA-FS-CADFUNC.
+
+           IF      WS-FS-CADFUNC   NOT EQUAL 10
+                   PERFORM         0990-00-ABEND-FUNC-S-ORDEM
+           END-IF.
+
+           SET     WS-TRAILER-FUNC-OK      TO TRUE.
+      *
+       0550-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0600-00-LEITURA-MOVFUNC     SECTION.
       *****************************************************************
@@ -347,6 +510,43 @@
        0600-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0620-00-LEITURA-MOVFUNC-SEM-DUP SECTION.
+      *****************************************************************
+      *    GARANTE QUE NAO SEJAM APLICADAS DUAS SOLICITACOES PARA O    *
+      *    MESMO FUNCIONARIO NO MESMO ARQUIVO MOVFUNC                  *
+      *
+           SET     WS-SW-DUP-MOVF-SIM      TO      TRUE.
+
+           PERFORM 0625-00-TESTA-DUP-MOVFUNC
+             UNTIL WS-FS-MOVFUNC EQUAL 10 OR WS-SW-DUP-MOVF-NAO.
+      *
+       0620-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0625-00-TESTA-DUP-MOVFUNC   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0600-00-LEITURA-MOVFUNC.
+
+           IF      WS-FS-MOVFUNC   EQUAL   00
+                   IF      WS-PRIM-MOVF-NAO        AND
+                           MOVF-CODIGO EQUAL WS-ULT-COD-MOVF
+                           ADD     001     TO      WS-DUP-MOVFUNC
+                           PERFORM 1260-00-GRAV-FLOG-POR-DUP-MOVFUNC
+                   ELSE
+                           SET     WS-SW-DUP-MOVF-NAO TO   TRUE
+                           SET     WS-PRIM-MOVF-NAO   TO   TRUE
+                           MOVE    MOVF-CODIGO TO  WS-ULT-COD-MOVF
+                   END-IF
+           ELSE
+                   SET     WS-SW-DUP-MOVF-NAO      TO TRUE
+           END-IF.
+      *
+       0625-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0650-00-FUNC-ALT-EXC        SECTION.
       *****************************************************************
@@ -382,10 +582,11 @@
                    MOVE 'E01'      TO   WS-FLOG-STATUS
                    MOVE 'CADFUNC ' TO   WS-FLOG-ORIGEM
                    PERFORM 1200-00-GRAV-FLOG-POR-CADFUNC
+                   PERFORM 1300-00-GRAVACAO-CADFEXC
            END-IF.
 
            PERFORM 0500-00-LEITURA-CADFUNC.
-           PERFORM 0600-00-LEITURA-MOVFUNC.
+           PERFORM 0620-00-LEITURA-MOVFUNC-SEM-DUP.
 
       *
        0650-99-EXIT.
@@ -424,7 +625,7 @@
                    PERFORM 1250-00-GRAV-FLOG-POR-MOVFUNC
            END-IF.
 
-           PERFORM 0600-00-LEITURA-MOVFUNC.
+           PERFORM 0620-00-LEITURA-MOVFUNC-SEM-DUP.
       *
        0700-99-EXIT.
            EXIT.
@@ -489,15 +690,20 @@
            MOVE    FUNC-DT-ADM     TO      FATU-DT-ADM.
            MOVE    WS-DATA         TO      FATU-DT-MAN.
 
-           WRITE   REG-CADFATU     FROM    REG-FATU.
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFATU     FROM    REG-FATU
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
 
-           MOVE    004             TO      WS-PTO-ERRO.
+                   MOVE    004             TO      WS-PTO-ERRO
 
-           PERFORM 0400-00-TESTA-FS-CADFATU.
+                   PERFORM 0400-00-TESTA-FS-CADFATU
+           END-IF.
 
            ADD     001             TO      WS-GRV-CADFATU.
+
+           ADD     001             TO      WS-SEQ-TRANS.
+           SET     WS-FATU-GRAVADO-SIM     TO      TRUE.
       *
        1100-99-EXIT.
            EXIT.
@@ -528,15 +734,20 @@
            MOVE    MOVF-DT-ADM     TO      FATU-DT-ADM.
            MOVE    WS-DATA         TO      FATU-DT-MAN.
 
-           WRITE   REG-CADFATU     FROM    REG-FATU.
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFATU     FROM    REG-FATU
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
 
-           MOVE    005             TO      WS-PTO-ERRO.
+                   MOVE    005             TO      WS-PTO-ERRO
 
-           PERFORM 0400-00-TESTA-FS-CADFATU.
+                   PERFORM 0400-00-TESTA-FS-CADFATU
+           END-IF.
 
            ADD     001             TO      WS-GRV-CADFATU.
+
+           ADD     001             TO      WS-SEQ-TRANS.
+           SET     WS-FATU-GRAVADO-SIM     TO      TRUE.
       *
        1100-99-EXIT.
            EXIT.
@@ -553,13 +764,22 @@
            MOVE    WS-FLOG-STATUS  TO      FLOG-STATUS.
            MOVE    WS-FLOG-ORIGEM  TO      FLOG-ORIGEM.
 
-           WRITE   REG-CADFLOG     FROM    REG-FOCO.
+           IF      WS-FATU-GRAVADO-SIM
+                   MOVE    WS-SEQ-TRANS    TO      FLOG-SEQ-TRANS
+                   SET     WS-FATU-GRAVADO-NAO     TO      TRUE
+           ELSE
+                   MOVE    ZEROS           TO      FLOG-SEQ-TRANS
+           END-IF.
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFLOG     FROM    REG-FOCO
 
-           MOVE    006             TO      WS-PTO-ERRO.
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
 
-           PERFORM 0450-00-TESTA-FS-CADFLOG.
+                   MOVE    006             TO      WS-PTO-ERRO
+
+                   PERFORM 0450-00-TESTA-FS-CADFLOG
+           END-IF.
 
            ADD     001             TO      WS-GRV-CADFLOG.
       *
@@ -579,27 +799,134 @@
            MOVE    WS-FLOG-STATUS  TO      FLOG-STATUS.
            MOVE    WS-FLOG-ORIGEM  TO      FLOG-ORIGEM.
 
-           WRITE   REG-CADFLOG     FROM    REG-FOCO.
+           IF      WS-FATU-GRAVADO-SIM
+                   MOVE    WS-SEQ-TRANS    TO      FLOG-SEQ-TRANS
+                   SET     WS-FATU-GRAVADO-NAO     TO      TRUE
+           ELSE
+                   MOVE    ZEROS           TO      FLOG-SEQ-TRANS
+           END-IF.
+
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFLOG     FROM    REG-FOCO
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
 
-           MOVE    007             TO      WS-PTO-ERRO.
+                   MOVE    007             TO      WS-PTO-ERRO
 
-           PERFORM 0450-00-TESTA-FS-CADFLOG.
+                   PERFORM 0450-00-TESTA-FS-CADFLOG
+           END-IF.
 
            ADD     001             TO      WS-GRV-CADFLOG.
       *
        1100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1260-00-GRAV-FLOG-POR-DUP-MOVFUNC SECTION.
+      *****************************************************************
+      *
+      *    SECTION DE GRAVACAO DO CADFLOG P/ SOLICITACAO DUPLICADA     *
+      *
+           MOVE    SPACES          TO      REG-FOCO.
+      *
+           MOVE    MOVF-CODIGO     TO      FLOG-CODIGO.
+           MOVE    REG-MOVFUNC     TO      FLOG-LOG.
+           MOVE    'D01'           TO      FLOG-STATUS.
+           MOVE    'MOVFUNC '      TO      FLOG-ORIGEM.
+           MOVE    ZEROS           TO      FLOG-SEQ-TRANS.
+
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFLOG     FROM    REG-FOCO
+
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
+
+                   MOVE    009             TO      WS-PTO-ERRO
+
+                   PERFORM 0450-00-TESTA-FS-CADFLOG
+           END-IF.
+
+           ADD     001             TO      WS-GRV-CADFLOG.
+      *
+       1260-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1300-00-GRAVACAO-CADFEXC    SECTION.
+      *****************************************************************
+      *    SECTION DE GRAVACAO DO ARQUIVO MORTO CADFEXC, PRESERVANDO   *
+      *    O REGISTRO COMPLETO DO FUNCIONARIO EXCLUIDO DE CADFUNC      *
+      *
+           MOVE    SPACES          TO      REG-FEXC.
+      *
+           MOVE    FUNC-CODIGO     TO      FEXC-CODIGO.
+           MOVE    FUNC-NOME       TO      FEXC-NOME.
+           MOVE    FUNC-RG         TO      FEXC-RG.
+           MOVE    FUNC-CPF        TO      FEXC-CPF.
+           MOVE    FUNC-ENDERECO   TO      FEXC-ENDERECO.
+           MOVE    FUNC-CART-TRAB  TO      FEXC-CART-TRAB.
+           MOVE    FUNC-TELEFONE   TO      FEXC-TELEFONE.
+           MOVE    FUNC-DT-NAS     TO      FEXC-DT-NAS.
+           MOVE    FUNC-DT-ADM     TO      FEXC-DT-ADM.
+           MOVE    WS-DATA-EXEC    TO      FEXC-DT-EXC.
+
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFEXC     FROM    REG-FEXC
+
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
+
+                   MOVE    012             TO      WS-PTO-ERRO
+
+                   PERFORM 0460-00-TESTA-FS-CADFEXC
+           END-IF.
+
+           ADD     001             TO      WS-GRV-CADFEXC.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1700-00-GRAVACAO-TRAILER-CADFATU SECTION.
+      *****************************************************************
+      *    GRAVACAO DO TRAILER DE RECONCILIACAO DO ARQUIVO CADFATU,    *
+      *    PERMITINDO CONFERIR, APOS O TERMINO DO JOB, QUE O CADASTRO  *
+      *    ATUALIZADO FICOU CONSISTENTE COM O TOTAL DE TRANSACOES      *
+      *    EFETIVAMENTE GRAVADAS (WS-SEQ-TRANS) E COM O CADFLOG        *
+      *
+           MOVE    SPACES          TO      REG-FATU.
+
+           MOVE    99999           TO      FATU-CODIGO.
+           MOVE    WS-GRV-CADFATU  TO      FATU-QTD-REG.
+
+           IF      LKG-MODO-PRODUCAO
+                   WRITE   REG-CADFATU     FROM    REG-FATU
+
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
+
+                   MOVE    010             TO      WS-PTO-ERRO
+
+                   PERFORM 0400-00-TESTA-FS-CADFATU
+           END-IF.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+      *    VERIFICANDO SE O CADFUNC CHEGOU AO TRAILER ANTES DO EOF
+           IF      WS-LID-CADFUNC  GREATER ZEROS AND
+                   NOT             WS-TRAILER-FUNC-OK
+                   PERFORM         0993-00-ABEND-FUNC-S-TRAILER
+           END-IF.
+
+           PERFORM 1700-00-GRAVACAO-TRAILER-CADFATU.
+
            CLOSE   CADFUNC
                    MOVFUNC
                    CADFATU
-                   CADFLOG.
+                   CADFLOG
+                   CADFEXC.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -608,6 +935,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB013'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFUNC
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -622,6 +957,12 @@
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB013 ******************'.
            DISPLAY '*                                             *'.
+           IF      LKG-MODO-SIMULACAO
+                   DISPLAY
+                   '*   MODO SIMULACAO - NENHUM REGISTRO GRAVADO *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
            MOVE    WS-LID-CADFUNC  TO      WS-EDICAO.
            DISPLAY '* REGISTROS LIDOS.......- CADFUNC.: ' WS-EDICAO
            ' *'.
@@ -643,12 +984,149 @@
            MOVE    WS-GRV-CADFLOG  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADFLOG.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADFEXC  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADFEXC.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-DUP-MOVFUNC  TO      WS-EDICAO.
+           DISPLAY '* SOLICITACOES DUPLICADAS - MOVFUNC.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-SEQ-TRANS    TO      WS-EDICAO.
+           DISPLAY '* TRANSACOES CADFATU/CADFLOG CASADAS.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB013 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*    PARAMETRO PARM ESTA INVALIDO (P/S)       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0995-00-ABEND-FUNC-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADFUNC SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-FUNC-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADFUNC SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-FUNC-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADFUNC  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    FUNC-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-FUNC-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB013 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -674,7 +1152,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB013 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
