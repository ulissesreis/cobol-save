@@ -0,0 +1,30 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADMOVS         - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO1223 - CADASTRO DE PECAS MOV. SUSPENSO   *
+      ******************************************************************
+      * REG-PMOV        - PIC X(100)        - REG. TOTAL DO ARQUIVO    *
+      ******************************************************************
+      * MOVS-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * MOVS-NOME       - PIC X(030)        - NOME DA PECA             *
+      * MOVS-FORNECEDOR - PIC 9(010)        - CODIGO FORNECEDOR        *
+      * MOVS-VLR-VENDA  - PIC S9(013)V9(002)- VALOR DO MOVIMENTO       *
+      * MOVS-DT-VENDA   - PIC 9(008)        - DATA DO MOVIMENTO        *
+      *                    (AAAAMMDD) - COMO INFORMADA, POSSIVEL       *
+      *                    INVALIDA                                   *
+      * FILLER          - PIC X(032)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-MOVS.
+         03        MOVS-COD-PEC    PIC     9(005).
+         03        MOVS-NOME       PIC     X(030).
+         03        MOVS-FORNECEDOR PIC     9(010).
+         03        MOVS-VLR-VENDA  PIC     S9(013)V9(002).
+         03        MOVS-DT-VENDA   PIC     9(008).
+         03        FILLER          PIC     X(032).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADMOVS *
+      ******************************************************************
