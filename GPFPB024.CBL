@@ -0,0 +1,978 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB024.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               19/05/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 19/05/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: A PARTIR DO ARQUIVO DE TRANSFERENCIAS ENTRE    *
+      *                FILIAIS, ATUALIZAR O ESTOQUE DA FILIAL 1 E DA  *
+      *                FILIAL 2, GERANDO OS CADASTROS ATUALIZADOS E   *
+      *                UM ARQUIVO DE OCORRENCIAS DAS TRANSFERENCIAS   *
+      *                NAO EFETUADAS.                                 *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFIL1 - CADASTRO DA FILIAL 1         - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADFIL1  ASSIGN  TO  UT-S-CADFIL1
+                   FILE     STATUS  IS  WS-FS-CADFIL1.
+      *
+      *****************************************************************
+      * INPUT..: CADFIL2 - CADASTRO DA FILIAL 2         - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADFIL2  ASSIGN  TO  UT-S-CADFIL2
+                   FILE     STATUS  IS  WS-FS-CADFIL2.
+      *
+      *****************************************************************
+      * INPUT..: CADTRAN - TRANSFERENCIAS ENTRE FILIAIS - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADTRAN  ASSIGN  TO  UT-S-CADTRAN
+                   FILE     STATUS  IS  WS-FS-CADTRAN.
+      *
+      *****************************************************************
+      * OUTPUT.: CADF1AT - CADASTRO FILIAL 1 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADF1AT  ASSIGN  TO  UT-S-CADF1AT
+                   FILE     STATUS  IS  WS-FS-CADF1AT.
+      *
+      *****************************************************************
+      * OUTPUT.: CADF2AT - CADASTRO FILIAL 2 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADF2AT  ASSIGN  TO  UT-S-CADF2AT
+                   FILE     STATUS  IS  WS-FS-CADF2AT.
+      *
+      *****************************************************************
+      * OUTPUT.: CADTLOG - OCORRENCIAS DE TRANSFERENCIA - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADTLOG  ASSIGN  TO  UT-S-CADTLOG
+                   FILE     STATUS  IS  WS-FS-CADTLOG.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFIL1 - CADASTRO DA FILIAL 1         - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADFIL1
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFIL1         PIC     X(100).
+      *
+      *****************************************************************
+      * INPUT..: CADFIL2 - CADASTRO DA FILIAL 2         - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADFIL2
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFIL2         PIC     X(100).
+      *
+      *****************************************************************
+      * INPUT..: CADTRAN - TRANSFERENCIAS ENTRE FILIAIS - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADTRAN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADTRAN         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADF1AT - CADASTRO FILIAL 1 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADF1AT
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADF1AT         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADF2AT - CADASTRO FILIAL 2 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADF2AT
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADF2AT         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADTLOG - OCORRENCIAS DE TRANSFERENCIA - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADTLOG
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADTLOG         PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFIL1       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFIL2       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADTRAN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADF1AT       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADF2AT       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADTLOG       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFIL1      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFIL2      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADTRAN      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADTRAN      PIC     9(007) VALUE ZEROS.
+       01      WS-GRV-CADF1AT      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADF2AT      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADTLOG      PIC     9(018) VALUE ZEROS.
+       01      WS-TRF-OK           PIC     9(018) VALUE ZEROS.
+       01      WS-TRF-REJ          PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-DUP-TRAN         PIC     9(018) VALUE ZEROS.
+       01      WS-ULT-COD-TRAN     PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA O CONTROL-BREAK ENTRE OS TRES ARQUIVOS  *
+      *****************************************************************
+      *
+       01      WS-CHAVE-CTL        PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-QTD-ATU-FIL1     PIC     9(005) VALUE ZEROS.
+       01      WS-QTD-ATU-FIL2     PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-MOTIVO-TRANSF    PIC     X(030) VALUE SPACES.
+      *
+       01      WS-SW-TEM-FIL1      PIC     X(001) VALUE 'N'.
+         88    WS-SW-TEM-FIL1-SIM                 VALUE 'S'.
+         88    WS-SW-TEM-FIL1-NAO                 VALUE 'N'.
+      *
+       01      WS-SW-TEM-FIL2      PIC     X(001) VALUE 'N'.
+         88    WS-SW-TEM-FIL2-SIM                 VALUE 'S'.
+         88    WS-SW-TEM-FIL2-NAO                 VALUE 'N'.
+      *
+       01      WS-SW-TEM-TRAN      PIC     X(001) VALUE 'N'.
+         88    WS-SW-TEM-TRAN-SIM                 VALUE 'S'.
+         88    WS-SW-TEM-TRAN-NAO                 VALUE 'N'.
+      *
+       01      WS-SW-PRIM-TRAN     PIC     X(001) VALUE 'S'.
+         88    WS-PRIM-TRAN-SIM            VALUE 'S'.
+         88    WS-PRIM-TRAN-NAO            VALUE 'N'.
+      *
+       01      WS-SW-DUP-TRAN      PIC     X(001) VALUE 'N'.
+         88    WS-SW-DUP-TRAN-SIM          VALUE 'S'.
+         88    WS-SW-DUP-TRAN-NAO          VALUE 'N'.
+      *
+       01      WS-SW-TRANSF        PIC     X(001) VALUE 'S'.
+         88    WS-SW-TRANSF-VALIDA                VALUE 'S'.
+         88    WS-SW-TRANSF-INVALIDA              VALUE 'N'.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADFIL1 - CADASTRO DA FILIAL 1         - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBI1010.
+      *
+      *****************************************************************
+      * INPUT..: CADFIL2 - CADASTRO DA FILIAL 2         - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBI2010.
+      *
+      *****************************************************************
+      * INPUT..: CADTRAN - TRANSFERENCIAS ENTRE FILIAIS - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBI3010.
+      *
+      *****************************************************************
+      * OUTPUT.: CADF1AT - CADASTRO FILIAL 1 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBO3010.
+      *
+      *****************************************************************
+      * OUTPUT.: CADF2AT - CADASTRO FILIAL 2 ATUALIZADO - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBO3011.
+      *
+      *****************************************************************
+      * OUTPUT.: CADTLOG - OCORRENCIAS DE TRANSFERENCIA - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBO4010.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFIL1 EQUAL 10 AND
+                   WS-FS-CADFIL2 EQUAL 10 AND
+                   WS-FS-CADTRAN EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADFIL1
+                           CADFIL2
+                           CADTRAN
+                   OUTPUT  CADF1AT
+                           CADF2AT
+                           CADTLOG.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFIL1.
+           PERFORM 0600-00-LEITURA-CADFIL2.
+
+           PERFORM 0700-00-LEITURA-CADTRAN.
+
+           IF      WS-FS-CADTRAN   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB024 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADTRAN ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           ELSE
+                   IF      NOT     TRAN-HEADER
+                           PERFORM 0996-00-ABEND-TRAN-S-HEADER
+                   END-IF
+                   PERFORM         0710-00-LEITURA-CADTRAN-SEM-DUP
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFIL1.
+
+           PERFORM 0350-00-TESTA-FS-CADFIL2.
+
+           PERFORM 0450-00-TESTA-FS-CADTRAN.
+
+           PERFORM 0460-00-TESTA-FS-CADF1AT.
+
+           PERFORM 0470-00-TESTA-FS-CADF2AT.
+
+           PERFORM 0480-00-TESTA-FS-CADTLOG.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFIL1    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFIL1 NOT EQUAL 00 AND 10
+                   MOVE 'CADFIL1'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFIL1
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0350-00-TESTA-FS-CADFIL2    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFIL2 NOT EQUAL 00 AND 10
+                   MOVE 'CADFIL2'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFIL2
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0450-00-TESTA-FS-CADTRAN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADTRAN NOT EQUAL 00 AND 10
+                   MOVE 'CADTRAN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADTRAN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0460-00-TESTA-FS-CADF1AT    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADF1AT NOT EQUAL 00
+                   MOVE 'CADF1AT'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADF1AT
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0460-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0470-00-TESTA-FS-CADF2AT    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADF2AT NOT EQUAL 00
+                   MOVE 'CADF2AT'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADF2AT
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0470-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0480-00-TESTA-FS-CADTLOG    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADTLOG NOT EQUAL 00
+                   MOVE 'CADTLOG'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADTLOG
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0480-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFIL1     SECTION.
+      *****************************************************************
+      *
+           READ    CADFIL1         INTO    REG-FIL1.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFIL1.
+
+           IF      WS-FS-CADFIL1   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFIL1
+           END-IF.
+
+           IF      WS-FS-CADFIL1   EQUAL   10
+                   MOVE HIGH-VALUES TO     REG-FIL1
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0600-00-LEITURA-CADFIL2     SECTION.
+      *****************************************************************
+      *
+           READ    CADFIL2         INTO    REG-FIL2.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0350-00-TESTA-FS-CADFIL2.
+
+           IF      WS-FS-CADFIL2   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFIL2
+           END-IF.
+
+           IF      WS-FS-CADFIL2   EQUAL   10
+                   MOVE HIGH-VALUES TO     REG-FIL2
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0700-00-LEITURA-CADTRAN     SECTION.
+      *****************************************************************
+      *
+           READ    CADTRAN         INTO    REG-TRAN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADTRAN.
+
+           IF      WS-FS-CADTRAN   EQUAL   00
+                   ADD 001         TO      WS-LID-CADTRAN
+                   IF      TRAN-TRAILER
+                           IF      TRAN-QTD-REG NOT EQUAL WS-DET-CADTRAN
+                                   PERFORM 0991-00-ABEND-TRAN-QTD-INCOP
+                           END-IF
+      *    LOGICAMENTE O ARQUIVO ACABOU NO TRAILER - NAO HA MAIS
+      *    TRANSFERENCIAS A CASAR COM CADFIL1/CADFIL2
+                           MOVE    HIGH-VALUES     TO      REG-TRAN
+                           MOVE    10              TO      WS-FS-CADTRAN
+                   END-IF
+           ELSE
+                   MOVE    HIGH-VALUES     TO      REG-TRAN
+           END-IF.
+      *
+       0700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0710-00-LEITURA-CADTRAN-SEM-DUP SECTION.
+      *****************************************************************
+      *    GARANTE QUE NAO SEJAM APLICADAS DUAS TRANSFERENCIAS PARA    *
+      *    O MESMO CODIGO DE PECA NO MESMO ARQUIVO CADTRAN             *
+      *
+           SET     WS-SW-DUP-TRAN-SIM      TO      TRUE.
+
+           PERFORM 0715-00-TESTA-DUP-CADTRAN
+             UNTIL WS-FS-CADTRAN EQUAL 10 OR WS-SW-DUP-TRAN-NAO.
+      *
+       0710-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0715-00-TESTA-DUP-CADTRAN   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0700-00-LEITURA-CADTRAN.
+
+           IF      WS-FS-CADTRAN   EQUAL   00
+                   IF      WS-PRIM-TRAN-NAO        AND
+                           TRAN-COD-PEC EQUAL WS-ULT-COD-TRAN
+                           ADD     001     TO      WS-DUP-TRAN
+                           MOVE    'TRANSFERENCIA DUPLICADA'
+                                           TO      WS-MOTIVO-TRANSF
+                           PERFORM 1700-00-GRAVACAO-CADTLOG
+                   ELSE
+                           SET     WS-SW-DUP-TRAN-NAO TO   TRUE
+                           SET     WS-PRIM-TRAN-NAO   TO   TRUE
+                           MOVE    TRAN-COD-PEC TO  WS-ULT-COD-TRAN
+                   END-IF
+           ELSE
+                   SET     WS-SW-DUP-TRAN-NAO      TO TRUE
+           END-IF.
+      *
+       0715-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 1050-00-DETERMINA-CHAVE.
+
+           PERFORM 1100-00-ATUALIZA-ESTOQUE.
+
+           IF      WS-SW-TEM-FIL1-SIM
+                   PERFORM         1500-00-GRAVACAO-CADF1AT
+           END-IF.
+
+           IF      WS-SW-TEM-FIL2-SIM
+                   PERFORM         1600-00-GRAVACAO-CADF2AT
+           END-IF.
+
+           IF      WS-SW-TEM-FIL1-SIM
+                   PERFORM         0500-00-LEITURA-CADFIL1
+           END-IF.
+
+           IF      WS-SW-TEM-FIL2-SIM
+                   PERFORM         0600-00-LEITURA-CADFIL2
+           END-IF.
+
+           IF      WS-SW-TEM-TRAN-SIM
+                   PERFORM         0710-00-LEITURA-CADTRAN-SEM-DUP
+           END-IF.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1050-00-DETERMINA-CHAVE     SECTION.
+      *****************************************************************
+      *
+           MOVE    FIL1-COD-PEC    TO      WS-CHAVE-CTL.
+
+           IF      FIL2-COD-PEC    LESS    WS-CHAVE-CTL
+                   MOVE    FIL2-COD-PEC    TO      WS-CHAVE-CTL
+           END-IF.
+
+           IF      TRAN-COD-PEC    LESS    WS-CHAVE-CTL
+                   MOVE    TRAN-COD-PEC    TO      WS-CHAVE-CTL
+           END-IF.
+
+           IF      FIL1-COD-PEC    EQUAL   WS-CHAVE-CTL
+                   SET     WS-SW-TEM-FIL1-SIM      TO      TRUE
+           ELSE
+                   SET     WS-SW-TEM-FIL1-NAO      TO      TRUE
+           END-IF.
+
+           IF      FIL2-COD-PEC    EQUAL   WS-CHAVE-CTL
+                   SET     WS-SW-TEM-FIL2-SIM      TO      TRUE
+           ELSE
+                   SET     WS-SW-TEM-FIL2-NAO      TO      TRUE
+           END-IF.
+
+           IF      TRAN-COD-PEC    EQUAL   WS-CHAVE-CTL
+                   SET     WS-SW-TEM-TRAN-SIM      TO      TRUE
+           ELSE
+                   SET     WS-SW-TEM-TRAN-NAO      TO      TRUE
+           END-IF.
+      *
+       1050-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-ATUALIZA-ESTOQUE    SECTION.
+      *****************************************************************
+      *
+           IF      WS-SW-TEM-FIL1-SIM
+                   MOVE    FIL1-QTD-ETQ    TO      WS-QTD-ATU-FIL1
+           ELSE
+                   MOVE    ZEROS           TO      WS-QTD-ATU-FIL1
+           END-IF.
+
+           IF      WS-SW-TEM-FIL2-SIM
+                   MOVE    FIL2-QTD-ETQ    TO      WS-QTD-ATU-FIL2
+           ELSE
+                   MOVE    ZEROS           TO      WS-QTD-ATU-FIL2
+           END-IF.
+
+           IF      WS-SW-TEM-TRAN-SIM
+                   PERFORM         1150-00-CRITICA-E-APLICA-TRANSF
+           END-IF.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1150-00-CRITICA-E-APLICA-TRANSF SECTION.
+      *****************************************************************
+      *
+           ADD     001             TO      WS-DET-CADTRAN.
+
+           SET     WS-SW-TRANSF-VALIDA     TO      TRUE.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM NOT EQUAL 1 AND NOT EQUAL 2
+                   MOVE 'FILIAL DE ORIGEM INVALIDA'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-DESTINO NOT EQUAL 1 AND NOT EQUAL 2
+                   MOVE 'FILIAL DE DESTINO INVALIDA'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM EQUAL   TRAN-FIL-DESTINO
+                   MOVE 'FILIAL DE ORIGEM IGUAL A DESTINO'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                 ( TRAN-QTD-TRANSF NOT NUMERIC     OR
+                   TRAN-QTD-TRANSF EQUAL   ZEROS )
+                   MOVE 'QUANTIDADE DE TRANSFERENCIA INVALIDA'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM EQUAL   1       AND
+                   WS-SW-TEM-FIL1-NAO
+                   MOVE 'PECA NAO CADASTRADA NA FILIAL DE ORIGEM'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM EQUAL   2       AND
+                   WS-SW-TEM-FIL2-NAO
+                   MOVE 'PECA NAO CADASTRADA NA FILIAL DE ORIGEM'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-DESTINO EQUAL  1       AND
+                   WS-SW-TEM-FIL1-NAO
+                   MOVE 'PECA NAO CADASTRADA NA FILIAL DE DESTINO'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-DESTINO EQUAL  2       AND
+                   WS-SW-TEM-FIL2-NAO
+                   MOVE 'PECA NAO CADASTRADA NA FILIAL DE DESTINO'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM EQUAL   1       AND
+                   TRAN-QTD-TRANSF GREATER WS-QTD-ATU-FIL1
+                   MOVE 'ESTOQUE INSUFICIENTE NA FILIAL DE ORIGEM'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA            AND
+                   TRAN-FIL-ORIGEM EQUAL   2       AND
+                   TRAN-QTD-TRANSF GREATER WS-QTD-ATU-FIL2
+                   MOVE 'ESTOQUE INSUFICIENTE NA FILIAL DE ORIGEM'
+                                   TO      WS-MOTIVO-TRANSF
+                   SET     WS-SW-TRANSF-INVALIDA   TO      TRUE
+           END-IF.
+
+           IF      WS-SW-TRANSF-VALIDA
+                   IF      TRAN-FIL-ORIGEM GREATER 1
+                           SUBTRACT TRAN-QTD-TRANSF
+                                   FROM    WS-QTD-ATU-FIL2
+                   ELSE
+                           SUBTRACT TRAN-QTD-TRANSF
+                                   FROM    WS-QTD-ATU-FIL1
+                   END-IF
+                   IF      TRAN-FIL-DESTINO GREATER 1
+                           ADD     TRAN-QTD-TRANSF
+                                   TO      WS-QTD-ATU-FIL2
+                   ELSE
+                           ADD     TRAN-QTD-TRANSF
+                                   TO      WS-QTD-ATU-FIL1
+                   END-IF
+                   ADD     001             TO      WS-TRF-OK
+           ELSE
+                   PERFORM         1700-00-GRAVACAO-CADTLOG
+                   ADD     001             TO      WS-TRF-REJ
+           END-IF.
+      *
+       1150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1500-00-GRAVACAO-CADF1AT    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-F1AT.
+
+           MOVE    FIL1-COD-PEC    TO      F1AT-COD-PEC.
+           MOVE    FIL1-NOME       TO      F1AT-NOME.
+           MOVE    WS-QTD-ATU-FIL1 TO      F1AT-QTD-ETQ.
+           MOVE    FIL1-QTD-MIN    TO      F1AT-QTD-MIN.
+           MOVE    FIL1-QTD-MAX    TO      F1AT-QTD-MAX.
+           MOVE    FIL1-FORNECEDOR TO      F1AT-FORNECEDOR.
+           MOVE    FIL1-VLR-UNIT   TO      F1AT-VLR-UNIT.
+
+           WRITE   REG-CADF1AT     FROM    REG-F1AT.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0460-00-TESTA-FS-CADF1AT.
+
+           ADD     001             TO      WS-GRV-CADF1AT.
+      *
+       1500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1600-00-GRAVACAO-CADF2AT    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-F2AT.
+
+           MOVE    FIL2-COD-PEC    TO      F2AT-COD-PEC.
+           MOVE    FIL2-NOME       TO      F2AT-NOME.
+           MOVE    WS-QTD-ATU-FIL2 TO      F2AT-QTD-ETQ.
+           MOVE    FIL2-QTD-MIN    TO      F2AT-QTD-MIN.
+           MOVE    FIL2-QTD-MAX    TO      F2AT-QTD-MAX.
+           MOVE    FIL2-FORNECEDOR TO      F2AT-FORNECEDOR.
+           MOVE    FIL2-VLR-UNIT   TO      F2AT-VLR-UNIT.
+
+           WRITE   REG-CADF2AT     FROM    REG-F2AT.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0470-00-TESTA-FS-CADF2AT.
+
+           ADD     001             TO      WS-GRV-CADF2AT.
+      *
+       1600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1700-00-GRAVACAO-CADTLOG    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-TLOG.
+
+           MOVE    TRAN-COD-PEC    TO      TLOG-COD-PEC.
+           MOVE    TRAN-FIL-ORIGEM TO      TLOG-FIL-ORIGEM.
+           MOVE    TRAN-FIL-DESTINO TO     TLOG-FIL-DESTINO.
+           MOVE    TRAN-QTD-TRANSF TO      TLOG-QTD-TRANSF.
+           MOVE    WS-MOTIVO-TRANSF TO     TLOG-MOTIVO.
+
+           WRITE   REG-CADTLOG     FROM    REG-TLOG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0480-00-TESTA-FS-CADTLOG.
+
+           ADD     001             TO      WS-GRV-CADTLOG.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADFIL1
+                   CADFIL2
+                   CADTRAN
+                   CADF1AT
+                   CADF2AT
+                   CADTLOG.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB024'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFIL1
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFIL1  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFIL1.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADFIL2  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFIL2.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADTRAN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADTRAN.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-TRF-OK       TO      WS-EDICAO.
+           DISPLAY '* TRANSFERENCIAS EFETUADAS........: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-TRF-REJ      TO      WS-EDICAO.
+           DISPLAY '* TRANSFERENCIAS REJEITADAS.......: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-DUP-TRAN     TO      WS-EDICAO.
+           DISPLAY '* TRANSFERENCIAS DUPLICADAS.......: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADF1AT  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADF1AT.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADF2AT  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADF2AT.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADTLOG  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADTLOG.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0991-00-ABEND-TRAN-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  QTDE DE DETALHES DIVERGE DO TRAILER DO     *'.
+           DISPLAY '*  ARQUIVO CADTRAN                            *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADTRAN  TO      WS-EDICAO.
+           DISPLAY '* QTDE DE DETALHES LIDOS.:           ' WS-EDICAO
+           ' *'.
+           MOVE    TRAN-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '* QTDE INFORMADA NO TRAILER.:        ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0991-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0996-00-ABEND-TRAN-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*     ARQUIVO CADTRAN SEM REGISTRO HEADER     *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0996-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB024 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB024                  *
+      *****************************************************************
