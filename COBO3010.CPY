@@ -0,0 +1,31 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADF1AT        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO3010 - CADASTRO DA FILIAL 1 ATUALIZADO   *
+      *                               APOS TRANSFERENCIA DE PECAS      *
+      ******************************************************************
+      * F1AT-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * F1AT-NOME       - PIC X(030)        - NOME DA PECA             *
+      * F1AT-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
+      * F1AT-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * F1AT-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * F1AT-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * F1AT-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * FILLER          - PIC X(025)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-F1AT.
+           03      F1AT-COD-PEC    PIC     9(005).
+           03      F1AT-NOME       PIC     X(030).
+           03      F1AT-QTD-ETQ    PIC     9(005).
+           03      F1AT-QTD-MIN    PIC     9(005).
+           03      F1AT-QTD-MAX    PIC     9(005).
+           03      F1AT-FORNECEDOR PIC     9(010).
+           03      F1AT-VLR-UNIT   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(025).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADF1AT *
+      ******************************************************************
