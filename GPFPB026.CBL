@@ -0,0 +1,492 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB026.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               07/07/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 07/07/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: PURGAR/ARQUIVAR O TRILHO DE AUDITORIA CADFLOG, *
+      *                MANTENDO NO ARQUIVO ATIVO APENAS OS N ULTIMOS  *
+      *                REGISTROS INFORMADOS VIA PARM E TRANSFERINDO   *
+      *                OS DEMAIS (MAIS ANTIGOS) PARA O ARQUIVO DE     *
+      *                HISTORICO CADFLOGA                             *
+      *****************************************************************
+      * MODIFICACOES.:                                                *
+      * 07/07/2014 - US - PROGRAMA CRIADO                             *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+           SELECT  CADFLOG  ASSIGN  TO  UT-S-CADFLOG
+                   FILE     STATUS  IS  WS-FS-CADFLOG.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFLON - CADFLOG RETIDO (N ULTIMOS) - LRECL = 250   *
+      *****************************************************************
+      *
+           SELECT  CADFLON  ASSIGN  TO  UT-S-CADFLON
+                   FILE     STATUS  IS  WS-FS-CADFLON.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFLOGA - HISTORICO DE CADFLOG ARQUIVADO - LRECL=250*
+      *****************************************************************
+      *
+           SELECT  CADFLOGA ASSIGN  TO  UT-S-CADFLOGA
+                   FILE     STATUS  IS  WS-FS-CADFLOGA.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+       FD  CADFLOG
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFLOG         PIC     X(250).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFLON - CADFLOG RETIDO (N ULTIMOS) - LRECL = 250   *
+      *****************************************************************
+      *
+       FD  CADFLON
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFLON         PIC     X(250).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFLOGA - HISTORICO DE CADFLOG ARQUIVADO - LRECL=250*
+      *****************************************************************
+      *
+       FD  CADFLOGA
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFLOGA        PIC     X(250).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01  WS-FS-CADFLOG           PIC     9(002) VALUE ZEROS.
+       01  WS-FS-CADFLON           PIC     9(002) VALUE ZEROS.
+       01  WS-FS-CADFLOGA          PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-LID-CADFLOG          PIC     9(018) VALUE ZEROS.
+       01  WS-GRV-CADFLON          PIC     9(018) VALUE ZEROS.
+       01  WS-GRV-CADFLOGA         PIC     9(018) VALUE ZEROS.
+      *
+       01  WS-EDICAO               PIC     Z.ZZZ.ZZZ.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+           COPY    COBO2012.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01  WS-ACESSO-ARQ           PIC     X(013) VALUE SPACES.
+       01  WS-DDNAME-ARQ           PIC     X(008) VALUE SPACES.
+       01  WS-FS-ARQ               PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-PTO-ERRO             PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA CONTROLE DA PURGA/ARQUIVAMENTO          *
+      *****************************************************************
+      *
+       01  WS-TOTAL-CADFLOG        PIC     9(018) VALUE ZEROS.
+       01  WS-LIMITE-ARQUIVA       PIC     9(018) VALUE ZEROS.
+       01  WS-CONT-LEITURA         PIC     9(018) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-QTD-RETER       PIC     9(009).
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFLOG   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           PERFORM 0150-00-CRITICA-PARM.
+
+           PERFORM 0160-00-CONTA-CADFLOG.
+
+           IF      LKG-QTD-RETER   GREATER OR EQUAL WS-TOTAL-CADFLOG
+                   MOVE    ZEROS   TO      WS-LIMITE-ARQUIVA
+           ELSE
+                   SUBTRACT LKG-QTD-RETER FROM WS-TOTAL-CADFLOG
+                                   GIVING  WS-LIMITE-ARQUIVA
+           END-IF.
+
+           OPEN    INPUT   CADFLOG
+                   OUTPUT  CADFLON
+                           CADFLOGA.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFLOG.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-QTD-RETER   NOT NUMERIC
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0160-00-CONTA-CADFLOG       SECTION.
+      *****************************************************************
+      *    PRIMEIRA PASSADA NO ARQUIVO, APENAS PARA CONTAR A QTDE     *
+      *    TOTAL DE REGISTROS EXISTENTES EM CADFLOG                   *
+      *
+           OPEN    INPUT   CADFLOG.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    010             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           PERFORM 0170-00-CONTA-LEITURA
+             UNTIL WS-FS-CADFLOG   EQUAL 10.
+
+           CLOSE   CADFLOG.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    011             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           MOVE    ZEROS           TO      WS-FS-CADFLOG.
+      *
+       0160-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0170-00-CONTA-LEITURA       SECTION.
+      *****************************************************************
+      *
+           READ    CADFLOG         INTO    REG-FOCO.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    012             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           IF      WS-FS-CADFLOG   EQUAL   00
+                   ADD 001         TO      WS-TOTAL-CADFLOG
+           END-IF.
+      *
+       0170-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           PERFORM 0400-00-TESTA-FS-CADFLON.
+
+           PERFORM 0450-00-TESTA-FS-CADFLOGA.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFLOG    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFLOG NOT EQUAL 00 AND 10
+                   MOVE 'CADFLOG'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFLOG
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADFLON    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFLON NOT EQUAL 00
+                   MOVE 'CADFLON'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFLON
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0450-00-TESTA-FS-CADFLOGA   SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFLOGA NOT EQUAL 00
+                   MOVE 'CADFLOGA' TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFLOGA
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFLOG     SECTION.
+      *****************************************************************
+      *
+           READ    CADFLOG         INTO    REG-FOCO.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           IF      WS-FS-CADFLOG   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFLOG
+                   ADD 001         TO      WS-CONT-LEITURA
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           IF      WS-CONT-LEITURA GREATER WS-LIMITE-ARQUIVA
+                   PERFORM         1100-00-GRAVACAO-CADFLON
+           ELSE
+                   PERFORM         1200-00-GRAVACAO-CADFLOGA
+           END-IF.
+
+           PERFORM 0500-00-LEITURA-CADFLOG.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CADFLON    SECTION.
+      *****************************************************************
+      *
+           MOVE    REG-FOCO        TO      REG-CADFLON.
+
+           WRITE   REG-CADFLON.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADFLON.
+
+           ADD     001             TO      WS-GRV-CADFLON.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-GRAVACAO-CADFLOGA   SECTION.
+      *****************************************************************
+      *
+           MOVE    REG-FOCO        TO      REG-CADFLOGA.
+
+           WRITE   REG-CADFLOGA.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADFLOGA.
+
+           ADD     001             TO      WS-GRV-CADFLOGA.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADFLOG
+                   CADFLON
+                   CADFLOGA.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB026'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-GRV-CADFLOGA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB026 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB026 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFLOG  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFLOG.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFLOGA TO      WS-EDICAO.
+           DISPLAY '* REGISTROS ARQUIVADOS..- CADFLOGA: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFLON  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS RETIDOS.....- CADFLON.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB026 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB026 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB026 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB026 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB026 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB026 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB026 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB026 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB026                  *
+      *****************************************************************
