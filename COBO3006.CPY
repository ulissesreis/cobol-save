@@ -0,0 +1,34 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA - CADCOTH           - LCREL 050 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO3006 - HISTORICO DE COTACOES DE PECAS    *
+      ******************************************************************
+      * COTH-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * COTH-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * COTH-VLR-UNI    - PIC 9(013)V9(002) - VALOR UNITARIO DA COTA   *
+      * COTH-DATA-COTA  - PIC 9(008)        - DATA DA COTACAO          *
+      * COTH-DATA-EXEC  - PIC 9(008)        - DATA DE PROCESSAMENTO    *
+      * COTH-RESULTADO  - PIC X(001)        - 'S' = COTACAO VENCEDORA  *
+      *                                        'N' = COTACAO PERDEDORA *
+      * FILLER          - PIC X(003)        - AREA LIVRE               *
+      ******************************************************************
+      *    ARQUIVO CUMULATIVO - RECEBE UMA LINHA POR COTACAO AVALIADA  *
+      *    EM CADA EXECUCAO, PRESERVANDO O HISTORICO DAS DEMAIS         *
+      ******************************************************************
+      *
+       01          REG-COTH.
+           03      COTH-COD-PEC      PIC     9(005).
+           03      COTH-FORNECEDOR   PIC     9(010).
+           03      COTH-VLR-UNI      PIC     9(013)V9(002).
+           03      COTH-DATA-COTA    PIC     9(008).
+           03      COTH-DATA-EXEC    PIC     9(008).
+           03      COTH-RESULTADO    PIC     X(001).
+             88    COTH-GANHOU               VALUE 'S'.
+             88    COTH-PERDEU               VALUE 'N'.
+           03      FILLER            PIC     X(003).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADCOTH *
+      ******************************************************************
