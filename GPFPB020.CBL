@@ -0,0 +1,440 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB020.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               24/03/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 24/03/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: A  PARTIR  DO  FATURAMENTO  DIARIO  DE  CADA   *
+      *                FILIAL, GERAR O CADASTRO DE FATURAMENTO        *
+      *                SUMARIZADO POR FILIAL (QTDE E VALOR TOTAL).    *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADFILM  ASSIGN  TO  UT-S-CADFILM
+                   FILE     STATUS  IS  WS-FS-CADFILM.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADFSUM  ASSIGN  TO  UT-S-CADFSUM
+                   FILE     STATUS  IS  WS-FS-CADFSUM.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADFILM
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFILM         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADFSUM
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFSUM         PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFILM       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFSUM       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFILM      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFSUM      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+      ******************************************************************
+      *        TRATAMENTO DE CHAVE DE QUEBRA                           *
+      ******************************************************************
+      *
+       01      WS-CHV-ATU          PIC     X(005) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-CHV-ATU.
+         03    WS-COD-ATU          PIC     9(005).
+      *
+       01      WS-CHV-ANT          PIC     X(005) VALUE ZEROS.
+       01      FILLER              REDEFINES      WS-CHV-ANT.
+         03    WS-COD-ANT          PIC     9(005).
+      *
+      ******************************************************************
+      *        TRATAMENTO DE SEQUENCIA DE ENTRADA                      *
+      ******************************************************************
+      *
+       01      WS-COD-SEQ-ANT      PIC     9(005) VALUE ZEROS.
+      *
+      ******************************************************************
+      *        TRATAMENTO DE ACUMULADORES                              *
+      ******************************************************************
+      *
+       01      AC-QTD-FAT          PIC     9(009) VALUE ZEROS.
+       01      AC-VLR-FAT          PIC     9(016)V9(002) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI1022.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO1023.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFILM   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADFILM
+                   OUTPUT  CADFSUM.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFILM.
+
+           IF      WS-FS-CADFILM   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB020 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADFILM ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           ELSE
+                   PERFORM         0150-00-MONTA-CHAVE
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0150-00-MONTA-CHAVE         SECTION.
+      *****************************************************************
+      *
+           MOVE    FILM-COD-FIL    TO      WS-COD-ATU.
+
+           MOVE    WS-CHV-ATU      TO      WS-CHV-ANT.
+
+           MOVE    ZEROS           TO      AC-QTD-FAT
+                                           AC-VLR-FAT.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFILM.
+
+           PERFORM 0400-00-TESTA-FS-CADFSUM.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFILM    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFILM NOT EQUAL 00 AND 10
+                   MOVE 'CADFILM'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFILM
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADFSUM    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFSUM NOT EQUAL 00
+                   MOVE 'CADFSUM'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFSUM
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFILM     SECTION.
+      *****************************************************************
+      *
+           READ    CADFILM         INTO    REG-FILM.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFILM.
+
+           IF      WS-FS-CADFILM   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFILM
+                   PERFORM         0350-00-CRITICA-SEQUENCIA
+                   MOVE            FILM-COD-FIL
+                                   TO      WS-COD-SEQ-ANT
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0350-00-CRITICA-SEQUENCIA   SECTION.
+      *****************************************************************
+      *
+      *    GARANTE QUE O CADFILM ESTEJA EM ORDEM ASCENDENTE DE        *
+      *    FILM-COD-FIL ANTES DE ACUMULAR A QUEBRA DE CONTROLE.       *
+      *
+           IF      WS-LID-CADFILM  GREATER 001 AND
+                   FILM-COD-FIL    LESS    WS-COD-SEQ-ANT
+                   PERFORM         0995-00-ABEND-CADFILM-DESORD
+           END-IF.
+      *
+       0350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           MOVE    FILM-COD-FIL    TO      WS-COD-ATU.
+
+           IF      WS-CHV-ATU      NOT EQUAL WS-CHV-ANT
+                   PERFORM         1400-00-GRAVACAO-CADFSUM
+                   PERFORM         0150-00-MONTA-CHAVE
+           END-IF.
+
+           ADD     001             TO      AC-QTD-FAT.
+           ADD     FILM-VLR-FAT    TO      AC-VLR-FAT.
+
+           PERFORM 0500-00-LEITURA-CADFILM.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1400-00-GRAVACAO-CADFSUM    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      FILF-REG.
+
+           MOVE    WS-COD-ANT      TO      FILF-COD-FIL.
+           MOVE    AC-QTD-FAT      TO      FILF-QTD-FAT.
+           MOVE    AC-VLR-FAT      TO      FILF-VLR-FAT.
+
+           WRITE   REG-CADFSUM     FROM    FILF-REG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADFSUM.
+
+           ADD     001             TO      WS-GRV-CADFSUM.
+      *
+       1400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           IF      WS-LID-CADFILM  GREATER ZEROS
+                   PERFORM         1400-00-GRAVACAO-CADFSUM
+           END-IF.
+
+           CLOSE   CADFILM
+                   CADFSUM.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB020'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFILM
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB020 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB020 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFILM  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFILM.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFSUM  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADFSUM.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB020 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0995-00-ABEND-CADFILM-DESORD SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB020 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*   ARQUIVO CADFILM FORA DE SEQUENCIA PELO     *'
+           DISPLAY
+           '*           CAMPO FILM-COD-FIL                *'
+           DISPLAY
+           '*                                             *'
+           MOVE    WS-COD-SEQ-ANT  TO      WS-EDICAO.
+           DISPLAY
+           '* ULTIMO COD-FIL LIDO.:             ' WS-EDICAO      ' *'
+           MOVE    FILM-COD-FIL    TO      WS-EDICAO.
+           DISPLAY
+           '* COD-FIL ATUAL.......:             ' WS-EDICAO      ' *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB020 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB020 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB020 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB020 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB020 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB020 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB020                  *
+      *****************************************************************
