@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADFILR         - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO2010 - CADASTRO DE PECAS REJEITADAS      *
+      *                    POR FORNECEDOR INVALIDO/INATIVO             *
+      ******************************************************************
+      * FILR-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * FILR-NOME       - PIC X(030)        - NOME DA PECA             *
+      * FILR-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * FILR-ORIGEM     - PIC X(001)        - ARQUIVO DE ORIGEM        *
+      *                    '1' - CADFIL1    '2' - CADFIL2              *
+      *                    '3' - ESTOURO DE QTDE NA CONSOLIDACAO       *
+      * FILLER          - PIC X(054)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FILR.
+           03      FILR-COD-PEC    PIC     9(005).
+           03      FILR-NOME       PIC     X(030).
+           03      FILR-FORNECEDOR PIC     9(010).
+           03      FILR-ORIGEM     PIC     X(001).
+           03      FILLER          PIC     X(054).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFILR *
+      ******************************************************************
