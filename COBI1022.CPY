@@ -0,0 +1,24 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFILM        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1022 - CAD.FATURAMENTO DAS FILIAIS       *
+      ******************************************************************
+      * FILM-COD-FIL    - PIC 9(005)        - CODIGO DA FILIAL         *
+      * FILM-COD-REG    - PIC X(004)        - CODIGO REGIONAL          *
+      * FILM-DAT-MOV    - PIC 9(008)        - DATA MOVIMENTO (AAAAMMDD)*
+      * FILM-VLR-FAT    - PIC 9(013)V9(002) - VALOR FATURADO NA DATA   *
+      * FILLER          - PIC X(068)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FILM.
+           03      FILM-COD-FIL    PIC     9(005).
+           03      FILM-COD-REG    PIC     X(004).
+           03      FILM-DAT-MOV    PIC     9(008).
+           03      FILM-VLR-FAT    PIC     9(013)V9(002).
+           03      FILLER          PIC     X(068).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFILM *
+      ******************************************************************
