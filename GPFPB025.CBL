@@ -0,0 +1,543 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB025.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               02/06/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 02/06/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: A PARTIR DO CADASTRO DA MATRIZ, EMITIR UM      *
+      *                RELATORIO DE ALERTA PARA AS PECAS COM ESTOQUE  *
+      *                ABAIXO DA QUANTIDADE MINIMA (REPOSICAO) OU     *
+      *                ACIMA DA QUANTIDADE MAXIMA (EXCESSO).          *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+           SELECT  CADMATR  ASSIGN TO  UT-S-CADMATR
+                   FILE     STATUS IS  WS-FS-CADMATR.
+      *
+      *****************************************************************
+      * OUTPUT.: CADMREL - RELATORIO DE ALERTA DE ESTOQUE - LRECL =133*
+      *****************************************************************
+      *
+           SELECT  CADMREL  ASSIGN TO  UT-S-CADMREL
+                   FILE     STATUS IS  WS-FS-CADMREL.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+       FD  CADMATR
+           RECORDING  MODE      IS F
+           LABEL      RECORD    IS STANDARD
+           BLOCK      CONTAINS  0  RECORDS.
+      *
+       01      REG-CADMATR         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADMREL - RELATORIO DE ALERTA DE ESTOQUE - LRECL =133*
+      *****************************************************************
+      *
+       FD  CADMREL
+           RECORDING  MODE      IS F
+           LABEL      RECORD    IS STANDARD
+           BLOCK      CONTAINS  0  RECORDS.
+      *
+       01      REG-CADMREL         PIC     X(133).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01  WS-FS-CADMATR           PIC     9(002) VALUE ZEROS.
+       01  WS-FS-CADMREL           PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-LID-CADMATR          PIC     9(018) VALUE ZEROS.
+       01  WS-GRV-CADMREL          PIC     9(018) VALUE ZEROS.
+       01  WS-QTD-REPOSICAO        PIC     9(018) VALUE ZEROS.
+       01  WS-QTD-EXCESSO          PIC     9(018) VALUE ZEROS.
+      *
+       01  WS-EDICAO               PIC     Z.ZZZ.ZZ9.
+       01  WS-LINHAS               PIC     9(003) VALUE 99.
+       01  WS-PAGI                 PIC     9(003) VALUE ZEROS.
+      *
+       01  WS-SW-ALERTA            PIC     X(001) VALUE 'N'.
+         88 WS-SW-ALERTA-SIM              VALUE 'S'.
+         88 WS-SW-ALERTA-NAO              VALUE 'N'.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01  WS-ACESSO-ARQ           PIC     X(013) VALUE SPACES.
+       01  WS-DDNAME-ARQ           PIC     X(008) VALUE SPACES.
+       01  WS-FS-ARQ               PIC     9(002) VALUE ZEROS.
+      *
+       01  WS-PTO-ERRO             PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE DATA E HORA NO RELATORIO  *
+      *****************************************************************
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     WS-TIME-HORA        PIC     9(002).
+        03     WS-TIME-MINUTO      PIC     9(002).
+        03     WS-TIME-SEGUNDO     PIC     9(002).
+      *
+       01      WS-DATA             PIC     X(010)  VALUE '99/99/9999'.
+       01      FILLER              REDEFINES       WS-DATA.
+        03     WS-DIA              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MES              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-ANO              PIC     9(004).
+
+       01      WS-HORARIO          PIC     X(008)  VALUE '99:99:99'.
+       01      FILLER              REDEFINES       WS-HORARIO.
+        03     WS-HORA             PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MINUTO           PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-SEGUNDO          PIC     9(002).
+      *
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100*
+      *****************************************************************
+      *
+           COPY    COBO1010.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           1
+      *****************************************************************
+      *
+       01      CAB1.
+         03    FILLER              PIC     X(001) VALUE '1'.
+         03    FILLER              PIC     X(010) VALUE '#MAINFRAME'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(053) VALUE
+              'C U R S O  D E  P R O G R A M A C A O  C O B O L  II'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'DATA...: '.
+         03    CAB1-DATA           PIC     X(010) VALUE '99/99/9999'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           2
+      *****************************************************************
+      *
+       01      CAB2.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(015) VALUE
+               '#OPERACAO BATCH'.
+         03    FILLER              PIC     X(042) VALUE SPACES.
+         03    FILLER              PIC     X(017) VALUE
+               'R E L A T O R I O'.
+         03    FILLER              PIC     X(038) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'HORA...: '.
+         03    CAB2-HORA           PIC     X(008) VALUE '99:99:99'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           3
+      *****************************************************************
+      *
+       01      CAB3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(039) VALUE SPACES.
+         03    FILLER              PIC     X(055) VALUE
+              'A L E R T A  D E  R E P O S I C A O  D E  E S T O Q U E'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'PAGINA.: '.
+         03    CAB3-PAGINA         PIC     ZZ9.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           4
+      *****************************************************************
+      *
+       01      CAB4.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(131) VALUE ALL '-'.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           6
+      *****************************************************************
+      *
+       01      CAB6.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'COD. PECA'.
+         03    FILLER              PIC     X(010) VALUE SPACES.
+         03    FILLER              PIC     X(012) VALUE 'NOME DA PECA'.
+         03    FILLER              PIC     X(013) VALUE SPACES.
+         03    FILLER              PIC     X(012) VALUE 'QTDE.ESTOQUE'.
+         03    FILLER              PIC     X(003) VALUE SPACES.
+         03    FILLER              PIC     X(012) VALUE 'QTDE. MINIMA'.
+         03    FILLER              PIC     X(003) VALUE SPACES.
+         03    FILLER              PIC     X(012) VALUE 'QTDE. MAXIMA'.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(019) VALUE
+              'SITUACAO DO ESTOQUE'.
+      *
+      *****************************************************************
+      *    LAY-OUT DETALHE
+      *****************************************************************
+      *
+       01      DET1.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    DET1-CODIGO         PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    DET1-NOME           PIC     X(029) VALUE SPACES.
+         03    FILLER              PIC     X(006) VALUE SPACES.
+         03    DET1-ESTOQUE        PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+         03    DET1-MINIMA         PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+         03    DET1-MAXIMA         PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(006) VALUE SPACES.
+         03    DET1-SITUACAO       PIC     X(019) VALUE SPACES.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADMATR   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADMATR
+                   OUTPUT  CADMREL.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADMATR.
+
+           IF      WS-FS-CADMATR   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB025 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADMATR ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADMATR.
+
+           PERFORM 0400-00-TESTA-FS-CADMREL.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADMATR    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMATR NOT EQUAL 00 AND 10
+                   MOVE 'CADMATR'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMATR
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADMREL    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMREL NOT EQUAL 00
+                   MOVE 'CADMREL'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMREL
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADMATR     SECTION.
+      *****************************************************************
+      *
+           READ    CADMATR         INTO    REG-MATR.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADMATR.
+
+           IF      WS-FS-CADMATR   EQUAL   00
+                   ADD 001         TO      WS-LID-CADMATR
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 1050-00-CRITICA-ESTOQUE.
+
+           IF      WS-SW-ALERTA-SIM
+                   IF      WS-LINHAS       GREATER 54
+                           PERFORM 1100-00-GRAVACAO-CABECALHO
+                   END-IF
+                   PERFORM         1200-00-GRAVACAO-DETALHE
+           END-IF.
+
+           PERFORM 0500-00-LEITURA-CADMATR.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1050-00-CRITICA-ESTOQUE     SECTION.
+      *****************************************************************
+      *
+           SET     WS-SW-ALERTA-NAO        TO      TRUE.
+
+           IF      MATR-QTD-ETQ    LESS    MATR-QTD-MIN
+                   SET     WS-SW-ALERTA-SIM        TO      TRUE
+                   MOVE   'REPOR ESTOQUE'  TO      DET1-SITUACAO
+                   ADD     001             TO      WS-QTD-REPOSICAO
+           END-IF.
+
+           IF      MATR-QTD-ETQ    GREATER MATR-QTD-MAX
+                   SET     WS-SW-ALERTA-SIM        TO      TRUE
+                   MOVE   'EXCESSO ESTOQUE' TO     DET1-SITUACAO
+                   ADD     001             TO      WS-QTD-EXCESSO
+           END-IF.
+      *
+       1050-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CABECALHO    SECTION.
+      *****************************************************************
+      *
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-DIA     TO      WS-DIA.
+           MOVE    WS-TIME-MES     TO      WS-MES.
+           MOVE    WS-TIME-ANO     TO      WS-ANO.
+
+           MOVE    WS-DATA         TO      CAB1-DATA
+
+           MOVE    CAB1            TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           MOVE    WS-TIME-HORA    TO      WS-HORA.
+           MOVE    WS-TIME-MINUTO  TO      WS-MINUTO.
+           MOVE    WS-TIME-SEGUNDO TO      WS-SEGUNDO.
+
+           MOVE    WS-HORARIO      TO      CAB2-HORA.
+
+           MOVE    CAB2            TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           ADD     001             TO      WS-PAGI.
+           MOVE    WS-PAGI         TO      CAB3-PAGINA.
+
+           MOVE    CAB3            TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           MOVE    CAB4            TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           MOVE    SPACES          TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           MOVE    CAB6            TO      REG-CADMREL.
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           MOVE    006             TO      WS-LINHAS.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-GRAVACAO-DETALHE    SECTION.
+      *****************************************************************
+      *
+           ADD     001             TO      WS-LINHAS.
+
+           MOVE    MATR-COD-PEC    TO      DET1-CODIGO.
+           MOVE    MATR-NOME       TO      DET1-NOME.
+           MOVE    MATR-QTD-ETQ    TO      DET1-ESTOQUE.
+           MOVE    MATR-QTD-MIN    TO      DET1-MINIMA.
+           MOVE    MATR-QTD-MAX    TO      DET1-MAXIMA.
+
+           MOVE    DET1            TO      REG-CADMREL.
+
+           PERFORM 1300-00-GRAVACAO-CADMREL.
+
+           ADD     001             TO      WS-GRV-CADMREL.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1300-00-GRAVACAO-CADMREL    SECTION.
+      *****************************************************************
+      *
+           WRITE   REG-CADMREL.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADMREL.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADMATR
+                   CADMREL.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB025'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADMATR
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB025 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB025 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADMATR  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADMATR.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADMREL  TO      WS-EDICAO.
+           DISPLAY '* LINHAS GRAVADAS.......- CADMREL.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-QTD-REPOSICAO TO     WS-EDICAO.
+           DISPLAY '* PECAS ABAIXO DO MINIMO...........: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-QTD-EXCESSO  TO      WS-EDICAO.
+           DISPLAY '* PECAS ACIMA DO MAXIMO............: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB025 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB025 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB025 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB025 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB025 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB025                  *
+      *****************************************************************
