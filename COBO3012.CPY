@@ -0,0 +1,41 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA - CADFEXC           - LCREL 200 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO3012 - HISTORICO DE FUNCIONARIOS         *
+      *                               EXCLUIDOS (ARQUIVO MORTO)        *
+      ******************************************************************
+      * FEXC-CODIGO     - PIC 9(005)        - CODIGO DO FUNCIONARIO    *
+      * FEXC-NOME       - PIC X(030)        - NOME DO FUNCIONARIO      *
+      * FEXC-RG         - PIC 9(015)        - REGISTRO GERAL DO FUNC.  *
+      * FEXC-CPF        - PIC 9(011)        - CADASTRO PESSOA FISICA   *
+      * FEXC-ENDERECO   - PIC X(100)        - ENDERECO COMPLETO        *
+      * FEXC-CART-TRAB  - PIC 9(005)        - NUMERO CARTEIRA TRABALHO *
+      * FEXC-TELEFONE   - PIC 9(008)        - TELEFONE RESIDENCIAL     *
+      * FEXC-DT-NAS     - PIC 9(008)        - DT NASCIMENTO(AAAAMMDD)  *
+      * FEXC-DT-ADM     - PIC 9(008)        - DT ADMISSAO  (AAAAMMDD)  *
+      * FEXC-DT-EXC     - PIC 9(008)        - DT EXCLUSAO  (AAAAMMDD)  *
+      * FILLER          - PIC X(002)        - AREA LIVRE               *
+      ******************************************************************
+      *    ARQUIVO CUMULATIVO - RECEBE UMA LINHA POR FUNCIONARIO       *
+      *    EXCLUIDO EM CADA EXECUCAO, PRESERVANDO O HISTORICO DAS      *
+      *    DEMAIS EXECUCOES (ARQUIVO MORTO DE FUNCIONARIOS DESLIGADOS) *
+      ******************************************************************
+      *
+       01          REG-FEXC.
+           03      FEXC-CODIGO     PIC     9(005).
+           03      FEXC-NOME       PIC     X(030).
+           03      FEXC-RG         PIC     9(015).
+           03      FEXC-CPF        PIC     9(011).
+           03      FEXC-ENDERECO   PIC     X(100).
+           03      FEXC-CART-TRAB  PIC     9(005).
+           03      FEXC-TELEFONE   PIC     9(008).
+           03      FEXC-DT-NAS     PIC     9(008).
+           03      FEXC-DT-ADM     PIC     9(008).
+           03      FEXC-DT-EXC     PIC     9(008).
+           03      FILLER          PIC     X(002).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFEXC *
+      ******************************************************************
