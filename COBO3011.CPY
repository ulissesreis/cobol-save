@@ -0,0 +1,31 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADF2AT        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO3011 - CADASTRO DA FILIAL 2 ATUALIZADO   *
+      *                               APOS TRANSFERENCIA DE PECAS      *
+      ******************************************************************
+      * F2AT-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * F2AT-NOME       - PIC X(030)        - NOME DA PECA             *
+      * F2AT-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
+      * F2AT-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * F2AT-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * F2AT-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * F2AT-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * FILLER          - PIC X(025)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-F2AT.
+           03      F2AT-COD-PEC    PIC     9(005).
+           03      F2AT-NOME       PIC     X(030).
+           03      F2AT-QTD-ETQ    PIC     9(005).
+           03      F2AT-QTD-MIN    PIC     9(005).
+           03      F2AT-QTD-MAX    PIC     9(005).
+           03      F2AT-FORNECEDOR PIC     9(010).
+           03      F2AT-VLR-UNIT   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(025).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADF2AT *
+      ******************************************************************
