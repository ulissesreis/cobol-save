@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DE INTERFACE          - COBBB100       - LCREL 150 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - RUCWS100 - INTERFACE DE LOG DE EXECUCAO      *
+      ******************************************************************
+      * WRL-PROGRAMA    - PIC X(008)        - PROGRAMA QUE EXECUTOU    *
+      * WRL-RETCODE     - PIC 9(004)        - RETURN-CODE DO PROGRAMA  *
+      * WRL-QTD-PROC    - PIC 9(018)        - QTDE PRINCIPAL PROCESS.  *
+      * WRL-STATUS      - PIC 9(002)        - RETORNO DA GRAVACAO      *
+      *                    00 - REGISTRO DE LOG GRAVADO COM SUCESSO    *
+      *                    90 - ERRO NA GRAVACAO DO REGISTRO DE LOG    *
+      * FILLER          - PIC X(118)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          WRL-GRUPO.
+           03      WRL-PROGRAMA    PIC     X(008).
+           03      WRL-RETCODE     PIC     9(004).
+           03      WRL-QTD-PROC    PIC     9(018).
+           03      WRL-STATUS      PIC     9(002).
+           03      FILLER          PIC     X(118).
+      *
+      ******************************************************************
+      * FIM DO BOOK DE INTERFACE                          - COBBB100  *
+      ******************************************************************
