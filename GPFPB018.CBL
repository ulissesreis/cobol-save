@@ -0,0 +1,630 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB018.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               10/03/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 10/03/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: EMITIR  RELATORIO  DE  TRILHA  DE  AUDITORIA   *
+      *                A PARTIR DO ARQUIVO CADFLOG GERADO PELO        *
+      *                GPFPB013, COM TOTALIZACAO POR STATUS.          *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+           SELECT  CADFLOG  ASSIGN  TO  UT-S-CADFLOG
+                   FILE     STATUS  IS  WS-FS-CADFLOG.
+      *
+      *****************************************************************
+      * OUTPUT.: CADFREL - RELATORIO TRILHA DE AUDITORIA - LRECL = 133 *
+      *****************************************************************
+      *
+           SELECT  CADFREL  ASSIGN  TO  UT-S-CADFREL
+                   FILE     STATUS  IS  WS-FS-CADFREL.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+       FD  CADFLOG
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFLOG         PIC     X(250).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFREL - RELATORIO TRILHA DE AUDITORIA - LRECL = 133 *
+      *****************************************************************
+      *
+       FD  CADFREL
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFREL         PIC     X(133).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFLOG       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFREL       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFLOG      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFREL      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+       01      WS-LINHAS           PIC     9(003) VALUE 99.
+       01      WS-PAGI             PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        CONTADORES POR STATUS DO REGISTRO DE LOG               *
+      *****************************************************************
+      *
+       01      WS-TOT-INCLUSAO     PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-ALTERACAO    PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-EXCLUSAO     PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-NEGADO       PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-SEM-MOV      PIC     9(009) VALUE ZEROS.
+       01      WS-TOT-INVALIDO     PIC     9(009) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADFLOG - LOG DO CADAST DE FUNCIONARIO - LRECL = 250 *
+      *****************************************************************
+      *
+           COPY    COBO2012.
+      *
+      *****************************************************************
+      *        TABELA INTERNA PARA CRITICA LOGICA DO MES              *
+      *****************************************************************
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     WS-TIME-HORA        PIC     9(002).
+        03     WS-TIME-MINUTO      PIC     9(002).
+        03     WS-TIME-SEGUNDO     PIC     9(002).
+      *
+       01      WS-DATA             PIC     X(010)  VALUE '99/99/9999'.
+       01      FILLER              REDEFINES       WS-DATA.
+        03     WS-DIA              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MES              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-ANO              PIC     9(004).
+
+       01      WS-HORARIO          PIC     X(008)  VALUE '99:99:99'.
+       01      FILLER              REDEFINES       WS-HORARIO.
+        03     WS-HORA             PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MINUTO           PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-SEGUNDO          PIC     9(002).
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           1                                  *
+      *****************************************************************
+      *
+       01      CAB1.
+         03    FILLER              PIC     X(001) VALUE '1'.
+         03    FILLER              PIC     X(010) VALUE '#MAINFRAME'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(053) VALUE
+              'C U R S O  D E  P R O G R A M A C A O  C O B O L  II'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'DATA...: '.
+         03    CAB1-DATA           PIC     X(010) VALUE '99/99/9999'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           2                                  *
+      *****************************************************************
+      *
+       01      CAB2.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(015) VALUE
+               '#OPERACAO BATCH'.
+         03    FILLER              PIC     X(042) VALUE SPACES.
+         03    FILLER              PIC     X(017) VALUE
+               'R E L A T O R I O'.
+         03    FILLER              PIC     X(038) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'HORA...: '.
+         03    CAB2-HORA           PIC     X(008) VALUE '99:99:99'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           3                                  *
+      *****************************************************************
+      *
+       01      CAB3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(040) VALUE SPACES.
+         03    FILLER              PIC     X(043) VALUE
+              'T R I L H A  D E  A U D I T O R I A'.
+         03    FILLER              PIC     X(032) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'PAGINA.: '.
+         03    CAB3-PAGINA         PIC     ZZ9.
+         03    FILLER              PIC     X(008) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           4                                  *
+      *****************************************************************
+      *
+       01      CAB4.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(131) VALUE ALL '-'.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           6                                  *
+      *****************************************************************
+      *
+       01      CAB6.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'COD. FUNC'.
+         03    FILLER              PIC     X(006) VALUE SPACES.
+         03    FILLER              PIC     X(006) VALUE 'STATUS'.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+         03    FILLER              PIC     X(006) VALUE 'ORIGEM'.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+         03    FILLER              PIC     X(020) VALUE
+               'DESCRICAO DO STATUS'.
+      *
+      *****************************************************************
+      *    LAY-OUT DETALHE                                            *
+      *****************************************************************
+      *
+       01      DET1.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    DET1-CODIGO         PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(007) VALUE SPACES.
+         03    DET1-STATUS         PIC     X(003).
+         03    FILLER              PIC     X(010) VALUE SPACES.
+         03    DET1-ORIGEM         PIC     X(008).
+         03    FILLER              PIC     X(007) VALUE SPACES.
+         03    DET1-DESCRICAO      PIC     X(030) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT TOTALIZADOR                                        *
+      *****************************************************************
+      *
+       01      TOT1.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    TOT1-DESCRICAO      PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    TOT1-QTDE           PIC     ZZ.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFLOG   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADFLOG
+                   OUTPUT  CADFREL.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFLOG.
+
+           IF      WS-FS-CADFLOG   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB018 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADFLOG ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           PERFORM 0400-00-TESTA-FS-CADFREL.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFLOG    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFLOG NOT EQUAL 00 AND 10
+                   MOVE 'CADFLOG'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFLOG
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADFREL    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFREL NOT EQUAL 00
+                   MOVE 'CADFREL'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFREL
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFLOG     SECTION.
+      *****************************************************************
+      *
+           READ    CADFLOG         INTO    REG-FOCO.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFLOG.
+
+           IF      WS-FS-CADFLOG   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFLOG
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           IF      WS-LINHAS       GREATER 54
+                   PERFORM         1100-00-GRAVACAO-CABECALHO
+           END-IF.
+
+           PERFORM 1200-00-GRAVACAO-DETALHE.
+
+           PERFORM 1300-00-ACUMULA-TOTAIS.
+
+           PERFORM 0500-00-LEITURA-CADFLOG.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CABECALHO  SECTION.
+      *****************************************************************
+      *
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-DIA     TO      WS-DIA.
+           MOVE    WS-TIME-MES     TO      WS-MES.
+           MOVE    WS-TIME-ANO     TO      WS-ANO.
+
+           MOVE    WS-DATA         TO      CAB1-DATA
+
+           MOVE    CAB1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    WS-TIME-HORA    TO      WS-HORA.
+           MOVE    WS-TIME-MINUTO  TO      WS-MINUTO.
+           MOVE    WS-TIME-SEGUNDO TO      WS-SEGUNDO.
+
+           MOVE    WS-HORARIO      TO      CAB2-HORA.
+
+           MOVE    CAB2            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           ADD     001             TO      WS-PAGI.
+           MOVE    WS-PAGI         TO      CAB3-PAGINA.
+
+           MOVE    CAB3            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    CAB4            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    CAB6            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    006             TO      WS-LINHAS.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-GRAVACAO-DETALHE    SECTION.
+      *****************************************************************
+      *
+           ADD     001             TO      WS-LINHAS.
+
+           MOVE    SPACES          TO      DET1.
+
+           MOVE    FLOG-CODIGO     TO      DET1-CODIGO.
+           MOVE    FLOG-STATUS     TO      DET1-STATUS.
+           MOVE    FLOG-ORIGEM     TO      DET1-ORIGEM.
+
+           EVALUATE FLOG-STATUS
+             WHEN   'X01'
+                    MOVE 'SEM MOVIMENTO'       TO DET1-DESCRICAO
+             WHEN   'T01'
+                    MOVE 'SOLICITACAO INVALIDA' TO DET1-DESCRICAO
+             WHEN   'I01'
+                    MOVE 'INCLUSAO EFETUADA'   TO DET1-DESCRICAO
+             WHEN   'I02'
+                    MOVE 'INCLUSAO NAO PERMITIDA' TO DET1-DESCRICAO
+             WHEN   'A01'
+                    MOVE 'ALTERACAO EFETUADA'  TO DET1-DESCRICAO
+             WHEN   'A02'
+                    MOVE 'ALTERACAO NAO PERMITIDA' TO DET1-DESCRICAO
+             WHEN   'E01'
+                    MOVE 'EXCLUSAO EFETUADA'   TO DET1-DESCRICAO
+             WHEN   'E02'
+                    MOVE 'EXCLUSAO NAO PERMITIDA' TO DET1-DESCRICAO
+             WHEN   OTHER
+                    MOVE 'STATUS DESCONHECIDO' TO DET1-DESCRICAO
+           END-EVALUATE.
+
+           MOVE    DET1            TO      REG-CADFREL.
+
+           MOVE   '  NA GRAVACAO ' TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           ADD     001             TO      WS-GRV-CADFREL.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1300-00-ACUMULA-TOTAIS      SECTION.
+      *****************************************************************
+      *
+           EVALUATE FLOG-STATUS
+             WHEN   'X01'
+                    ADD 001        TO      WS-TOT-SEM-MOV
+             WHEN   'T01'
+                    ADD 001        TO      WS-TOT-INVALIDO
+             WHEN   'I01'
+                    ADD 001        TO      WS-TOT-INCLUSAO
+             WHEN   'A01'
+                    ADD 001        TO      WS-TOT-ALTERACAO
+             WHEN   'E01'
+                    ADD 001        TO      WS-TOT-EXCLUSAO
+             WHEN   'I02'
+             WHEN   'A02'
+             WHEN   'E02'
+                    ADD 001        TO      WS-TOT-NEGADO
+           END-EVALUATE.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1900-00-GRAVACAO-CADFREL    SECTION.
+      *****************************************************************
+      *
+           WRITE   REG-CADFREL.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADFREL.
+      *
+       1900-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           PERFORM 3200-00-GRAVACAO-TOTAIS.
+
+           CLOSE   CADFLOG
+                   CADFREL.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB018'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFLOG
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB018 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB018 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFLOG  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFLOG.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADFREL  TO      WS-EDICAO.
+           DISPLAY '* LINHAS GRAVADAS.......- CADFREL.: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB018 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3200-00-GRAVACAO-TOTAIS     SECTION.
+      *****************************************************************
+      *
+           IF      WS-LINHAS       GREATER 50
+                   PERFORM         1100-00-GRAVACAO-CABECALHO
+           END-IF.
+
+           MOVE    SPACES          TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL DE INCLUSOES EFETUADAS.:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-INCLUSAO TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL DE ALTERACOES EFETUADAS:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-ALTERACAO
+                                   TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL DE EXCLUSOES EFETUADAS.:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-EXCLUSAO TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL DE SOLICITACOES NEGADAS:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-NEGADO   TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL SEM MOVIMENTO..........:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-SEM-MOV  TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+
+           MOVE    SPACES          TO      TOT1.
+           MOVE    'TOTAL DE SOLICITACOES INVALID.:'
+                                   TO      TOT1-DESCRICAO.
+           MOVE    WS-TOT-INVALIDO TO      TOT1-QTDE.
+           MOVE    TOT1            TO      REG-CADFREL.
+           PERFORM 1900-00-GRAVACAO-CADFREL.
+      *
+       3200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB018 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB018 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB018 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB018 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB018                  *
+      *****************************************************************
