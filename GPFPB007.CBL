@@ -29,7 +29,7 @@
       *****************************************************************
        FILE-CONTROL.
       *****************************************************************
-      * INPUT..: CADCOTA - CADASTRO DE COTA�OES         - LRECL = 150 *
+      * INPUT..: CADCOTA - CADASTRO DE COTA�OES         - LRECL = 190 *
       *****************************************************************
       *
            SELECT  CADCOTA  ASSIGN  TO  UT-S-CADCOTA
@@ -49,12 +49,40 @@
            SELECT  CADCOTD  ASSIGN  TO  UT-S-CADCOTD
                    FILE     STATUS  IS  WS-FS-CADCOTD.
       *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADFORN  ASSIGN  TO  UT-S-CADFORN
+                   FILE     STATUS  IS  WS-FS-CADFORN.
+      *
+      *****************************************************************
+      * OUTPUT.: CADCOTH - HISTORICO DE COTACOES        - LRECL = 050 *
+      *****************************************************************
+      *
+           SELECT  CADCOTH  ASSIGN  TO  UT-S-CADCOTH
+                   FILE     STATUS  IS  WS-FS-CADCOTH.
+      *
+      *****************************************************************
+      * INPUT..: CADPECA - CADASTRO DE PECAS             - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADPECA  ASSIGN  TO  UT-S-CADPECA
+                   FILE     STATUS  IS  WS-FS-CADPECA.
+      *
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADMATR  ASSIGN  TO  UT-S-CADMATR
+                   FILE     STATUS  IS  WS-FS-CADMATR.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
        FILE                        SECTION.
       *******************************''''''''**************************
-      * INPUT..: CADCOTA - CADASTRO DE COTA�OES         - LRECL = 150 *
+      * INPUT..: CADCOTA - CADASTRO DE COTA�OES         - LRECL = 190 *
       *****************************************************************
       *
        FD  CADCOTA
@@ -62,7 +90,7 @@
            LABEL      RECORD    IS  STANDARD
            BLOCK      CONTAINS  0   RECORDS.
       *
-       01      REG-CADCOTA         PIC     X(150).
+       01      REG-CADCOTA         PIC     X(190).
       *
       *****************************************************************
       * INPUT..: CADCOTS - CADASTRO DE COT. SELECIONADAS- LRECL = 100 *
@@ -86,6 +114,50 @@
       *
        01      REG-CADCOTD         PIC     X(100).
       *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADFORN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFORN         PIC     X(050).
+      *
+      *****************************************************************
+      * OUTPUT.: CADCOTH - HISTORICO DE COTACOES        - LRECL = 050 *
+      *****************************************************************
+      *
+       FD  CADCOTH
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADCOTH         PIC     X(050).
+      *
+      *****************************************************************
+      * INPUT..: CADPECA - CADASTRO DE PECAS             - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADPECA
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADPECA         PIC     X(100).
+      *
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADMATR
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADMATR         PIC     X(100).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
@@ -93,19 +165,111 @@
        01      WS-FS-CADCOTA       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADCOTS       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADCOTD       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFORN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADCOTH       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADPECA       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADMATR       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADCOTA      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADMATR      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADCOTS      PIC     9(018) VALUE ZEROS.
        01      WS-DES-CADCOTD      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFORN      PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-FORNECEDOR   PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-PECA         PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADCOTH      PIC     9(018) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        TOTAIS PARA OS TRAILERS DE RECONCILIACAO DE CADCOTS/   *
+      *        CADCOTD, GRAVADOS AO FINAL DE CADA ARQUIVO              *
+      *****************************************************************
+      *
+       01      WS-VLR-TOT-CADCOTS  PIC     9(013)V9(002) VALUE ZEROS.
+       01      WS-VLR-TOT-CADCOTD  PIC     9(013)V9(002) VALUE ZEROS.
+      *
+      ******************************************************************
+      *        DATA DE PROCESSAMENTO, USADA NO HISTORICO DE COTACOES   *
+      ******************************************************************
+      *
+       01      WS-DATA-EXEC        PIC     9(008) VALUE ZEROS.
+      *
+       01      WS-COTH-RESULTADO   PIC     X(001) VALUE SPACES.
+         88    WS-COTH-GANHOU              VALUE 'S'.
+         88    WS-COTH-PERDEU              VALUE 'N'.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
       ******************************************************************
+      *        TABELA DE FORNECEDORES, CARREGADA NA ABERTURA          *
+      ******************************************************************
+      *
+       01      WS-QTD-TAB-FORN     PIC     9(004) VALUE ZEROS.
+       01      WS-IDX-FORN         PIC     9(004) VALUE ZEROS.
+      *
+       01      WS-SW-FORN-VALIDO   PIC     X(001) VALUE 'N'.
+         88    WS-FORN-VALIDO              VALUE 'S'.
+         88    WS-FORN-INVALIDO            VALUE 'N'.
+      *
+       01      TAB-FORNECEDORES.
+         03    TAB-FORN-OCCURS     OCCURS  9999  TIMES.
+           05  TAB-FORN-CODIGO     PIC     9(010).
+           05  TAB-FORN-STATUS     PIC     X(001).
+      *
+      ******************************************************************
+      *        TABELA DE PECAS, CARREGADA NA ABERTURA                 *
+      ******************************************************************
+      *
+       01      WS-QTD-TAB-PECA     PIC     9(004) VALUE ZEROS.
+       01      WS-IDX-PECA         PIC     9(004) VALUE ZEROS.
+      *
+       01      WS-SW-PECA-VALIDA   PIC     X(001) VALUE 'N'.
+         88    WS-PECA-VALIDA              VALUE 'S'.
+         88    WS-PECA-INVALIDA            VALUE 'N'.
+      *
+       01      WS-COD-PEC-COTA     PIC     X(005) VALUE SPACES.
+      *
+       01      TAB-PECAS.
+         03    TAB-PECA-OCCURS     OCCURS  9999  TIMES.
+           05  TAB-PECA-CODIGO     PIC     X(005).
+      *
+      ******************************************************************
+      *        TABELA DA MATRIZ, CARREGADA NA ABERTURA                *
+      *        (VALOR UNITARIO DE REFERENCIA, PARA CRITICA DE FAIXA   *
+      *        DE ACEITACAO DA COTACAO VENCEDORA)                      *
+      ******************************************************************
+      *
+       01      WS-QTD-TAB-MATR     PIC     9(004) VALUE ZEROS.
+       01      WS-IDX-MATR         PIC     9(004) VALUE ZEROS.
+      *
+       01      WS-SW-MATR-LOCALIZ  PIC     X(001) VALUE 'N'.
+         88    WS-MATR-LOCALIZADA          VALUE 'S'.
+         88    WS-MATR-NAO-LOCALIZ         VALUE 'N'.
+      *
+       01      TAB-MATRIZ.
+         03    TAB-MATR-OCCURS     OCCURS  9999  TIMES.
+           05  TAB-MATR-CODIGO     PIC     9(005).
+           05  TAB-MATR-VLR-UNIT   PIC     9(013)V9(002).
+      *
+      ******************************************************************
       *        VARIAVEIS PARA ARMAZENAMENTO DOS VALORES                *
       ******************************************************************
       *
        01      WS-FORNECE          PIC     9(010)    VALUE ZEROS.
        01      WS-VLR-UNI          PIC     9(013)V99 VALUE ZEROS.
+      *
+       01      WS-IDX-COTA         PIC     9(002)    VALUE ZEROS.
+       01      WS-IDX-MENOR        PIC     9(002)    VALUE ZEROS.
+       01      WS-VLR-MENOR        PIC     9(013)V99 VALUE ZEROS.
+      *
+       01      WS-REJ-FAIXA        PIC     9(018)    VALUE ZEROS.
+      *
+       01      WS-VLR-FAIXA-MIN    PIC     9(013)V99 VALUE ZEROS.
+       01      WS-VLR-FAIXA-MAX    PIC     9(013)V99 VALUE ZEROS.
+       01      WS-VLR-MATRIZ-REF   PIC     9(013)V9(002) VALUE ZEROS.
+      *
+       01      WS-SW-FAIXA-PRECO   PIC     X(001) VALUE 'N'.
+         88    WS-FAIXA-VALIDA             VALUE 'S'.
+         88    WS-FAIXA-INVALIDA           VALUE 'N'.
       *
       *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
@@ -135,10 +299,45 @@
       *
            COPY    COBO2006.
       *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+      * INPUT..: CADFORN - CADASTRO DE FORNECEDORES     - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBI1008.
+      *
+      *****************************************************************
+      * OUTPUT.: CADCOTH - HISTORICO DE COTACOES        - LRECL = 050 *
+      *****************************************************************
+      *
+           COPY    COBO3006.
+      *
+      *****************************************************************
+      * INPUT..: CADPECA - CADASTRO DE PECAS             - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBI1001.
+      *
+      *****************************************************************
+      * INPUT..: CADMATR - CADASTRO DA MATRIZ            - LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBO1010.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
-       PROCEDURE                   DIVISION.
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-PCT-FAIXA       PIC     9(003)V9(002).
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
       *****************************************************************
       *
            PERFORM 0100-00-PROCED-INICIAIS.
@@ -154,6 +353,8 @@
        0100-00-PROCED-INICIAIS     SECTION.
       *****************************************************************
       *
+           PERFORM 0150-00-CRITICA-PARM.
+
            OPEN    INPUT   CADCOTA
                    OUTPUT  CADCOTS
                            CADCOTD.
@@ -164,6 +365,14 @@
 
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
+           PERFORM 0165-00-ABRE-CADCOTH.
+
+           PERFORM 0170-00-CARREGA-FORNECEDORES.
+
+           PERFORM 0175-00-CARREGA-PECAS.
+
+           PERFORM 0190-00-CARREGA-MATRIZ.
+
            PERFORM 0500-00-LEITURA-CADCOTA.
 
            IF      WS-FS-CADCOTA   EQUAL   10
@@ -180,6 +389,208 @@
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-PCT-FAIXA   NOT NUMERIC OR
+                   LKG-PCT-FAIXA   EQUAL       ZEROS       OR
+                   LKG-PCT-FAIXA   GREATER     100
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0165-00-ABRE-CADCOTH        SECTION.
+      *****************************************************************
+      *    O ARQUIVO CADCOTH E CUMULATIVO ENTRE EXECUCOES; SE AINDA   *
+      *    NAO EXISTIR (PRIMEIRA EXECUCAO), E CRIADO NESTE MOMENTO    *
+      *
+           OPEN    EXTEND  CADCOTH.
+
+           IF      WS-FS-CADCOTH   EQUAL   35
+                   OPEN    OUTPUT  CADCOTH
+           END-IF.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    009             TO      WS-PTO-ERRO.
+
+           PERFORM 0430-00-TESTA-FS-CADCOTH.
+
+           ACCEPT  WS-DATA-EXEC    FROM    DATE    YYYYMMDD.
+      *
+       0165-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0170-00-CARREGA-FORNECEDORES SECTION.
+      *****************************************************************
+      *    CARREGA EM MEMORIA A TABELA DE FORNECEDORES, UTILIZADA NA   *
+      *    CRITICA DO FORNECEDOR VENCEDOR DE CADA COTACAO              *
+      *
+           OPEN    INPUT   CADFORN.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+
+           PERFORM 0180-00-LEITURA-CADFORN
+             UNTIL WS-FS-CADFORN EQUAL 10.
+
+           CLOSE   CADFORN.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+      *
+       0170-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0180-00-LEITURA-CADFORN     SECTION.
+      *****************************************************************
+      *
+           READ    CADFORN         INTO    REG-FORN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    008             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADFORN.
+
+           IF      WS-FS-CADFORN   EQUAL   00
+                   ADD     001             TO      WS-LID-CADFORN
+                   IF      WS-QTD-TAB-FORN NOT LESS  9999
+                           PERFORM 0995-00-ABEND-TAB-FORN-CHEIA
+                   END-IF
+                   ADD     001             TO      WS-QTD-TAB-FORN
+                   MOVE    FORN-CODIGO     TO      TAB-FORN-CODIGO
+                                                    (WS-QTD-TAB-FORN)
+                   MOVE    FORN-STATUS     TO      TAB-FORN-STATUS
+                                                    (WS-QTD-TAB-FORN)
+           END-IF.
+      *
+       0180-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0175-00-CARREGA-PECAS       SECTION.
+      *****************************************************************
+      *    CARREGA EM MEMORIA A TABELA DE PECAS CADASTRADAS, USADA NA  *
+      *    CRITICA DO CODIGO DE PECA INFORMADO EM CADA COTACAO         *
+      *
+           OPEN    INPUT   CADPECA.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    013             TO      WS-PTO-ERRO.
+
+           PERFORM 0440-00-TESTA-FS-CADPECA.
+
+           PERFORM 0185-00-LEITURA-CADPECA
+             UNTIL WS-FS-CADPECA EQUAL 10.
+
+           CLOSE   CADPECA.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    014             TO      WS-PTO-ERRO.
+
+           PERFORM 0440-00-TESTA-FS-CADPECA.
+      *
+       0175-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0185-00-LEITURA-CADPECA     SECTION.
+      *****************************************************************
+      *
+           READ    CADPECA         INTO    REG-PECA.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    015             TO      WS-PTO-ERRO.
+
+           PERFORM 0440-00-TESTA-FS-CADPECA.
+
+           IF      WS-FS-CADPECA   EQUAL   00
+                   IF      NOT PECA-HEADER AND NOT PECA-TRAILER
+                           IF      WS-QTD-TAB-PECA NOT LESS 9999
+                                   PERFORM 0994-00-ABEND-TAB-PECA-CHEIA
+                           END-IF
+                           ADD     001         TO      WS-QTD-TAB-PECA
+                           MOVE    PECA-COD-PEC
+                                           TO      TAB-PECA-CODIGO
+                                                   (WS-QTD-TAB-PECA)
+                   END-IF
+           END-IF.
+      *
+       0185-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0190-00-CARREGA-MATRIZ      SECTION.
+      *****************************************************************
+      *    CARREGA EM MEMORIA O VALOR UNITARIO DE REFERENCIA DE CADA   *
+      *    PECA CADASTRADA NA MATRIZ, USADO NA CRITICA DA FAIXA DE     *
+      *    ACEITACAO DA COTACAO VENCEDORA (1470-00-VALIDA-FAIXA-PRECO) *
+      *
+           OPEN    INPUT   CADMATR.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    016             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADMATR.
+
+           PERFORM 0195-00-LEITURA-CADMATR
+             UNTIL WS-FS-CADMATR EQUAL 10.
+
+           CLOSE   CADMATR.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    017             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADMATR.
+      *
+       0190-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0195-00-LEITURA-CADMATR     SECTION.
+      *****************************************************************
+      *
+           READ    CADMATR         INTO    REG-MATR.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    018             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADMATR.
+
+           IF      WS-FS-CADMATR   EQUAL   00
+                   ADD     001             TO      WS-LID-CADMATR
+                   IF      WS-QTD-TAB-MATR NOT LESS  9999
+                           PERFORM 0993-00-ABEND-TAB-MATR-CHEIA
+                   END-IF
+                   ADD     001             TO      WS-QTD-TAB-MATR
+                   MOVE    MATR-COD-PEC    TO      TAB-MATR-CODIGO
+                                                    (WS-QTD-TAB-MATR)
+                   MOVE    MATR-VLR-UNIT   TO      TAB-MATR-VLR-UNIT
+                                                    (WS-QTD-TAB-MATR)
+           END-IF.
+      *
+       0195-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -189,6 +600,8 @@
            PERFORM 0400-00-TESTA-FS-CADCOTS.
 
            PERFORM 0410-00-TESTA-FS-CADCOTD.
+
+           PERFORM 0430-00-TESTA-FS-CADCOTH.
       *
        0200-99-EXIT.
            EXIT.
@@ -235,6 +648,62 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0420-00-TESTA-FS-CADFORN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFORN NOT EQUAL 00 AND 10
+                   MOVE 'CADFORN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFORN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0420-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0430-00-TESTA-FS-CADCOTH    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADCOTH NOT EQUAL 00
+                   MOVE 'CADCOTH'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADCOTH
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0430-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0440-00-TESTA-FS-CADPECA    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPECA NOT EQUAL 00 AND 10
+                   MOVE 'CADPECA'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPECA
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0440-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0450-00-TESTA-FS-CADMATR    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMATR NOT EQUAL 00 AND 10
+                   MOVE 'CADMATR'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMATR
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADCOTA     SECTION.
       *****************************************************************
@@ -249,24 +718,36 @@
 
            IF      WS-FS-CADCOTA   EQUAL   00
                    ADD 001         TO      WS-LID-CADCOTA
+                   PERFORM         0550-00-CRITICA-QTD-COTACOES
            END-IF.
       *
        0500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0550-00-CRITICA-QTD-COTACOES SECTION.
+      *****************************************************************
+      *
+           IF      COTA-QTD-COTACOES NOT NUMERIC    OR
+                   COTA-QTD-COTACOES EQUAL      ZEROS OR
+                   COTA-QTD-COTACOES GREATER    005
+                   PERFORM 0996-00-ABEND-QTD-COTACOES
+           END-IF.
+      *
+       0550-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
-           IF      COTA-VLR-UNI-01 LESS    COTA-VLR-UNI-02 AND
-                   COTA-VLR-UNI-01 LESS    COTA-VLR-UNI-03
-                   PERFORM         1100-00-TRATA-COTA-01
+           PERFORM 1460-00-VALIDA-PECA.
+
+           IF      WS-PECA-INVALIDA
+                   PERFORM 1150-00-DESPREZA-COTA-PECA-INVALIDA
            ELSE
-            IF     COTA-VLR-UNI-02 LESS    COTA-VLR-UNI-03
-                   PERFORM         1200-00-TRATA-COTA-02
-            ELSE
-                   PERFORM         1300-00-TRATA-COTA-03
-            END-IF
+                   PERFORM 1050-00-LOCALIZA-MENOR-COTACAO
+                   PERFORM 1100-00-TRATA-COTA-SELECIONADA
            END-IF.
 
            PERFORM 0500-00-LEITURA-CADCOTA.
@@ -275,85 +756,208 @@
            EXIT.
       *
       ******************************************************************
-       1100-00-TRATA-COTA-01       SECTION.
+       1050-00-LOCALIZA-MENOR-COTACAO SECTION.
       ******************************************************************
+      *    PERCORRE A TABELA DE COTACOES INFORMADAS PARA O REGISTRO    *
+      *    ATUAL E LOCALIZA O INDICE DO MENOR VALOR UNITARIO. EM CASO  *
+      *    DE EMPATE NO MENOR VALOR, VENCE O MENOR CODIGO DE           *
+      *    FORNECEDOR (CRITERIO DE DESEMPATE EXPLICITO, INDEPENDENTE   *
+      *    DA ORDEM EM QUE AS COTACOES FORAM INFORMADAS NO REGISTRO)   *
+      *
+           MOVE    001             TO      WS-IDX-MENOR.
+           MOVE    COTA-VLR-UNI (001)      TO      WS-VLR-MENOR.
+
+           PERFORM VARYING WS-IDX-COTA FROM 002 BY 001
+             UNTIL   WS-IDX-COTA   GREATER COTA-QTD-COTACOES
+                   IF      COTA-VLR-UNI (WS-IDX-COTA)
+                                           LESS    WS-VLR-MENOR
+                           MOVE    WS-IDX-COTA     TO  WS-IDX-MENOR
+                           MOVE    COTA-VLR-UNI (WS-IDX-COTA)
+                                                   TO  WS-VLR-MENOR
+                   ELSE
+                     IF    COTA-VLR-UNI (WS-IDX-COTA)
+                                           EQUAL   WS-VLR-MENOR
+                     AND   COTA-FORNECE (WS-IDX-COTA)
+                                           LESS    COTA-FORNECE
+                                                     (WS-IDX-MENOR)
+                           MOVE    WS-IDX-COTA     TO  WS-IDX-MENOR
+                     END-IF
+                   END-IF
+           END-PERFORM.
+      *
+       1050-99-EXIT.
+           EXIT.
       *
-           MOVE    COTA-FORNECE-01 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-01 TO      WS-VLR-UNI.
+      ******************************************************************
+       1100-00-TRATA-COTA-SELECIONADA SECTION.
+      ******************************************************************
+      *    GRAVA A COTACAO DE MENOR VALOR NO CADASTRO DE SELECIONADAS  *
+      *    E AS DEMAIS COTACOES INFORMADAS NO CADASTRO DE DESPREZADAS  *
+      *
+           MOVE    COTA-FORNECE (WS-IDX-MENOR)    TO      WS-FORNECE.
+           MOVE    COTA-VLR-UNI (WS-IDX-MENOR)    TO      WS-VLR-UNI.
            PERFORM 1400-00-GRAVACAO-CADCOTS.
 
-           MOVE    COTA-FORNECE-02 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-02 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
-
-           MOVE    COTA-FORNECE-03 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-03 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
+           PERFORM VARYING WS-IDX-COTA FROM 001 BY 001
+             UNTIL   WS-IDX-COTA   GREATER COTA-QTD-COTACOES
+                   IF      WS-IDX-COTA     NOT EQUAL WS-IDX-MENOR
+                           MOVE  COTA-FORNECE (WS-IDX-COTA)
+                                                 TO      WS-FORNECE
+                           MOVE  COTA-VLR-UNI (WS-IDX-COTA)
+                                                 TO      WS-VLR-UNI
+                           PERFORM 1500-00-GRAVACAO-CADCOTD
+                   END-IF
+           END-PERFORM.
       *
        1100-99-EXIT.
            EXIT.
       *
       ******************************************************************
-       1200-00-TRATA-COTA-02       SECTION.
+       1150-00-DESPREZA-COTA-PECA-INVALIDA SECTION.
       ******************************************************************
+      *    A PECA INFORMADA NO REGISTRO NAO ESTA CADASTRADA EM CADPECA *
+      *    TODAS AS COTACOES INFORMADAS SAO DESPREZADAS, SEM SELECIONAR*
+      *    NENHUMA VENCEDORA                                           *
+      *
+           PERFORM VARYING WS-IDX-COTA FROM 001 BY 001
+             UNTIL   WS-IDX-COTA   GREATER COTA-QTD-COTACOES
+                   MOVE  COTA-FORNECE (WS-IDX-COTA)
+                                         TO      WS-FORNECE
+                   MOVE  COTA-VLR-UNI (WS-IDX-COTA)
+                                         TO      WS-VLR-UNI
+                   PERFORM 1500-00-GRAVACAO-CADCOTD
+                   ADD     001             TO      WS-REJ-PECA
+           END-PERFORM.
+      *
+       1150-99-EXIT.
+           EXIT.
       *
-           MOVE    COTA-FORNECE-02 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-02 TO      WS-VLR-UNI.
-           PERFORM 1400-00-GRAVACAO-CADCOTS.
-
-           MOVE    COTA-FORNECE-01 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-01 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
-
-           MOVE    COTA-FORNECE-03 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-03 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
+      ******************************************************************
+       1450-00-VALIDA-FORNECEDOR   SECTION.
+      ******************************************************************
+      *    PERCORRE A TABELA DE FORNECEDORES E VERIFICA SE O CODIGO    *
+      *    INFORMADO EM WS-FORNECE EXISTE E ESTA ATIVO                 *
       *
-       1200-99-EXIT.
+           SET     WS-FORN-INVALIDO        TO      TRUE.
+
+           PERFORM VARYING WS-IDX-FORN FROM 001 BY 001
+             UNTIL   WS-IDX-FORN   GREATER WS-QTD-TAB-FORN
+                   IF      TAB-FORN-CODIGO (WS-IDX-FORN)
+                                           EQUAL   WS-FORNECE AND
+                           TAB-FORN-STATUS (WS-IDX-FORN)
+                                           EQUAL   'S'
+                           SET     WS-FORN-VALIDO  TO      TRUE
+                           MOVE    WS-QTD-TAB-FORN TO      WS-IDX-FORN
+                   END-IF
+           END-PERFORM.
+      *
+       1450-99-EXIT.
            EXIT.
       *
       ******************************************************************
-       1300-00-TRATA-COTA-03       SECTION.
+       1460-00-VALIDA-PECA         SECTION.
       ******************************************************************
+      *    PERCORRE A TABELA DE PECAS E VERIFICA SE O CODIGO INFORMADO *
+      *    EM COTA-COD-PEC ESTA CADASTRADO EM CADPECA                  *
       *
-           MOVE    COTA-FORNECE-03 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-03 TO      WS-VLR-UNI.
-           PERFORM 1400-00-GRAVACAO-CADCOTS.
+           SET     WS-PECA-INVALIDA        TO      TRUE.
 
-           MOVE    COTA-FORNECE-01 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-01 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
+           MOVE    COTA-COD-PEC    TO      WS-COD-PEC-COTA.
 
-           MOVE    COTA-FORNECE-02 TO      WS-FORNECE.
-           MOVE    COTA-VLR-UNI-02 TO      WS-VLR-UNI.
-           PERFORM 1500-00-GRAVACAO-CADCOTD.
+           PERFORM VARYING WS-IDX-PECA FROM 001 BY 001
+             UNTIL   WS-IDX-PECA   GREATER WS-QTD-TAB-PECA
+                   IF      TAB-PECA-CODIGO (WS-IDX-PECA)
+                                           EQUAL   WS-COD-PEC-COTA
+                           SET     WS-PECA-VALIDA  TO      TRUE
+                           MOVE    WS-QTD-TAB-PECA TO      WS-IDX-PECA
+                   END-IF
+           END-PERFORM.
+      *
+       1460-99-EXIT.
+           EXIT.
       *
-       1300-99-EXIT.
+      ******************************************************************
+       1470-00-VALIDA-FAIXA-PRECO  SECTION.
+      ******************************************************************
+      *    PERCORRE A TABELA DA MATRIZ E LOCALIZA O VALOR UNITARIO DE  *
+      *    REFERENCIA DA PECA, CALCULANDO A FAIXA DE ACEITACAO COMO O  *
+      *    PERCENTUAL LKG-PCT-FAIXA PARA MAIS OU PARA MENOS EM TORNO   *
+      *    DESSE VALOR. A COTACAO VENCEDORA SO E ACEITA SE SEU VALOR   *
+      *    UNITARIO (WS-VLR-UNI) ESTIVER DENTRO DESSA FAIXA            *
+      *
+           SET     WS-MATR-NAO-LOCALIZ     TO      TRUE.
+           SET     WS-FAIXA-INVALIDA       TO      TRUE.
+
+           PERFORM VARYING WS-IDX-MATR FROM 001 BY 001
+             UNTIL   WS-IDX-MATR   GREATER WS-QTD-TAB-MATR
+                   IF      TAB-MATR-CODIGO (WS-IDX-MATR)
+                                           EQUAL   COTA-COD-PEC
+                           SET     WS-MATR-LOCALIZADA      TO      TRUE
+                           MOVE    TAB-MATR-VLR-UNIT (WS-IDX-MATR)
+                                           TO      WS-VLR-MATRIZ-REF
+                           MOVE    WS-QTD-TAB-MATR TO      WS-IDX-MATR
+                   END-IF
+           END-PERFORM.
+
+           IF      WS-MATR-LOCALIZADA
+                   COMPUTE WS-VLR-FAIXA-MIN    =
+                           WS-VLR-MATRIZ-REF -
+                           (WS-VLR-MATRIZ-REF * LKG-PCT-FAIXA / 100)
+                   COMPUTE WS-VLR-FAIXA-MAX    =
+                           WS-VLR-MATRIZ-REF +
+                           (WS-VLR-MATRIZ-REF * LKG-PCT-FAIXA / 100)
+
+                   IF      WS-VLR-UNI      NOT LESS    WS-VLR-FAIXA-MIN
+                   AND     WS-VLR-UNI      NOT GREATER WS-VLR-FAIXA-MAX
+                           SET     WS-FAIXA-VALIDA TO      TRUE
+                   END-IF
+           END-IF.
+      *
+       1470-99-EXIT.
            EXIT.
       *
       *****************************************************************
        1400-00-GRAVACAO-CADCOTS    SECTION.
       *****************************************************************
       *
-           MOVE    SPACES          TO      REG-PSEL.
+           PERFORM 1450-00-VALIDA-FORNECEDOR.
+
+           PERFORM 1470-00-VALIDA-FAIXA-PRECO.
 
-           MOVE    COTA-COD-PEC    TO      PSEL-COD-PEC.
-           MOVE    COTA-NOME       TO      PSEL-NOME.
-           MOVE    COTA-QTD-MIN    TO      PSEL-QTD-MIN.
-           MOVE    COTA-QTD-MAX    TO      PSEL-QTD-MAX.
-           MOVE    COTA-DATA       TO      PSEL-DATA.
-           MOVE    WS-FORNECE      TO      PSEL-FORNECE.
-           MOVE    WS-VLR-UNI      TO      PSEL-VLR-UNI.
+           IF      WS-FAIXA-INVALIDA
+                   PERFORM         1500-00-GRAVACAO-CADCOTD
+                   ADD             001         TO      WS-REJ-FAIXA
+           ELSE
+           IF      WS-FORN-INVALIDO
+                   PERFORM         1500-00-GRAVACAO-CADCOTD
+                   ADD             001         TO      WS-REJ-FORNECEDOR
+           ELSE
+                   MOVE    SPACES          TO      REG-PSEL
 
-           WRITE   REG-CADCOTS     FROM    REG-PSEL.
+                   MOVE    COTA-COD-PEC    TO      PSEL-COD-PEC
+                   MOVE    COTA-NOME       TO      PSEL-NOME
+                   MOVE    COTA-QTD-MIN    TO      PSEL-QTD-MIN
+                   MOVE    COTA-QTD-MAX    TO      PSEL-QTD-MAX
+                   MOVE    COTA-DATA       TO      PSEL-DATA
+                   MOVE    WS-FORNECE      TO      PSEL-FORNECE
+                   MOVE    WS-VLR-UNI      TO      PSEL-VLR-UNI
 
-           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+                   WRITE   REG-CADCOTS     FROM    REG-PSEL
 
-           MOVE    003             TO      WS-PTO-ERRO.
+                   MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ
 
-           PERFORM 0400-00-TESTA-FS-CADCOTS.
+                   MOVE    003             TO      WS-PTO-ERRO
 
-           ADD     001             TO      WS-GRV-CADCOTS.
+                   PERFORM 0400-00-TESTA-FS-CADCOTS
+
+                   ADD     001             TO      WS-GRV-CADCOTS
+
+                   ADD     WS-VLR-UNI      TO      WS-VLR-TOT-CADCOTS
+
+                   SET     WS-COTH-GANHOU  TO      TRUE
+                   PERFORM 1600-00-GRAVACAO-CADCOTH
+           END-IF
+           END-IF.
       *
        1400-99-EXIT.
            EXIT.
@@ -381,17 +985,104 @@
            PERFORM 0410-00-TESTA-FS-CADCOTD.
 
            ADD     001             TO      WS-DES-CADCOTD.
+
+           ADD     WS-VLR-UNI      TO      WS-VLR-TOT-CADCOTD.
+
+           SET     WS-COTH-PERDEU  TO      TRUE.
+           PERFORM 1600-00-GRAVACAO-CADCOTH.
       *
        1500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1600-00-GRAVACAO-CADCOTH    SECTION.
+      *****************************************************************
+      *    ACRESCENTA UMA LINHA AO HISTORICO DE COTACOES, REGISTRANDO  *
+      *    O RESULTADO (VENCEDORA/PERDEDORA) DA COTACAO AVALIADA       *
+      *
+           MOVE    SPACES          TO      REG-COTH.
+
+           MOVE    COTA-COD-PEC    TO      COTH-COD-PEC.
+           MOVE    WS-FORNECE      TO      COTH-FORNECEDOR.
+           MOVE    WS-VLR-UNI      TO      COTH-VLR-UNI.
+           MOVE    COTA-DATA       TO      COTH-DATA-COTA.
+           MOVE    WS-DATA-EXEC    TO      COTH-DATA-EXEC.
+           MOVE    WS-COTH-RESULTADO
+                                   TO      COTH-RESULTADO.
+
+           WRITE   REG-CADCOTH     FROM    REG-COTH.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    010             TO      WS-PTO-ERRO.
+
+           PERFORM 0430-00-TESTA-FS-CADCOTH.
+
+           ADD     001             TO      WS-GRV-CADCOTH.
+      *
+       1600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1700-00-GRAVACAO-TRAILER-CADCOTS SECTION.
+      *****************************************************************
+      *    GRAVA O TRAILER DE RECONCILIACAO DE CADCOTS, PERMITINDO AO  *
+      *    PROGRAMA QUE LE O ARQUIVO CONFERIR A QTDE E O VALOR TOTAL   *
+      *
+           MOVE    SPACES          TO      REG-PSEL.
+
+           MOVE    99999           TO      PSEL-COD-PEC.
+           MOVE    WS-GRV-CADCOTS  TO      PSEL-QTD-REG.
+           MOVE    WS-VLR-TOT-CADCOTS
+                                   TO      PSEL-VLR-TOT.
+
+           WRITE   REG-CADCOTS     FROM    REG-PSEL-TRAILER.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    011             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADCOTS.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1800-00-GRAVACAO-TRAILER-CADCOTD SECTION.
+      *****************************************************************
+      *    GRAVA O TRAILER DE RECONCILIACAO DE CADCOTD, PERMITINDO AO  *
+      *    PROGRAMA QUE LE O ARQUIVO CONFERIR A QTDE E O VALOR TOTAL   *
+      *
+           MOVE    SPACES          TO      REG-DESP.
+
+           MOVE    99999           TO      DESP-COD-PEC.
+           MOVE    WS-DES-CADCOTD  TO      DESP-QTD-REG.
+           MOVE    WS-VLR-TOT-CADCOTD
+                                   TO      DESP-VLR-TOT.
+
+           WRITE   REG-CADCOTD     FROM    REG-DESP-TRAILER.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    012             TO      WS-PTO-ERRO.
+
+           PERFORM 0410-00-TESTA-FS-CADCOTD.
+      *
+       1800-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+           PERFORM 1700-00-GRAVACAO-TRAILER-CADCOTS.
+
+           PERFORM 1800-00-GRAVACAO-TRAILER-CADCOTD.
+
            CLOSE   CADCOTA
                    CADCOTS
-                   CADCOTD.
+                   CADCOTD
+                   CADCOTH.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -400,6 +1091,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB007'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADCOTA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -423,12 +1122,169 @@
            MOVE    WS-DES-CADCOTD  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADCOTD.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-REJ-FAIXA    TO      WS-EDICAO.
+           DISPLAY '* COTACOES REJEITADAS...- FORA FAIXA.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-FORNECEDOR
+                                   TO      WS-EDICAO.
+           DISPLAY '* COTACOES REJEITADAS...- FORNECEDOR.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-PECA     TO      WS-EDICAO.
+           DISPLAY '* COTACOES REJEITADAS...- PECA INVAL.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADCOTH  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADCOTH.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB007 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0993-00-ABEND-TAB-MATR-CHEIA SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*      TABELA DA MATRIZ ESTA CHEIA (9999)     *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0994-00-ABEND-TAB-PECA-CHEIA SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*      TABELA DE PECAS ESTA CHEIA (9999)      *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0994-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0995-00-ABEND-TAB-FORN-CHEIA SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*   TABELA DE FORNECEDORES ESTA CHEIA (9999)   *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0996-00-ABEND-QTD-COTACOES  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*  QTDE DE COTACOES INVALIDA NO REG. CADCOTA  *'
+           DISPLAY
+           '*      PECA..: ' COTA-COD-PEC '                      *'
+           DISPLAY
+           '*      QTDE..: ' COTA-QTD-COTACOES '                  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0996-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB007 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -454,7 +1310,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB007 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
