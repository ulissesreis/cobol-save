@@ -43,6 +43,13 @@
            SELECT  CADPREL  ASSIGN TO  UT-S-CADPREL
                    FILE     STATUS IS  WS-FS-CADPREL.
       *
+      *****************************************************************
+      * OUTPUT.: CADPCSV - CADASTRO DE PECAS EM CSV      - LRECL = 080 *
+      *****************************************************************
+      *
+           SELECT  CADPCSV  ASSIGN TO  UT-S-CADPCSV
+                   FILE     STATUS IS  WS-FS-CADPCSV.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -69,15 +76,31 @@
       *
        01      REG-CADPREL         PIC     X(133).
       *
+      *****************************************************************
+      * OUTPUT.: CADPCSV - CADASTRO DE PECAS EM CSV      - LRECL = 080 *
+      *****************************************************************
+      *
+       FD  CADPCSV
+           RECORDING  MODE      IS F
+           LABEL      RECORD    IS STANDARD
+           BLOCK      CONTAINS  0  RECORDS.
+      *
+       01      REG-CADPCSV         PIC     X(080).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
       *
        01  WS-FS-CADPECA           PIC     9(002) VALUE ZEROS.
        01  WS-FS-CADPREL           PIC     9(002) VALUE ZEROS.
+       01  WS-FS-CADPCSV           PIC     9(002) VALUE ZEROS.
       *
        01  WS-LID-CADPECA          PIC     9(018) VALUE ZEROS.
        01  WS-GRV-CADPREL          PIC     9(018) VALUE ZEROS.
+       01  WS-GRV-CADPCSV          PIC     9(018) VALUE ZEROS.
+       01  WS-DET-CADPECA          PIC     9(007) VALUE ZEROS.
+       01  WS-REJ-CADPECA          PIC     9(018) VALUE ZEROS.
+       01  WS-REJ-QTD-CADPECA      PIC     9(018) VALUE ZEROS.
       *
        01  WS-EDICAO               PIC     Z.ZZZ.ZZ9.
        01  WS-LINHAS               PIC     9(003) VALUE 99.
@@ -231,8 +254,8 @@
       *
        01      DET1.
          03    FILLER              PIC     X(005) VALUE SPACES.
-         03    DET1-CODIGO         PIC     ZZ.ZZ9.
-         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    DET1-CODIGO         PIC     X(005).
+         03    FILLER              PIC     X(006) VALUE SPACES.
          03    DET1-NOME           PIC     X(029) VALUE SPACES.
          03    FILLER              PIC     X(006) VALUE SPACES.
          03    DET1-ESTOQUE        PIC     ZZ.ZZ9.
@@ -245,16 +268,61 @@
          03    FILLER              PIC     X(003) VALUE SPACES.
          03    DET1-VALOR          PIC     Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
       *
+      *****************************************************************
+      *    LAY-OUT CSV - CABECALHO DE COLUNAS                         *
+      *****************************************************************
+      *    O CSV USA ';' COMO DELIMITADOR (E NAO ',') PORQUE A VIRGULA
+      *    E O SEPARADOR DECIMAL NESTE AMBIENTE (DECIMAL-POINT COMMA)
+      *
+       01      CSV-CAB.
+         03    FILLER              PIC     X(051) VALUE
+              'COD_PECA;NOME;QTDE_ESTOQUE;QTDE_MINIMA;QTDE_MAXIMA;'.
+         03    FILLER              PIC     X(030) VALUE
+              'FORNECEDOR;VALOR_UNITARIO'.
+      *
+      *****************************************************************
+      *    LAY-OUT CSV - DETALHE                                      *
+      *****************************************************************
+      *
+       01      CSV-DET.
+         03    CSVD-CODIGO         PIC     X(005).
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-NOME           PIC     X(029).
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-ESTOQUE        PIC     ZZZZ9.
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-MINIMA         PIC     ZZZZ9.
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-MAXIMA         PIC     ZZZZ9.
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-FORNECEDOR     PIC     Z(9)9.
+         03    FILLER              PIC     X(001) VALUE ';'.
+         03    CSVD-VALOR          PIC     Z(9)9,99.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
-       PROCEDURE                   DIVISION.
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-PERIODO         PIC     9(006).
+         03    LKG-FILLER          REDEFINES LKG-PERIODO.
+           05  LKG-ANO             PIC     9(004).
+           05  LKG-MES             PIC     9(002).
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
       *****************************************************************
       *
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA   EQUAL 10.
+             UNTIL WS-FS-CADPECA   EQUAL 10 OR PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -264,8 +332,11 @@
        0100-00-PROCED-INICIAIS     SECTION.
       *****************************************************************
       *
+           PERFORM 0150-00-CRITICA-PARM.
+
            OPEN    INPUT   CADPECA
-                   OUTPUT  CADPREL.
+                   OUTPUT  CADPREL
+                           CADPCSV.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
@@ -273,6 +344,9 @@
 
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
+           MOVE    CSV-CAB         TO      REG-CADPCSV.
+           PERFORM 1300-00-GRAVACAO-CADPCSV.
+
            PERFORM 0500-00-LEITURA-CADPECA.
 
            IF      WS-FS-CADPECA   EQUAL   10
@@ -284,11 +358,31 @@
                    '*          ARQUIVO CADPECA ESTA VAZIO         *'
                    DISPLAY
                    '*                                             *'
+           ELSE
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0995-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM         0500-00-LEITURA-CADPECA
            END-IF.
       *
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-MES         NOT NUMERIC OR
+                   LKG-MES         EQUAL       ZEROS       OR
+                   LKG-MES         GREATER     12          OR
+                   LKG-ANO         NOT NUMERIC OR
+                   LKG-ANO         EQUAL       ZEROS
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -296,6 +390,8 @@
            PERFORM 0300-00-TESTA-FS-CADPECA.
 
            PERFORM 0400-00-TESTA-FS-CADPREL.
+
+           PERFORM 0410-00-TESTA-FS-CADPCSV.
       *
        0200-99-EXIT.
            EXIT.
@@ -328,6 +424,20 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0410-00-TESTA-FS-CADPCSV    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPCSV NOT EQUAL 00
+                   MOVE 'CADPCSV'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPCSV
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0410-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADPECA     SECTION.
       *****************************************************************
@@ -351,6 +461,8 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
+           ADD     001             TO      WS-DET-CADPECA.
+
            IF      WS-LINHAS       GREATER 54
                    PERFORM         1100-00-GRAVACAO-CABECALHO
            END-IF.
@@ -387,9 +499,9 @@
            MOVE    CAB2            TO      REG-CADPREL.
            PERFORM 1200-00-GRAVACAO-CADPREL.
 
-           MOVE    TAB-MES (WS-MES)
+           MOVE    TAB-MES (LKG-MES)
                                    TO      CAB3-MES.
-           MOVE    WS-ANO          TO      CAB3-ANO.
+           MOVE    LKG-ANO (3:2)   TO      CAB3-ANO.
 
            ADD     001             TO      WS-PAGI.
            MOVE    WS-PAGI         TO      CAB3-PAGINA.
@@ -418,11 +530,25 @@
 
            MOVE    PECA-COD-PEC    TO      DET1-CODIGO.
            MOVE    PECA-NOME       TO      DET1-NOME.
-           MOVE    PECA-QTD-ETQ    TO      DET1-ESTOQUE.
            MOVE    PECA-QTD-MIN    TO      DET1-MINIMA.
            MOVE    PECA-QTD-MAX    TO      DET1-MAXIMA.
            MOVE    PECA-FORNECEDOR TO      DET1-FORNECEDOR.
-           MOVE    PECA-VLR-UNIT   TO      DET1-VALOR.
+
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    EDITA SE NAO FOR NUMERICO
+           IF      PECA-QTD-ETQ    NOT NUMERIC
+                   MOVE    ZEROS           TO      DET1-ESTOQUE
+                   ADD     001             TO      WS-REJ-QTD-CADPECA
+           ELSE
+                   MOVE    PECA-QTD-ETQ    TO      DET1-ESTOQUE
+           END-IF.
+
+           IF      PECA-VLR-UNIT   NOT NUMERIC
+                   MOVE    ZEROS           TO      DET1-VALOR
+                   ADD     001             TO      WS-REJ-CADPECA
+           ELSE
+                   MOVE    PECA-VLR-UNIT   TO      DET1-VALOR
+           END-IF.
 
            MOVE    DET1            TO      REG-CADPREL.
 
@@ -433,6 +559,30 @@
            PERFORM 1200-00-GRAVACAO-CADPREL.
 
            ADD     001             TO      WS-GRV-CADPREL.
+
+           MOVE    PECA-COD-PEC    TO      CSVD-CODIGO.
+           MOVE    PECA-NOME       TO      CSVD-NOME.
+           MOVE    PECA-QTD-MIN    TO      CSVD-MINIMA.
+           MOVE    PECA-QTD-MAX    TO      CSVD-MAXIMA.
+           MOVE    PECA-FORNECEDOR TO      CSVD-FORNECEDOR.
+
+           IF      PECA-QTD-ETQ    NOT NUMERIC
+                   MOVE    ZEROS           TO      CSVD-ESTOQUE
+           ELSE
+                   MOVE    PECA-QTD-ETQ    TO      CSVD-ESTOQUE
+           END-IF.
+
+           IF      PECA-VLR-UNIT   NOT NUMERIC
+                   MOVE    ZEROS           TO      CSVD-VALOR
+           ELSE
+                   MOVE    PECA-VLR-UNIT   TO      CSVD-VALOR
+           END-IF.
+
+           MOVE    CSV-DET         TO      REG-CADPCSV.
+
+           PERFORM 1300-00-GRAVACAO-CADPCSV.
+
+           ADD     001             TO      WS-GRV-CADPCSV.
       *
        1200-99-EXIT.
            EXIT.
@@ -452,12 +602,44 @@
        1200-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1300-00-GRAVACAO-CADPCSV    SECTION.
+      *****************************************************************
+      *
+           WRITE   REG-CADPCSV.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0410-00-TESTA-FS-CADPCSV.
+      *
+       1300-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
+           END-IF.
+
            CLOSE   CADPECA
-                   CADPREL.
+                   CADPREL
+                   CADPCSV.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -466,6 +648,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB010'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -486,12 +676,157 @@
            MOVE    WS-GRV-CADPREL  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADPREL.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADPCSV  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADPCSV.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* VALOR UNITARIO NAO NUMERICO.....: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-QTD-CADPECA
+                                   TO      WS-EDICAO.
+           DISPLAY '* QUANTIDADE ESTOQUE NAO NUMERICA.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB010 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB010 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB010 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB010 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0995-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB010 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -517,7 +852,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB010 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
