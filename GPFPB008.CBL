@@ -56,6 +56,13 @@
            SELECT  CADFDES  ASSIGN  TO  UT-S-CADFDES
                    FILE     STATUS  IS  WS-FS-CADFDES.
       *
+      *****************************************************************
+      * OUTPUT.: CADFREP - RELATORIO DE FUNC. DESPREZADOS- LRECL = 133 *
+      *****************************************************************
+      *
+           SELECT  CADFREP  ASSIGN  TO  UT-S-CADFREP
+                   FILE     STATUS  IS  WS-FS-CADFREP.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -103,6 +110,17 @@
            BLOCK      CONTAINS  0   RECORDS.
       *
        01      REG-CADFDES         PIC     X(200).
+      *
+      *****************************************************************
+      * OUTPUT.: CADFREP - RELATORIO DE FUNC. DESPREZADOS- LRECL = 133 *
+      *****************************************************************
+      *
+       FD  CADFREP
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFREP         PIC     X(133).
 
       *
       *****************************************************************
@@ -113,17 +131,23 @@
        01      WS-FS-CADFSEL       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADFOCO       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADFDES       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFREP       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADFUNC      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADFSEL      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADFOCO      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADFDES      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADFREP      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADFUNC      PIC     9(007) VALUE ZEROS.
       *
        01      WS-COBBB006         PIC     X(008) VALUE 'COBBB006'.
       *
        01      WS-ERRO             PIC     9(003) VALUE ZEROS.
+       01      WS-DESC-ERRO        PIC     X(030) VALUE SPACES.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+       01      WS-LINHAS           PIC     9(003) VALUE ZEROS.
+       01      WS-PAGI             PIC     9(003) VALUE ZEROS.
       *
       *****************************************************************
       *        TRATAMENTO DE DATA/HORA/TIMESTAMP                      *
@@ -142,6 +166,19 @@
          03    WS-ANO-DMA          PIC     9(004).
       *
       *****************************************************************
+      *        VARIAVEIS PARA CRITICA DA IDADE MINIMA DE ADMISSAO     *
+      *****************************************************************
+      *
+       01      WS-NAS-ANO          PIC     9(004) VALUE ZEROS.
+       01      WS-NAS-MES          PIC     9(002) VALUE ZEROS.
+       01      WS-NAS-DIA          PIC     9(002) VALUE ZEROS.
+       01      WS-ADM-ANO          PIC     9(004) VALUE ZEROS.
+       01      WS-ADM-MES          PIC     9(002) VALUE ZEROS.
+       01      WS-ADM-DIA          PIC     9(002) VALUE ZEROS.
+       01      WS-IDADE-ADM        PIC     S9(003) VALUE ZEROS.
+       01      WS-IDADE-MINIMA     PIC     9(003) VALUE 016.
+      *
+      *****************************************************************
       *        TABELA DE CARACTERES VALIDOS                           *
       *****************************************************************
       *
@@ -185,6 +222,22 @@
            05  TAB-BYTE            PIC     X(001).
       *
       *****************************************************************
+      *        TABELA INTERNA PARA CRITICA DE DUPLICIDADE             *
+      *****************************************************************
+      *
+       01      WS-QTD-TAB-DUP      PIC     9(005) VALUE ZEROS.
+       01      WS-IND-TAB-DUP      PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-SW-DUP           PIC     X(001) VALUE 'N'.
+         88    WS-SW-DUP-ACHOU                     VALUE 'S'.
+         88    WS-SW-DUP-NAO-ACHOU                 VALUE 'N'.
+      *
+       01      TAB-DUPLICIDADE.
+         03    TAB-DUP-OCCURS      OCCURS  99998 TIMES.
+           05  TAB-DUP-CPF         PIC     9(011).
+           05  TAB-DUP-NOME        PIC     X(030).
+      *
+      *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
       *****************************************************************
       *
@@ -196,6 +249,137 @@
        01      WS-SUB-ROTINA        PIC     X(008) VALUE SPACES.
       *
       *****************************************************************
+      *        TRATAMENTO DE DATA/HORA PARA O RELATORIO (CADFREP)     *
+      *****************************************************************
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     WS-TIME-HORA        PIC     9(002).
+        03     WS-TIME-MINUTO      PIC     9(002).
+        03     WS-TIME-SEGUNDO     PIC     9(002).
+      *
+       01      WS-DATA-REL         PIC     X(010)  VALUE '99/99/9999'.
+       01      FILLER              REDEFINES       WS-DATA-REL.
+        03     WS-DIA-REL          PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MES-REL          PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-ANO-REL          PIC     9(004).
+      *
+       01      WS-HORARIO          PIC     X(008)  VALUE '99:99:99'.
+       01      FILLER              REDEFINES       WS-HORARIO.
+        03     WS-HORA             PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MINUTO           PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-SEGUNDO          PIC     9(002).
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           1
+      *****************************************************************
+      *
+       01      CAB1.
+         03    FILLER              PIC     X(001) VALUE '1'.
+         03    FILLER              PIC     X(010) VALUE '#MAINFRAME'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(053) VALUE
+           'C U R S O  D E  P R O G R A M A C A O  C O B O L  II'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'DATA...: '.
+         03    CAB1-DATA           PIC     X(010) VALUE '99/99/9999'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           2
+      *****************************************************************
+      *
+       01      CAB2.
+         03    FILLER              PIC     X(058) VALUE SPACES.
+         03    FILLER              PIC     X(017) VALUE
+               'R E L A T O R I O'.
+         03    FILLER              PIC     X(038) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'HORA...: '.
+         03    CAB2-HORA           PIC     X(008) VALUE '99:99:99'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           3
+      *****************************************************************
+      *
+       01      CAB3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(015) VALUE
+               '#OPERACAO BATCH'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(057) VALUE
+         'FUNCIONARIOS DESPREZADOS NO CADASTRAMENTO - OCORRENCIAS'.
+         03    FILLER              PIC     X(014) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'PAGINA.: '.
+         03    CAB3-PAGINA         PIC     ZZ9.
+         03    FILLER              PIC     X(009) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           4
+      *****************************************************************
+      *
+       01      CAB4.
+         03        FILLER          PIC     X(001) VALUE SPACES.
+         03        FILLER          PIC     X(131) VALUE ALL '-'.
+         03        FILLER          PIC     X(001) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT CABECALHO       5
+      *****************************************************************
+      *
+       01      CAB5.
+         03    FILLER              PIC     X(002) VALUE SPACES.
+         03    FILLER              PIC     X(008) VALUE 'CODIGO'.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(030) VALUE 'NOME'.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(011) VALUE 'CPF'.
+         03    FILLER              PIC     X(008) VALUE SPACES.
+         03    FILLER              PIC     X(004) VALUE 'OCO.'.
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    FILLER              PIC     X(030) VALUE
+               'DESCRICAO DA OCORRENCIA'.
+      *
+      *****************************************************************
+      *    LAY-OUT DETALHE
+      *****************************************************************
+      *
+       01      DETALHE.
+         03    FILLER              PIC     X(002) VALUE SPACES.
+         03    DET-CODIGO          PIC     ZZZZ9.
+         03    FILLER              PIC     X(007) VALUE SPACES.
+         03    DET-NOME            PIC     X(030).
+         03    FILLER              PIC     X(004) VALUE SPACES.
+         03    DET-CPF             PIC     9(011).
+         03    FILLER              PIC     X(006) VALUE SPACES.
+         03    DET-ERRO            PIC     ZZ9.
+         03    FILLER              PIC     X(005) VALUE SPACES.
+         03    DET-DESC-ERRO       PIC     X(030).
+      *
+      *****************************************************************
+      *    LAY-OUT ESPACOS
+      *****************************************************************
+      *
+       01      ESPACOS-REL.
+         03    FILLER              PIC     X(133) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT RODAPE
+      *****************************************************************
+      *
+       01      ROD1-REL.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(028) VALUE
+               'TOTAL DE REGISTROS REJEIT.: '.
+         03    ROD-QTD-REJ         PIC     ZZZ.ZZ9.
+         03    FILLER              PIC     X(097) VALUE SPACES.
+      *
+      *****************************************************************
       * INPUT..: COBB006 - CONSISTENCIA DE DATAS          LRECL = 150 *
       *****************************************************************
       *
@@ -225,6 +409,12 @@
       *
            COPY    COBO3007.
       *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -234,7 +424,7 @@
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADFUNC EQUAL 10.
+             UNTIL WS-FS-CADFUNC EQUAL 10 OR FUNC-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -247,7 +437,8 @@
            OPEN    INPUT   CADFUNC
                    OUTPUT  CADFSEL
                            CADFOCO
-                           CADFDES.
+                           CADFDES
+                           CADFREP.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
@@ -266,6 +457,11 @@
                    '*          ARQUIVO CADFUNC ESTA VAZIO         *'
                    DISPLAY
                    '*                                             *'
+           ELSE
+                   IF      NOT     FUNC-HEADER
+                           PERFORM 0995-00-ABEND-FUNC-S-HEADER
+                   END-IF
+                   PERFORM         0500-00-LEITURA-CADFUNC
            END-IF.
 
       *
@@ -283,6 +479,8 @@
            PERFORM 0410-00-TESTA-FS-CADFOCO.
 
            PERFORM 0420-00-TESTA-FS-CADFDES.
+
+           PERFORM 0430-00-TESTA-FS-CADFREP.
       *
        0200-99-EXIT.
            EXIT.
@@ -343,6 +541,20 @@
        0420-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0430-00-TESTA-FS-CADFREP    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFREP   NOT EQUAL 00
+                   MOVE 'CADFREP'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFREP
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0430-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADFUNC     SECTION.
       *****************************************************************
@@ -366,6 +578,8 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
+           ADD     001             TO      WS-DET-CADFUNC.
+
            PERFORM 1200-00-CRITICA-DADOS.
 
            IF      WS-ERRO         EQUAL   ZEROS
@@ -409,6 +623,18 @@
            ELSE
                    PERFORM         1500-00-CRITICA-DATA-ADM
            END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1450-00-CRITICA-IDADE-MINIMA
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1460-00-CRITICA-TELEFONE
+           END-IF.
+
+           IF      WS-ERRO         EQUAL   ZEROS
+                   PERFORM         1350-00-CRITICA-DUPLICIDADE
+           END-IF.
       *
        1200-99-EXIT.
            EXIT.
@@ -499,6 +725,93 @@
        1500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1450-00-CRITICA-IDADE-MINIMA SECTION.
+      *****************************************************************
+      *    REJEITA FUNCIONARIO ADMITIDO ANTES DE ATINGIR A IDADE       *
+      *    MINIMA PERMITIDA PARA O TRABALHO                            *
+      *
+           MOVE    FUNC-DT-NAS (1:4)       TO      WS-NAS-ANO.
+           MOVE    FUNC-DT-NAS (5:2)       TO      WS-NAS-MES.
+           MOVE    FUNC-DT-NAS (7:2)       TO      WS-NAS-DIA.
+
+           MOVE    FUNC-DT-ADM (1:4)       TO      WS-ADM-ANO.
+           MOVE    FUNC-DT-ADM (5:2)       TO      WS-ADM-MES.
+           MOVE    FUNC-DT-ADM (7:2)       TO      WS-ADM-DIA.
+
+           COMPUTE WS-IDADE-ADM = WS-ADM-ANO - WS-NAS-ANO.
+
+           IF      WS-ADM-MES      LESS    WS-NAS-MES
+              OR ( WS-ADM-MES      EQUAL   WS-NAS-MES   AND
+                   WS-ADM-DIA      LESS    WS-NAS-DIA )
+                   SUBTRACT 001            FROM    WS-IDADE-ADM
+           END-IF.
+
+           IF      WS-IDADE-ADM    LESS    WS-IDADE-MINIMA
+                   MOVE 056        TO      WS-ERRO
+                   PERFORM         1500-00-GRAVACAO-CADFOCO
+           END-IF.
+      *
+       1450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1460-00-CRITICA-TELEFONE    SECTION.
+      *****************************************************************
+      *    REJEITA TELEFONE ZERADO, NAO NUMERICO OU COM DDD INVALIDO   *
+      *
+           IF      FUNC-TELEFONE   NOT NUMERIC OR
+                   FUNC-TELEFONE   EQUAL   ZEROS
+                   MOVE 057        TO      WS-ERRO
+                   PERFORM         1500-00-GRAVACAO-CADFOCO
+           ELSE
+             IF    FUNC-TELEFONE (1:2) EQUAL '00'
+                   MOVE 057        TO      WS-ERRO
+                   PERFORM         1500-00-GRAVACAO-CADFOCO
+             END-IF
+           END-IF.
+      *
+       1460-99-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       1350-00-CRITICA-DUPLICIDADE SECTION.
+      ******************************************************************
+      *
+           SET     WS-SW-DUP-NAO-ACHOU
+                                   TO      TRUE.
+
+           PERFORM VARYING WS-IND-TAB-DUP FROM 1 BY 1
+                   UNTIL   WS-IND-TAB-DUP GREATER WS-QTD-TAB-DUP
+                   OR      WS-SW-DUP-ACHOU
+
+             IF    FUNC-CPF    EQUAL   TAB-DUP-CPF(WS-IND-TAB-DUP)
+                   MOVE  054       TO      WS-ERRO
+                   PERFORM         1500-00-GRAVACAO-CADFOCO
+                   SET   WS-SW-DUP-ACHOU
+                                   TO      TRUE
+             ELSE
+               IF  FUNC-NOME  EQUAL   TAB-DUP-NOME(WS-IND-TAB-DUP)
+                   MOVE  055       TO      WS-ERRO
+                   PERFORM         1500-00-GRAVACAO-CADFOCO
+                   SET   WS-SW-DUP-ACHOU
+                                   TO      TRUE
+               END-IF
+             END-IF
+
+           END-PERFORM.
+
+           IF      WS-QTD-TAB-DUP  LESS    99998
+                   ADD     001             TO      WS-QTD-TAB-DUP
+                   MOVE    FUNC-CPF        TO
+                           TAB-DUP-CPF(WS-QTD-TAB-DUP)
+                   MOVE    FUNC-NOME       TO
+                           TAB-DUP-NOME(WS-QTD-TAB-DUP)
+           END-IF.
+      *
+       1350-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1400-00-GRAVACAO-CADFSEL    SECTION.
       *****************************************************************
@@ -603,18 +916,171 @@
            PERFORM 0420-00-TESTA-FS-CADFDES.
 
            ADD     001             TO      WS-GRV-CADFDES.
+
+           PERFORM 1700-00-GRAVACAO-CADFREP.
       *
        1600-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1700-00-GRAVACAO-CADFREP    SECTION.
+      *****************************************************************
+      *
+           PERFORM 1750-00-TRATAMENTO-CABECALHO-REL.
+
+           PERFORM 1780-00-MONTA-DESC-ERRO.
+
+           MOVE    FDES-CODIGO     TO      DET-CODIGO.
+           MOVE    FDES-NOME       TO      DET-NOME.
+           MOVE    FDES-CPF        TO      DET-CPF.
+           MOVE    WS-ERRO         TO      DET-ERRO.
+           MOVE    WS-DESC-ERRO    TO      DET-DESC-ERRO.
+
+           WRITE   REG-CADFREP     FROM    DETALHE.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    008             TO      WS-PTO-ERRO.
+
+           PERFORM 0430-00-TESTA-FS-CADFREP.
+
+           ADD     001             TO      WS-GRV-CADFREP.
+           ADD     001             TO      WS-LINHAS.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1750-00-TRATAMENTO-CABECALHO-REL SECTION.
+      *****************************************************************
+      *
+           IF      WS-GRV-CADFREP  EQUAL   ZEROS
+                   PERFORM         1760-00-GRAVACAO-CABECALHO-REL
+           END-IF.
+
+      *    MUDANCA DE PAGINA POR NUMERO DE LINHAS NO RELATORIO
+           IF      WS-LINHAS       GREATER 54
+                   PERFORM         1760-00-GRAVACAO-CABECALHO-REL
+           END-IF.
+      *
+       1750-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1760-00-GRAVACAO-CABECALHO-REL SECTION.
+      *****************************************************************
+      *
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-ANO     TO      WS-ANO-REL.
+           MOVE    WS-TIME-MES     TO      WS-MES-REL.
+           MOVE    WS-TIME-DIA     TO      WS-DIA-REL.
+           MOVE    WS-TIME-HORA    TO      WS-HORA.
+           MOVE    WS-TIME-MINUTO  TO      WS-MINUTO.
+           MOVE    WS-TIME-SEGUNDO TO      WS-SEGUNDO.
+
+           MOVE    WS-HORARIO      TO      CAB2-HORA.
+           MOVE    WS-DATA-REL     TO      CAB1-DATA.
+           ADD     01              TO      WS-PAGI.
+           MOVE    WS-PAGI         TO      CAB3-PAGINA.
+
+           WRITE   REG-CADFREP     FROM    CAB1.
+           WRITE   REG-CADFREP     FROM    CAB2.
+           WRITE   REG-CADFREP     FROM    CAB3.
+           WRITE   REG-CADFREP     FROM    CAB4.
+           WRITE   REG-CADFREP     FROM    ESPACOS-REL.
+           WRITE   REG-CADFREP     FROM    CAB5.
+           WRITE   REG-CADFREP     FROM    CAB4.
+
+           MOVE   ' NO CABECALHO ' TO     WS-ACESSO-ARQ.
+
+           MOVE    009             TO      WS-PTO-ERRO.
+
+           PERFORM 0430-00-TESTA-FS-CADFREP.
+
+           MOVE    007             TO      WS-LINHAS.
+      *
+       1760-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1780-00-MONTA-DESC-ERRO     SECTION.
+      *****************************************************************
+      *
+           EVALUATE WS-ERRO
+             WHEN 051
+                   MOVE 'NOME INVALIDO'         TO      WS-DESC-ERRO
+             WHEN 052
+                   MOVE 'DATA DE NASCIMENTO INVALIDA'
+                                                 TO      WS-DESC-ERRO
+             WHEN 053
+                   MOVE 'DATA DE ADMISSAO INVALIDA'
+                                                 TO      WS-DESC-ERRO
+             WHEN 054
+                   MOVE 'CPF DUPLICADO'         TO      WS-DESC-ERRO
+             WHEN 055
+                   MOVE 'NOME DUPLICADO'        TO      WS-DESC-ERRO
+             WHEN 056
+                   MOVE 'IDADE INFERIOR A MINIMA'
+                                                 TO      WS-DESC-ERRO
+             WHEN 057
+                   MOVE 'TELEFONE INVALIDO'      TO      WS-DESC-ERRO
+             WHEN OTHER
+                   MOVE 'OCORRENCIA NAO IDENTIFICADA'
+                                                 TO      WS-DESC-ERRO
+           END-EVALUATE.
+      *
+       1780-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1790-00-GRAVACAO-RODAPE-REL SECTION.
+      *****************************************************************
+      *
+           MOVE    WS-GRV-CADFREP  TO      ROD-QTD-REJ.
+
+           WRITE   REG-CADFREP     FROM    ESPACOS-REL.
+           WRITE   REG-CADFREP     FROM    ROD1-REL.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    010             TO      WS-PTO-ERRO.
+
+           PERFORM 0430-00-TESTA-FS-CADFREP.
+      *
+       1790-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADFUNC   NOT EQUAL 10
+                   IF      NOT     FUNC-TRAILER
+                           PERFORM 0993-00-ABEND-FUNC-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      FUNC-QTD-REG NOT EQUAL WS-DET-CADFUNC
+                           PERFORM 0992-00-ABEND-FUNC-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADFUNC
+                   IF      WS-FS-CADFUNC NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-FUNC-S-ORDEM
+                   END-IF
+           END-IF.
+
+           IF      WS-GRV-CADFREP  GREATER ZEROS
+                   PERFORM         1790-00-GRAVACAO-RODAPE-REL
+           END-IF.
+
            CLOSE   CADFUNC
                    CADFSEL
                    CADFDES
-                   CADFOCO.
+                   CADFOCO
+                   CADFREP.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -623,6 +1089,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB008'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFUNC
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -649,12 +1123,122 @@
            MOVE    WS-GRV-CADFOCO  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADFOCO.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADFREP  TO      WS-EDICAO.
+           DISPLAY '* LINHAS IMPRESSAS......- CADFREP.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB008 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-FUNC-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADFUNC SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-FUNC-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADFUNC SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-FUNC-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADFUNC  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    FUNC-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-FUNC-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB008 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0998-00-ABEND-SUB           SECTION.
       *****************************************************************
@@ -680,7 +1264,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB008 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -712,7 +1296,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB008 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
