@@ -5,13 +5,13 @@
       ******************************************************************
       * NOME DO BOOK    - COBO1009 - CADASTRO DE PECAS RESUMO          *
       ******************************************************************
-      * RESP-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * RESP-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
       * RESP-QTD-ETQ    - PIC 9(007)        - QUANTIDADE PECAS ESTOQUE *
       * FILLER          - PIC X(038)        - AREA LIVRE               *
       ******************************************************************
       *
        01          REG-RESP.
-           03      RESP-COD-PEC    PIC     9(005).
+           03      RESP-COD-PEC    PIC     X(005).
            03      RESP-QTD-ETQ    PIC     9(007).
            03      FILLER          PIC     X(038).
       *
