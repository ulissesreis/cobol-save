@@ -0,0 +1,125 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 COBBB100.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               30/06/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 30/06/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: ROTINA COMUM DE LOG DE EXECUCAO, CHAMADA AO    *
+      *                FINAL DE CADA PROGRAMA BATCH DO SISTEMA SIGPF  *
+      *                PARA REGISTRAR NO ARQUIVO CADRLOG UMA LINHA DE *
+      *                CONTROLE COM O PROGRAMA, DATA/HORA, RETURN-    *
+      *                CODE E A QUANTIDADE PRINCIPAL PROCESSADA NA    *
+      *                EXECUCAO                                       *
+      *****************************************************************
+      * MODIFICACOES.:                                                *
+      * 30/06/2014 - US - ROTINA CRIADA                               *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * OUTPUT.: CADRLOG - LOG DE EXECUCAO DOS PROGRAMAS- LRECL = 066 *
+      *****************************************************************
+      *
+           SELECT  CADRLOG  ASSIGN  TO  UT-S-CADRLOG
+                   FILE     STATUS  IS  WS-FS-CADRLOG.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * OUTPUT.: CADRLOG - LOG DE EXECUCAO DOS PROGRAMAS- LRECL = 066 *
+      *****************************************************************
+      *
+       FD  CADRLOG
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADRLOG         PIC     X(066).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADRLOG       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-DATA-EXEC        PIC     9(008) VALUE ZEROS.
+       01      WS-HORA-EXEC        PIC     9(008) VALUE ZEROS.
+      *
+      *****************************************************************
+      * OUTPUT.: CADRLOG - LOG DE EXECUCAO DOS PROGRAMAS              *
+      *****************************************************************
+      *
+           COPY    COBO9100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *****************************************************************
+       PROCEDURE   DIVISION        USING WRL-GRUPO.
+      *****************************************************************
+      *
+           PERFORM 0100-00-GRAVACAO-LOG.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-GRAVACAO-LOG        SECTION.
+      *****************************************************************
+      *    MONTA E GRAVA UMA LINHA DE LOG NO FINAL DO ARQUIVO CADRLOG  *
+      *
+           ACCEPT  WS-DATA-EXEC    FROM    DATE    YYYYMMDD.
+           ACCEPT  WS-HORA-EXEC    FROM    TIME.
+
+           MOVE    SPACES          TO      REG-RLOG.
+           MOVE    WRL-PROGRAMA    TO      RLOG-PROGRAMA.
+           MOVE    WS-DATA-EXEC    TO      RLOG-DATA-EXEC.
+           MOVE    WS-HORA-EXEC (1:6)      TO      RLOG-HORA-EXEC.
+           MOVE    WRL-RETCODE     TO      RLOG-RETCODE.
+           MOVE    WRL-QTD-PROC    TO      RLOG-QTD-PROCESSADOS.
+
+      *    O ARQUIVO DE LOG E CUMULATIVO ENTRE EXECUCOES; SE AINDA NAO
+      *    EXISTIR (PRIMEIRA EXECUCAO), E CRIADO NESTE MOMENTO
+           OPEN    EXTEND  CADRLOG.
+
+           IF      WS-FS-CADRLOG   EQUAL   35
+                   OPEN    OUTPUT  CADRLOG
+           END-IF.
+
+           IF      WS-FS-CADRLOG   NOT EQUAL 00
+                   MOVE    90      TO      WRL-STATUS
+           ELSE
+                   WRITE   REG-CADRLOG     FROM    REG-RLOG
+
+                   IF      WS-FS-CADRLOG   NOT EQUAL 00
+                           MOVE    90      TO      WRL-STATUS
+                   ELSE
+                           MOVE    00      TO      WRL-STATUS
+                   END-IF
+
+                   CLOSE   CADRLOG
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
