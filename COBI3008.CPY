@@ -0,0 +1,34 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFCOR        - LCREL 200 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI3008 - CORRECAO DE FUNC. DESPREZADOS     *
+      ******************************************************************
+      * FCOR-CODIGO     - PIC 9(005)        - CODIGO DO FUNCIONARIO    *
+      * FCOR-NOME       - PIC X(030)        - NOME DO FUNCIONARIO      *
+      * FCOR-RG         - PIC 9(015)        - REGISTRO GERAL DO FUNC.  *
+      * FCOR-CPF        - PIC 9(011)        - CADASTRO PESSOA FISICA   *
+      * FCOR-ENDERECO   - PIC X(100)        - ENDERECO COMPLETO        *
+      * FCOR-CART-TRAB  - PIC 9(005)        - NUMERO CARTEIRA TRABALHO *
+      * FCOR-TELEFONE   - PIC 9(008)        - TELEFONE RESIDENCIAL     *
+      * FCOR-DT-NAS     - PIC 9(008)        - DT NASCIMENTO (AAAAMMDD) *
+      * FCOR-DT-ADM     - PIC 9(008)        - DT ADMISSAO   (AAAAMMDD) *
+      * FILLER          - PIC X(010)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FCOR.
+           03      FCOR-CODIGO     PIC     9(005).
+           03      FCOR-NOME       PIC     X(030).
+           03      FCOR-RG         PIC     9(015).
+           03      FCOR-CPF        PIC     9(011).
+           03      FCOR-ENDERECO   PIC     X(100).
+           03      FCOR-CART-TRAB  PIC     9(005).
+           03      FCOR-TELEFONE   PIC     9(008).
+           03      FCOR-DT-NAS     PIC     9(008).
+           03      FCOR-DT-ADM     PIC     9(008).
+           03      FILLER          PIC     X(010).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFCOR *
+      ******************************************************************
