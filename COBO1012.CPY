@@ -16,9 +16,15 @@
       * FATU-DT-ADM     - PIC 9(008)        - DT ADMISSAO  (AAAAMMDD)  *
       * FATU-DT-MAN     - PIC X(010)        - DT MANUTENCAO(DD/MM/AAAA)*
       ******************************************************************
+      * FATU-CODIGO = 99999 IDENTIFICA O REGISTRO TRAILER DE           *
+      *                RECONCILIACAO, GRAVADO AO FINAL DO ARQUIVO      *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * FATU-QTD-REG    - PIC 9(007)        - QTDE DE FUNC. ATUALIZADOS*
+      ******************************************************************
       *
        01          REG-FATU.
            03      FATU-CODIGO     PIC     9(005).
+             88    FATU-TRAILER            VALUE 99999.
            03      FATU-NOME       PIC     X(030).
            03      FATU-RG         PIC     9(015).
            03      FATU-CPF        PIC     9(011).
@@ -28,6 +34,10 @@
            03      FATU-DT-NAS     PIC     9(008).
            03      FATU-DT-ADM     PIC     9(008).
            03      FATU-DT-MAN     PIC     X(010).
+       01          REG-FATU-TRAILER REDEFINES REG-FATU.
+           03      FILLER          PIC     X(005).
+           03      FATU-QTD-REG    PIC     9(007).
+           03      FILLER          PIC     X(188).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFATU *
