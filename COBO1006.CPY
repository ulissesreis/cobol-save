@@ -14,9 +14,16 @@
       * PSEL-VLR-UNI    - PIC 9(013)V9(002) - VALOR UNITARIO PECA      *
       * FILLER          - PIC X(022)        - AREA LIVRE               *
       ******************************************************************
+      * PSEL-COD-PEC = 99999 IDENTIFICA O REGISTRO TRAILER DE          *
+      *                RECONCILIACAO, GRAVADO AO FINAL DO ARQUIVO      *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * PSEL-QTD-REG    - PIC 9(007)        - QTDE DE COT. SELECIONADAS*
+      * PSEL-VLR-TOT    - PIC 9(013)V9(002) - VLR TOTAL COT.SELECIONADA*
+      ******************************************************************
       *
        01          REG-PSEL.
            03      PSEL-COD-PEC    PIC     9(005).
+             88    PSEL-TRAILER            VALUE 99999.
            03      PSEL-NOME       PIC     X(030).
            03      PSEL-QTD-MIN    PIC     9(005).
            03      PSEL-QTD-MAX    PIC     9(005).
@@ -24,6 +31,11 @@
            03      PSEL-FORNECE    PIC     9(010).
            03      PSEL-VLR-UNI    PIC     9(013)V9(002).
            03      FILLER          PIC     X(022).
+       01          REG-PSEL-TRAILER REDEFINES REG-PSEL.
+           03      FILLER          PIC     X(005).
+           03      PSEL-QTD-REG    PIC     9(007).
+           03      PSEL-VLR-TOT    PIC     9(013)V9(002).
+           03      FILLER          PIC     X(073).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADFSEL *
