@@ -43,6 +43,13 @@
            SELECT  CADPATU  ASSIGN  TO  UT-S-CADPATU
                    FILE     STATUS  IS  WS-FS-CADPATU.
       *
+      *****************************************************************
+      * OUTPUT.: CADPDES - CADASTRO DE PECAS DESPREZADAS- LRECL = 100 *
+      *****************************************************************
+      *
+           SELECT  CADPDES  ASSIGN  TO  UT-S-CADPDES
+                   FILE     STATUS  IS  WS-FS-CADPDES.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -69,23 +76,40 @@
       *
        01      REG-CADPATU         PIC     X(100).
       *
+      *****************************************************************
+      * OUTPUT.: CADPDES - CADASTRO DE PECAS DESPREZADAS- LRECL = 100 *
+      *****************************************************************
+      *
+       FD  CADPDES
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADPDES         PIC     X(100).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
       *
        01      WS-FS-CADPECA       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADPATU       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADPDES       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADPECA      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADPATU      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADPDES      PIC     9(018) VALUE ZEROS.
        01      WS-DES-CADPECA      PIC     9(018) VALUE ZEROS.
       *
        01      WS-GRV-CAUM         PIC     9(018) VALUE ZEROS.
        01      WS-GRV-SAUM         PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADPECA      PIC     9(007) VALUE ZEROS.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
        01      WS-VLR-UNIT         PIC     9(013)V9(002) VALUE ZEROS.
+       01      WS-MOTIVO-DESPREZO  PIC     X(030)        VALUE SPACES.
+      *
+       01      WS-COD-PEC-NUM      PIC     9(005) VALUE ZEROS.
       *
       *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
@@ -109,6 +133,18 @@
       *
            COPY    COBO1001.
       *
+      *****************************************************************
+      * OUTPUT.: CADPDES - CADASTRO DE PECAS DESPREZADAS- LRECL = 100 *
+      *****************************************************************
+      *
+           COPY    COBO1003.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -118,7 +154,8 @@
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA EQUAL 10.
+             UNTIL WS-FS-CADPECA EQUAL 10 OR
+                   PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -129,7 +166,8 @@
       *****************************************************************
       *
            OPEN    INPUT   CADPECA
-                   OUTPUT  CADPATU.
+                   OUTPUT  CADPATU
+                           CADPDES.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
@@ -148,6 +186,12 @@
                    '*          ARQUIVO CADPECA ESTA VAZIO         *'
                    DISPLAY
                    '*                                             *'
+           ELSE
+      *    VERIFICANDO SE O ARQUIVO CONTEM HEADER
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0995-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM 0500-00-LEITURA-CADPECA
            END-IF.
       *
        0100-99-EXIT.
@@ -160,6 +204,8 @@
            PERFORM 0300-00-TESTA-FS-CADPECA.
 
            PERFORM 0400-00-TESTA-FS-CADPATU.
+
+           PERFORM 0450-00-TESTA-FS-CADPDES.
       *
        0200-99-EXIT.
            EXIT.
@@ -192,6 +238,20 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0450-00-TESTA-FS-CADPDES    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPDES NOT EQUAL 00
+                   MOVE 'CADPDES'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPDES
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADPECA     SECTION.
       *****************************************************************
@@ -215,19 +275,42 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
-           IF      PECA-COD-PEC    LESS    8000
+           ADD     001             TO      WS-DET-CADPECA.
+
+      *    CODIGOS SKU ALFANUMERICOS NAO PARTICIPAM DAS FAIXAS DE
+      *    DESPREZO/AUMENTO POR CODIGO - RECEBEM O REAJUSTE PADRAO
+           IF      PECA-COD-PEC    NUMERIC
+                   MOVE    PECA-COD-PEC    TO      WS-COD-PEC-NUM
+           ELSE
+                   MOVE    8000            TO      WS-COD-PEC-NUM
+           END-IF.
+
+           IF      WS-COD-PEC-NUM  LESS    8000
+                   MOVE   'CODIGO DE PECA INFERIOR A 8000'
+                                   TO      WS-MOTIVO-DESPREZO
+                   PERFORM         1200-00-GRAVACAO-CADPDES
                    ADD 001         TO      WS-DES-CADPECA
            ELSE
-            IF     PECA-COD-PEC    EQUAL   10000
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DE CALCULO SE NAO FOR NUMERICO
+            IF     PECA-VLR-UNIT    NOT NUMERIC
+                   MOVE   'VALOR UNITARIO NAO NUMERICO'
+                                   TO      WS-MOTIVO-DESPREZO
+                   PERFORM         1200-00-GRAVACAO-CADPDES
+                   ADD 001         TO      WS-DES-CADPECA
+            ELSE
+             IF    PECA-COD-PEC    NUMERIC
+             AND   WS-COD-PEC-NUM  EQUAL   10000
                    COMPUTE WS-VLR-UNIT =
                        ( PECA-VLR-UNIT * 1,20 )
                    PERFORM         1100-00-GRAVACAO-CADPATU
                    ADD 001         TO      WS-GRV-CAUM
-            ELSE
+             ELSE
                    MOVE PECA-VLR-UNIT
                                    TO      WS-VLR-UNIT
                    PERFORM         1100-00-GRAVACAO-CADPATU
                    ADD 001         TO      WS-GRV-SAUM
+             END-IF
             END-IF
            END-IF.
 
@@ -260,12 +343,54 @@
        1100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1200-00-GRAVACAO-CADPDES    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-PDES.
+
+           MOVE    PECA-COD-PEC    TO      PDES-COD-PEC.
+           MOVE    PECA-NOME       TO      PDES-NOME.
+           MOVE    PECA-VLR-UNIT   TO      PDES-VLR-UNIT.
+           MOVE    WS-MOTIVO-DESPREZO
+                                   TO      PDES-MOTIVO.
+
+           WRITE   REG-CADPDES     FROM    REG-PDES.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADPDES.
+
+           ADD     001             TO      WS-GRV-CADPDES.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
+           END-IF.
+
            CLOSE   CADPECA
-                   CADPATU.
+                   CADPATU
+                   CADPDES.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -274,6 +399,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB005'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -303,6 +436,9 @@
            MOVE    WS-DES-CADPECA     TO      WS-EDICAO.
            DISPLAY '* REGISTROS DESPREZADOS.- CADPECA.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADPDES     TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADPDES.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB005 ******************'.
       *
@@ -334,13 +470,122 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB005 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
        0999-00-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*     ARQUIVO CADPECA SEM REGISTRO HEADER     *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*     ARQUIVO CADPECA SEM REGISTRO TRAILER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  QTDE DE DETALHES DIVERGE DO TRAILER DO     *'.
+           DISPLAY '*  ARQUIVO CADPECA                            *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* QTDE DE DETALHES LIDOS.:           ' WS-EDICAO
+           ' *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '* QTDE INFORMADA NO TRAILER.:        ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO        *'.
+           DISPLAY '*  ARQUIVO CADPECA                            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB005 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
       *                   FIM DO PROGRAMA - GPFPB005                  *
       *****************************************************************
