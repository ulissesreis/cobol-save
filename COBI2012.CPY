@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - MOVFUNC        - LCREL 200 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI2012 - MOVIMENTO DE FUNCIONARIOS         *
+      ******************************************************************
+      * MOVF-CODIGO     - PIC 9(005)        - CODIGO DO FUNCIONARIO    *
+      * MOVF-NOME       - PIC X(030)        - NOME DO FUNCIONARIO      *
+      * MOVF-RG         - PIC 9(015)        - REGISTRO GERAL DO FUNC.  *
+      * MOVF-CPF        - PIC 9(011)        - CADASTRO PESSOA FISICA   *
+      * MOVF-ENDERECO   - PIC X(100)        - ENDERECO COMPLETO        *
+      * MOVF-CART-TRAB  - PIC 9(005)        - NUMERO CARTEIRA TRABALHO *
+      * MOVF-TELEFONE   - PIC 9(008)        - TELEFONE RESIDENCIAL     *
+      * MOVF-DT-NAS     - PIC 9(008)        - DT NASCIMENTO (AAAAMMDD) *
+      * MOVF-DT-ADM     - PIC 9(008)        - DT ADMISSAO   (AAAAMMDD) *
+      * MOVF-TP-SOL     - PIC X(001)        - TIPO SOLICITACAO I/A/E   *
+      * FILLER          - PIC X(009)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-MOVF.
+           03      MOVF-CODIGO     PIC     9(005).
+           03      MOVF-NOME       PIC     X(030).
+           03      MOVF-RG         PIC     9(015).
+           03      MOVF-CPF        PIC     9(011).
+           03      MOVF-ENDERECO   PIC     X(100).
+           03      MOVF-CART-TRAB  PIC     9(005).
+           03      MOVF-TELEFONE   PIC     9(008).
+           03      MOVF-DT-NAS     PIC     9(008).
+           03      MOVF-DT-ADM     PIC     9(008).
+           03      MOVF-TP-SOL     PIC     X(001).
+           03      FILLER          PIC     X(009).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - MOVFUNC *
+      ******************************************************************
