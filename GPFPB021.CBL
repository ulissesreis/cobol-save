@@ -0,0 +1,471 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB021.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               31/03/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 31/03/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: MANTER  O  CADASTRO  BANCARIO  DAS  FILIAIS,   *
+      *                CASANDO O CADASTRO BANCARIO COM O FATURAMENTO  *
+      *                SUMARIZADO POR FILIAL, GERANDO O CADASTRO      *
+      *                BANCARIO COMPLETO DA FILIAL.                   *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFBAN - CADASTRO BANCARIO DA FILIAL    - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADFBAN  ASSIGN  TO  UT-S-CADFBAN
+                   FILE     STATUS  IS  WS-FS-CADFBAN.
+      *
+      *****************************************************************
+      * INPUT..: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADFSUM  ASSIGN  TO  UT-S-CADFSUM
+                   FILE     STATUS  IS  WS-FS-CADFSUM.
+      *
+      *****************************************************************
+      * OUTPUT.: CADBANF - CADASTRO BANCARIO COMPLETO     - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADBANF  ASSIGN  TO  UT-S-CADBANF
+                   FILE     STATUS  IS  WS-FS-CADBANF.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFBAN - CADASTRO BANCARIO DA FILIAL    - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADFBAN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFBAN         PIC     X(100).
+      *
+      *****************************************************************
+      * INPUT..: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADFSUM
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFSUM         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADBANF - CADASTRO BANCARIO COMPLETO     - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADBANF
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADBANF         PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFBAN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADFSUM       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADBANF       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFBAN      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADFSUM      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADBANF      PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-CADFSUM      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+       01      WS-DATA-PROC        PIC     9(008) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADFBAN - CADASTRO BANCARIO DA FILIAL    - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI1024.
+      *
+      *****************************************************************
+      * INPUT..: CADFSUM - FATURAMENTO SUMARIZADO P/FILIAL- LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO1023.
+      *
+      *****************************************************************
+      * OUTPUT.: CADBANF - CADASTRO BANCARIO COMPLETO     - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO1024.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFBAN   EQUAL 10 AND
+                   WS-FS-CADFSUM   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADFBAN
+                           CADFSUM
+                   OUTPUT  CADBANF.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           MOVE    FUNCTION CURRENT-DATE(1:8)
+                                   TO      WS-DATA-PROC.
+
+           PERFORM 0500-00-LEITURA-CADFBAN.
+
+           PERFORM 0600-00-LEITURA-CADFSUM.
+
+           IF      WS-FS-CADFBAN   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB021 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADFBAN ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFBAN.
+
+           PERFORM 0350-00-TESTA-FS-CADFSUM.
+
+           PERFORM 0400-00-TESTA-FS-CADBANF.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFBAN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFBAN NOT EQUAL 00 AND 10
+                   MOVE 'CADFBAN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFBAN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0350-00-TESTA-FS-CADFSUM    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFSUM NOT EQUAL 00 AND 10
+                   MOVE 'CADFSUM'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFSUM
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADBANF    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADBANF NOT EQUAL 00
+                   MOVE 'CADBANF'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADBANF
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFBAN     SECTION.
+      *****************************************************************
+      *
+           READ    CADFBAN         INTO    REG-FBAN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFBAN.
+
+           IF      WS-FS-CADFBAN   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFBAN
+           END-IF.
+
+           IF      WS-FS-CADFBAN   EQUAL   10
+                   MOVE    HIGH-VALUES     TO      REG-FBAN
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0600-00-LEITURA-CADFSUM     SECTION.
+      *****************************************************************
+      *
+           READ    CADFSUM         INTO    FILF-REG.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0350-00-TESTA-FS-CADFSUM.
+
+           IF      WS-FS-CADFSUM   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFSUM
+           END-IF.
+
+           IF      WS-FS-CADFSUM   EQUAL   10
+                   MOVE    HIGH-VALUES     TO      FILF-REG
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           IF      FBAN-COD-FIL    LESS    FILF-COD-FIL
+                   PERFORM         0700-00-FILIAL-SEM-FATURAMENTO
+           ELSE
+             IF    FBAN-COD-FIL    GREATER FILF-COD-FIL
+                   PERFORM         0750-00-FATURAMENTO-SEM-FILIAL
+             ELSE
+                   PERFORM         0650-00-FILIAL-COM-FATURAMENTO
+             END-IF
+           END-IF.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0650-00-FILIAL-COM-FATURAMENTO SECTION.
+      *****************************************************************
+      *
+           MOVE    FILF-VLR-FAT    TO      BANF-VLR-FAT.
+
+           PERFORM 1100-00-GRAVACAO-CADBANF.
+
+           PERFORM 0500-00-LEITURA-CADFBAN.
+
+           PERFORM 0600-00-LEITURA-CADFSUM.
+      *
+       0650-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0700-00-FILIAL-SEM-FATURAMENTO SECTION.
+      *****************************************************************
+      *
+           MOVE    ZEROS           TO      BANF-VLR-FAT.
+
+           PERFORM 1100-00-GRAVACAO-CADBANF.
+
+           PERFORM 0500-00-LEITURA-CADFBAN.
+      *
+       0700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0750-00-FATURAMENTO-SEM-FILIAL SECTION.
+      *****************************************************************
+      *
+      *    REGISTRO DE FATURAMENTO DE UMA FILIAL SEM CADASTRO          *
+      *    BANCARIO CORRESPONDENTE - DESCARTADO.                       *
+      *
+           ADD     001             TO      WS-REJ-CADFSUM.
+
+           PERFORM 0600-00-LEITURA-CADFSUM.
+      *
+       0750-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CADBANF    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      BANF-REG.
+
+           MOVE    FBAN-COD-FIL    TO      BANF-COD-FIL.
+           MOVE    FBAN-NOM-FIL    TO      BANF-NOM-FIL.
+           MOVE    FBAN-COD-CLIE   TO      BANF-COD-CLIE.
+           MOVE    FBAN-BANCO      TO      BANF-BANCO.
+           MOVE    FBAN-AGENCIA    TO      BANF-AGENCIA.
+           MOVE    FBAN-OPERACAO   TO      BANF-OPERACAO.
+           MOVE    FBAN-CONTA      TO      BANF-CONTA.
+           MOVE    WS-DATA-PROC    TO      BANF-DAT-MOV.
+
+           WRITE   REG-CADBANF     FROM    BANF-REG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADBANF.
+
+           ADD     001             TO      WS-GRV-CADBANF.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADFBAN
+                   CADFSUM
+                   CADBANF.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB021'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFBAN
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB021 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB021 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFBAN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFBAN.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADFSUM  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFSUM.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADBANF  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADBANF.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-CADFSUM  TO      WS-EDICAO.
+           DISPLAY '* FATURAMENTO SEM FILIAL CORRESP...: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB021 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB021 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB021 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB021 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB021 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB021                  *
+      *****************************************************************
