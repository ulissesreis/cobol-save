@@ -0,0 +1,199 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 COBBB006.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               06/10/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 06/10/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: ROTINA COMUM DE CONSISTENCIA DE DATA, CHAMADA  *
+      *                POR TODOS OS PROGRAMAS BATCH DO SISTEMA SIGPF  *
+      *                PARA CRITICAR O FORMATO E O CALENDARIO DE UMA  *
+      *                DATA (OPERACAO 'C'), E PARA CRITICAR SE UMA    *
+      *                DATA CAI DENTRO DE UMA JANELA DE DATAS DE      *
+      *                NEGOCIO INFORMADA PELO CHAMADOR (OPERACAO 'J') *
+      *****************************************************************
+      * MODIFICACOES.:                                                *
+      * 06/10/2014 - US - INCLUIDA A OPERACAO 'J', DE CRITICA DE      *
+      *                    JANELA DE DATAS DE NEGOCIO                 *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-ANO-CRIT         PIC     9(004) VALUE ZEROS.
+       01      WS-MES-CRIT         PIC     9(002) VALUE ZEROS.
+       01      WS-DIA-CRIT         PIC     9(002) VALUE ZEROS.
+       01      WS-MAX-DIA-MES      PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-SW-BISSEXTO      PIC     X(001) VALUE 'N'.
+         88    WS-ANO-BISSEXTO             VALUE 'S'.
+         88    WS-ANO-NORMAL               VALUE 'N'.
+      *
+       01      WS-DIVIDENDO        PIC     9(004) VALUE ZEROS.
+       01      WS-RESTO-04         PIC     9(004) VALUE ZEROS.
+       01      WS-RESTO-100        PIC     9(004) VALUE ZEROS.
+       01      WS-RESTO-400        PIC     9(004) VALUE ZEROS.
+      *
+      *****************************************************************
+      *        QTDE DE DIAS DE CADA MES (FEVEREIRO = 28, AJUSTADO     *
+      *        PARA 29 QUANDO O ANO CRITICADO FOR BISSEXTO)           *
+      *****************************************************************
+      *
+       01      TAB-DIAS-MES.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 28.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 30.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 30.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 30.
+         03    FILLER              PIC     9(002) VALUE 31.
+         03    FILLER              PIC     9(002) VALUE 30.
+         03    FILLER              PIC     9(002) VALUE 31.
+       01      TAB-DIAS-MES-R      REDEFINES       TAB-DIAS-MES.
+         03    TAB-DIAS            PIC     9(002)  OCCURS  12  TIMES.
+      *
+      *****************************************************************
+      * INTERFACE.: CONSISTENCIA DE DATA (COBBB006)                   *
+      *****************************************************************
+      *
+       LINKAGE                     SECTION.
+      *****************************************************************
+      *
+           COPY    RUCWS006.
+      *****************************************************************
+       PROCEDURE   DIVISION        USING WRD-GRUPO.
+      *****************************************************************
+      *
+           PERFORM 0100-00-CRITICA-DATA.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-CRITICA-DATA        SECTION.
+      *****************************************************************
+      *
+           MOVE    ZEROS           TO      WRD-CODRET.
+
+           EVALUATE WRD-CODOPE
+             WHEN   'C'
+                   PERFORM         0200-00-CRITICA-SIMPLES
+             WHEN   'J'
+                   PERFORM         0200-00-CRITICA-SIMPLES
+                   IF      WRD-CODRET      EQUAL   00
+                           PERFORM 0300-00-CRITICA-JANELA
+                   END-IF
+             WHEN   OTHER
+                   MOVE    93      TO      WRD-CODRET
+           END-EVALUATE.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-CRITICA-SIMPLES     SECTION.
+      *****************************************************************
+      *    CRITICA O FORMATO E O CALENDARIO DE WRD-DATA01 (AAAAMMDD)  *
+      *
+           MOVE    WRD-DATA01 (1:4)        TO      WS-ANO-CRIT.
+           MOVE    WRD-DATA01 (5:2)        TO      WS-MES-CRIT.
+           MOVE    WRD-DATA01 (7:2)        TO      WS-DIA-CRIT.
+
+           IF      WRD-DATA01      NOT NUMERIC     OR
+                   WRD-DATA01      EQUAL   ZEROS
+                   MOVE    93      TO      WRD-CODRET
+           ELSE
+             IF    WS-MES-CRIT     LESS    01      OR
+                   WS-MES-CRIT     GREATER 12
+                   MOVE    93      TO      WRD-CODRET
+             ELSE
+               IF  WS-DIA-CRIT     LESS    01
+                   MOVE    93      TO      WRD-CODRET
+               ELSE
+                   PERFORM 0250-00-VERIFICA-BISSEXTO
+
+                   MOVE    TAB-DIAS (WS-MES-CRIT)
+                                   TO      WS-MAX-DIA-MES
+
+                   IF      WS-MES-CRIT     EQUAL   02      AND
+                           WS-ANO-BISSEXTO
+                           ADD     01      TO      WS-MAX-DIA-MES
+                   END-IF
+
+                   IF      WS-DIA-CRIT     GREATER WS-MAX-DIA-MES
+                           MOVE    92      TO      WRD-CODRET
+                   ELSE
+                           MOVE    00      TO      WRD-CODRET
+                   END-IF
+               END-IF
+             END-IF
+           END-IF.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0250-00-VERIFICA-BISSEXTO   SECTION.
+      *****************************************************************
+      *    ANO BISSEXTO: DIVISIVEL POR 4 E (NAO DIVISIVEL POR 100 OU  *
+      *    DIVISIVEL POR 400)                                         *
+      *
+           MOVE    WS-ANO-CRIT     TO      WS-DIVIDENDO.
+
+           DIVIDE  WS-DIVIDENDO    BY      004
+                   GIVING  WS-RESTO-04     REMAINDER       WS-RESTO-04.
+
+           DIVIDE  WS-DIVIDENDO    BY      100
+                   GIVING  WS-RESTO-100    REMAINDER       WS-RESTO-100.
+
+           DIVIDE  WS-DIVIDENDO    BY      400
+                   GIVING  WS-RESTO-400    REMAINDER       WS-RESTO-400.
+
+           IF      WS-RESTO-04     EQUAL   ZEROS           AND
+                 ( WS-RESTO-100    NOT EQUAL ZEROS OR
+                   WS-RESTO-400    EQUAL   ZEROS )
+                   SET     WS-ANO-BISSEXTO TO      TRUE
+           ELSE
+                   SET     WS-ANO-NORMAL   TO      TRUE
+           END-IF.
+      *
+       0250-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-CRITICA-JANELA      SECTION.
+      *****************************************************************
+      *    CRITICA SE WRD-DATA01 (JA VALIDADA EM 0200-00) CAI DENTRO  *
+      *    DA JANELA DE DATAS DE NEGOCIO INFORMADA PELO CHAMADOR EM   *
+      *    WRD-DATA-JAN-INI/WRD-DATA-JAN-FIM                          *
+      *
+           IF      WRD-DATA01      LESS    WRD-DATA-JAN-INI        OR
+                   WRD-DATA01      GREATER WRD-DATA-JAN-FIM
+                   MOVE    94      TO      WRD-CODRET
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - COBBB006                  *
+      *****************************************************************
