@@ -0,0 +1,388 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB019.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               17/03/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 17/03/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: A  PARTIR  DO  FATURAMENTO  DIARIO  DE  CADA   *
+      *                FILIAL, SELECIONAR AS FILIAIS CUJO FATURAMENTO *
+      *                ATINGIU O VALOR MINIMO INFORMADO VIA PARM,     *
+      *                GERANDO O CADASTRO DE FILIAIS SELECIONADAS.    *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADFILM  ASSIGN  TO  UT-S-CADFILM
+                   FILE     STATUS  IS  WS-FS-CADFILM.
+      *
+      *****************************************************************
+      * OUTPUT.: CADSELF - FILIAIS REGIONAIS SELECIONADAS - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADSELF  ASSIGN  TO  UT-S-CADSELF
+                   FILE     STATUS  IS  WS-FS-CADSELF.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADFILM
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADFILM         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: CADSELF - FILIAIS REGIONAIS SELECIONADAS - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADSELF
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADSELF         PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADFILM       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADSELF       PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADFILM      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADSELF      PIC     9(018) VALUE ZEROS.
+       01      WS-DES-FATURAMENTO  PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADFILM - FATURAMENTO DIARIO DAS FILIAIS - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI1022.
+      *
+      *****************************************************************
+      * OUTPUT.: CADSELF - FILIAIS REGIONAIS SELECIONADAS - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO1022.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+      *
+       01      LKG-PARM.
+         03    LKG-TAM             PIC    S9(004) COMP.
+         03    LKG-VLR-MIN         PIC     9(013)V9(002).
+      *****************************************************************
+       PROCEDURE   DIVISION        USING LKG-PARM.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADFILM   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           PERFORM 0150-00-CRITICA-PARM.
+
+           OPEN    INPUT   CADFILM
+                   OUTPUT  CADSELF.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADFILM.
+
+           IF      WS-FS-CADFILM   EQUAL   10
+                   DISPLAY
+                   '******************* GPFPB019 ******************'
+                   DISPLAY
+                   '*                                             *'
+                   DISPLAY
+                   '*          ARQUIVO CADFILM ESTA VAZIO         *'
+                   DISPLAY
+                   '*                                             *'
+           END-IF.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-VLR-MIN     NOT NUMERIC
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADFILM.
+
+           PERFORM 0400-00-TESTA-FS-CADSELF.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADFILM    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADFILM NOT EQUAL 00 AND 10
+                   MOVE 'CADFILM'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADFILM
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-CADSELF    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADSELF NOT EQUAL 00
+                   MOVE 'CADSELF'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADSELF
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADFILM     SECTION.
+      *****************************************************************
+      *
+           READ    CADFILM         INTO    REG-FILM.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADFILM.
+
+           IF      WS-FS-CADFILM   EQUAL   00
+                   ADD 001         TO      WS-LID-CADFILM
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           IF      FILM-VLR-FAT    NOT LESS LKG-VLR-MIN
+                   PERFORM         1100-00-GRAVACAO-CADSELF
+           ELSE
+                   ADD             001     TO      WS-DES-FATURAMENTO
+           END-IF.
+
+           PERFORM 0500-00-LEITURA-CADFILM.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-CADSELF    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      FILS-REG.
+
+           MOVE    FILM-COD-FIL    TO      FILS-COD-FIL.
+           MOVE    FILM-COD-REG    TO      FILS-COD-REG.
+           MOVE    FILM-DAT-MOV    TO      FILS-DAT-MOV.
+           MOVE    FILM-VLR-FAT    TO      FILS-VLR-FAT.
+
+           WRITE   REG-CADSELF     FROM    FILS-REG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADSELF.
+
+           ADD     001             TO      WS-GRV-CADSELF.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADFILM
+                   CADSELF.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB019'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADFILM
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB019 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB019 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADFILM  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADFILM.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-CADSELF  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADSELF.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-DES-FATURAMENTO
+                                   TO      WS-EDICAO.
+           DISPLAY '* FILIAIS ABAIXO DO MINIMO.........: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB019 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB019 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB019 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB019 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB019 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB019 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB019 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB019 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB019                  *
+      *****************************************************************
