@@ -5,7 +5,7 @@
       ******************************************************************
       * NOME DO BOOK    - COBO1002 - CADASTRO DE PECA ATUALIZADO       *
       ******************************************************************
-      * PATU-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * PATU-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
       * PATU-NOME       - PIC X(030)        - NOME DA PECA             *
       * PATU-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
       * PATU-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
@@ -13,7 +13,7 @@
       ******************************************************************
       *
        01          REG-PATU.
-           03      PATU-COD-PEC    PIC     9(005).
+           03      PATU-COD-PEC    PIC     X(005).
            03      PATU-NOME       PIC     X(030).
            03      PATU-QTD-ETQ    PIC     9(005).
            03      PATU-VLR-UNIT   PIC     9(013)V9(002).
