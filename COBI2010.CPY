@@ -0,0 +1,30 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFIL2        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI2010 - CADASTRO DA FILIAL 2              *
+      ******************************************************************
+      * FIL2-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * FIL2-NOME       - PIC X(030)        - NOME DA PECA             *
+      * FIL2-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
+      * FIL2-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * FIL2-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * FIL2-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * FIL2-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * FILLER          - PIC X(025)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-FIL2.
+           03      FIL2-COD-PEC    PIC     9(005).
+           03      FIL2-NOME       PIC     X(030).
+           03      FIL2-QTD-ETQ    PIC     9(005).
+           03      FIL2-QTD-MIN    PIC     9(005).
+           03      FIL2-QTD-MAX    PIC     9(005).
+           03      FIL2-FORNECEDOR PIC     9(010).
+           03      FIL2-VLR-UNIT   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(025).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFIL2 *
+      ******************************************************************
