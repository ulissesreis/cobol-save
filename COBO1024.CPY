@@ -17,8 +17,8 @@
       *                                    - (1:8) - NUMERO DA CONTA   *
       *                                    - (9:1) - DIGITO DA CONTA   *
       * BANF-DAT-MOV   - PIC 9(008)        - DATA MOVIMENTO (AAAAMMDD) *
-      * BANF-VLR-FAT   - PIC 9(013)V9(002) - VALOR FATURAMENTO         *
-      * FILLER         - PIC X(005)        - AREA LIVRE                *
+      * BANF-VLR-FAT   - PIC 9(016)V9(002) - VALOR FATURAMENTO         *
+      * FILLER         - PIC X(002)        - AREA LIVRE                *
       ******************************************************************
       *
        01          BANF-REG.
@@ -30,8 +30,8 @@
            03      BANF-OPERACAO   PIC     9(003).
            03      BANF-CONTA      PIC     9(009).
            03      BANF-DAT-MOV    PIC     9(008).
-           03      BANF-VLR-FAT    PIC     9(013)V9(002).
-           03      FILLER          PIC     X(005).
+           03      BANF-VLR-FAT    PIC     9(016)V9(002).
+           03      FILLER          PIC     X(002).
       *
       ******************************************************************
       * FIM DO BOOK DO ARQUIVO SAIDA           SEQ. - OUTPUT - CADBANF *
