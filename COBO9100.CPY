@@ -0,0 +1,26 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA   - CADRLOG         - LCREL 066 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO9100 - LOG DE EXECUCAO DOS PROGRAMAS     *
+      ******************************************************************
+      * RLOG-PROGRAMA       - PIC X(008)    - PROGRAMA QUE EXECUTOU    *
+      * RLOG-DATA-EXEC      - PIC 9(008)    - DATA  DA EXECUCAO        *
+      * RLOG-HORA-EXEC      - PIC 9(006)    - HORA  DA EXECUCAO (HMS)  *
+      * RLOG-RETCODE        - PIC 9(004)    - RETURN-CODE DO PROGRAMA  *
+      * RLOG-QTD-PROCESSADOS- PIC 9(018)    - QTDE PRINCIPAL PROCESS.  *
+      * FILLER              - PIC X(022)    - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-RLOG.
+           03      RLOG-PROGRAMA        PIC     X(008).
+           03      RLOG-DATA-EXEC       PIC     9(008).
+           03      RLOG-HORA-EXEC       PIC     9(006).
+           03      RLOG-RETCODE         PIC     9(004).
+           03      RLOG-QTD-PROCESSADOS PIC     9(018).
+           03      FILLER               PIC     X(022).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADRLOG *
+      ******************************************************************
