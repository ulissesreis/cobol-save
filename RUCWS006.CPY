@@ -0,0 +1,38 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DE INTERFACE          - COBBB006       - LCREL 150 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - RUCWS006 - INTERFACE DE CONSISTENCIA DE DATA *
+      ******************************************************************
+      * WRD-CODOPE      - PIC X(001)        - CODIGO DA OPERACAO       *
+      *                    'C' - CRITICA SIMPLES DE DATA               *
+      *                    'J' - CRITICA SIMPLES + JANELA DE DATAS     *
+      * WRD-DATA01      - PIC 9(008)        - DATA A SER CRITICADA     *
+      * WRD-CODRET      - PIC 9(002)        - CODIGO DE RETORNO        *
+      *                    00 - DATA VALIDA                            *
+      *                    92 - DATA INVALIDA (CALENDARIO)             *
+      *                    93 - DATA INVALIDA (FORMATO)                *
+      *                    94 - DATA FORA DA JANELA INFORMADA          *
+      * WRD-DATA-JAN-INI- PIC 9(008)        - INICIO DA JANELA (OP 'J')*
+      * WRD-DATA-JAN-FIM- PIC 9(008)        - FIM DA JANELA    (OP 'J')*
+      * FILLER          - PIC X(123)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          WRD-GRUPO.
+           03      WRD-CODOPE      PIC     X(001).
+             88    WRD-CRITICA-SIMPLES             VALUE 'C'.
+             88    WRD-CRITICA-JANELA               VALUE 'J'.
+           03      WRD-DATA01      PIC     9(008).
+           03      WRD-CODRET      PIC     9(002).
+             88    WRD-DATA-VALIDA                  VALUE 00.
+             88    WRD-DATA-INV-CALENDARIO          VALUE 92.
+             88    WRD-DATA-INV-FORMATO             VALUE 93.
+             88    WRD-DATA-FORA-JANELA             VALUE 94.
+           03      WRD-DATA-JAN-INI PIC    9(008).
+           03      WRD-DATA-JAN-FIM PIC    9(008).
+           03      FILLER          PIC     X(123).
+      *
+      ******************************************************************
+      * FIM DO BOOK DE INTERFACE                          - COBBB006  *
+      ******************************************************************
