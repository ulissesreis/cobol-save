@@ -0,0 +1,43 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADPECA        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1001 - CADASTRO DE PECAS                 *
+      ******************************************************************
+      * PECA-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
+      *                    (ALFANUMERICO - ACEITA CODIGO SKU DE        *
+      *                    FORNECEDOR, ALEM DO CODIGO NUMERICO)        *
+      * PECA-NOME       - PIC X(030)        - NOME DA PECA             *
+      * PECA-QTD-ETQ    - PIC 9(005)        - QUANTIDADE PECAS ESTOQUE *
+      * PECA-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * PECA-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * PECA-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * PECA-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * FILLER          - PIC X(025)        - AREA LIVRE               *
+      ******************************************************************
+      * PECA-COD-PEC = '00000' IDENTIFICA O REGISTRO HEADER DO ARQUIVO *
+      * PECA-COD-PEC = '99999' IDENTIFICA O REGISTRO TRAILER DO ARQ.   *
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * PECA-QTD-REG    - PIC 9(007)        - QTDE DE DETALHES LIDOS   *
+      ******************************************************************
+      *
+       01          REG-PECA.
+           03      PECA-COD-PEC    PIC     X(005).
+             88    PECA-HEADER             VALUE '00000'.
+             88    PECA-TRAILER            VALUE '99999'.
+           03      PECA-NOME       PIC     X(030).
+           03      PECA-QTD-ETQ    PIC     9(005).
+           03      PECA-QTD-MIN    PIC     9(005).
+           03      PECA-QTD-MAX    PIC     9(005).
+           03      PECA-FORNECEDOR PIC     9(010).
+           03      PECA-VLR-UNIT   PIC     9(013)V9(002).
+           03      FILLER          PIC     X(025).
+       01          REG-PECA-TRAILER REDEFINES REG-PECA.
+           03      FILLER          PIC     X(005).
+           03      PECA-QTD-REG    PIC     9(007).
+           03      FILLER          PIC     X(088).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADPECA *
+      ******************************************************************
