@@ -0,0 +1,29 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADSOLI        - LCREL 100 BYTES  *
+      ******************************************************************
+      * NOME DO BOOK    - COBI2101 - CADASTRO DE SOLICITACOES          *
+      ******************************************************************
+      * SOLI-CD-ENTI     - PIC 9(007)       - CODIGO DA ENTIDADE       *
+      * SOLI-CD-CENT     - PIC 9(005)       - CODIGO DO CENTRO         *
+      * SOLI-AN-PROP     - PIC 9(004)       - ANO DA PROPOSTA          *
+      * SOLI-NR-SOLI     - PIC 9(013)       - NUMERO DE SOLICITACAO    *
+      * SOLI-TP-SOLI     - PIC X(001)       - TIPO DE SOLICITACAO      *
+      * SOLI-TX-DESC     - PIC X(030)       - DESCRICAO DA SOLICITACAO *
+      * FILLER           - PIC X(040)       - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-SOLI.
+           03      SOLI-CHAVE.
+               05  SOLI-CD-ENTI    PIC     9(007).
+               05  SOLI-CD-CENT    PIC     9(005).
+               05  SOLI-AN-PROP    PIC     9(004).
+               05  SOLI-NR-SOLI    PIC     9(013).
+               05  SOLI-TP-SOLI    PIC     X(001).
+           03      SOLI-TX-DESC    PIC     X(030).
+           03      FILLER          PIC     X(040).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA        SEQ. - INPUT - CADSOLI *
+      ******************************************************************
