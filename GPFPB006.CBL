@@ -43,6 +43,13 @@
            SELECT  CADPRES  ASSIGN  TO  UT-S-CADPRES
                    FILE     STATUS  IS  WS-FS-CADPRES.
       *
+      *****************************************************************
+      * OUTPUT.: CADPGAP - RELATORIO DE LACUNAS DE CODIGO - LRECL=133 *
+      *****************************************************************
+      *
+           SELECT  CADPGAP  ASSIGN  TO  UT-S-CADPGAP
+                   FILE     STATUS  IS  WS-FS-CADPGAP.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -69,29 +76,189 @@
       *
        01      REG-CADPRES         PIC     X(100).
       *
+      *****************************************************************
+      * OUTPUT.: CADPGAP - RELATORIO DE LACUNAS DE CODIGO - LRECL=133 *
+      *****************************************************************
+      *
+       FD  CADPGAP
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADPGAP         PIC     X(133).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
       *
        01      WS-FS-CADPECA       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADPRES       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADPGAP       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADPECA      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADPRES      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADPGAP      PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-CADPECA      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADPECA      PIC     9(007) VALUE ZEROS.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
       ******************************************************************
+      *        VARIAVEIS PARA O RELATORIO DE LACUNAS DE CODIGO          *
+      ******************************************************************
+      *
+       01       WS-COD-ANT       PIC     X(005)    VALUE ZEROS.
+       01       WS-COD-FALTA     PIC     9(005)    VALUE ZEROS.
+       01       WS-QTD-GAPS      PIC     9(007)    VALUE ZEROS.
+       01       WS-QTD-COD-FALTA PIC     9(009)    VALUE ZEROS.
+      *
+      *    CAMPOS NUMERICOS AUXILIARES PARA CRITICA DE LACUNAS -       *
+      *    CODIGOS SKU ALFANUMERICOS NAO PARTICIPAM DESTA CRITICA      *
+       01       WS-COD-PEC-NUM   PIC     9(005)    VALUE ZEROS.
+       01       WS-COD-ANT-NUM   PIC     9(005)    VALUE ZEROS.
+      *
+       01      WS-TIME             PIC     X(014)  VALUE ZEROS.
+       01      FILLER              REDEFINES       WS-TIME.
+        03     WS-TIME-ANO         PIC     9(004).
+        03     WS-TIME-MES         PIC     9(002).
+        03     WS-TIME-DIA         PIC     9(002).
+        03     WS-TIME-HORA        PIC     9(002).
+        03     WS-TIME-MINUTO      PIC     9(002).
+        03     WS-TIME-SEGUNDO     PIC     9(002).
+      *
+       01      WS-DATA             PIC     X(010)  VALUE '99/99/9999'.
+       01      FILLER              REDEFINES       WS-DATA.
+        03     WS-DIA              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MES              PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-ANO              PIC     9(004).
+      *
+       01      WS-HORARIO          PIC     X(008)  VALUE '99:99:99'.
+       01      FILLER              REDEFINES       WS-HORARIO.
+        03     WS-HORA             PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-MINUTO           PIC     9(002).
+        03     FILLER              PIC     X(001).
+        03     WS-SEGUNDO          PIC     9(002).
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           1                                   *
+      *****************************************************************
+      *
+       01      GAP-CAB1.
+         03    FILLER              PIC     X(001) VALUE '1'.
+         03    FILLER              PIC     X(010) VALUE '#MAINFRAME'.
+         03    FILLER              PIC     X(030) VALUE SPACES.
+         03    FILLER              PIC     X(053) VALUE
+           'C U R S O  D E  P R O G R A M A C A O  C O B O L  II'.
+         03    FILLER              PIC     X(019) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'DATA...: '.
+         03    GAP-CAB1-DATA       PIC     X(010) VALUE '99/99/9999'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           2                                   *
+      *****************************************************************
+      *
+       01      GAP-CAB2.
+         03    FILLER              PIC     X(046) VALUE SPACES.
+         03    FILLER              PIC     X(041) VALUE
+           'R E L A T O R I O  D E  L A C U N A S'.
+         03    FILLER              PIC     X(026) VALUE SPACES.
+         03    FILLER              PIC     X(009) VALUE 'HORA...: '.
+         03    GAP-CAB2-HORA       PIC     X(008) VALUE '99:99:99'.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           3                                   *
+      *****************************************************************
+      *
+       01      GAP-CAB3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(015) VALUE
+               '#OPERACAO BATCH'.
+         03    FILLER              PIC     X(026) VALUE SPACES.
+         03    FILLER              PIC     X(050) VALUE
+           'L A C U N A S  N A  F A I X A  D E  C O D I G O S'.
+         03    FILLER              PIC     X(041) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT LINHA           4                                   *
+      *****************************************************************
+      *
+       01      GAP-CAB4.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(131) VALUE ALL '-'.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT DETALHE                                             *
+      *****************************************************************
+      *
+       01      GAP-DETALHE.
+         03    FILLER              PIC     X(010) VALUE SPACES.
+         03    FILLER              PIC     X(022) VALUE
+               'FALTAM OS CODIGOS DE '.
+         03    GAP-DET-COD-INI     PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(004) VALUE ' AH '.
+         03    GAP-DET-COD-FIM     PIC     ZZ.ZZ9.
+         03    FILLER              PIC     X(070) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT ESPACOS                                             *
+      *****************************************************************
+      *
+       01      GAP-ESPACOS.
+         03    FILLER              PIC     X(133) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT RODAPE                                              *
+      *****************************************************************
+      *
+       01      GAP-RODAPE1.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(031) VALUE
+               'TOTAL DE LACUNAS ENCONTRADAS: '.
+         03    GAP-ROD-QTD-GAPS    PIC     ZZZ.ZZ9.
+         03    FILLER              PIC     X(094) VALUE SPACES.
+      *
+       01      GAP-RODAPE2.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(032) VALUE
+               'TOTAL DE CODIGOS EM FALTA....: '.
+         03    GAP-ROD-QTD-COD     PIC     ZZZ.ZZZ.ZZ9.
+         03    FILLER              PIC     X(089) VALUE SPACES.
+      *
+      ******************************************************************
       *        VARIAVEIS PARA ARMAZENAMENTO DOS VALORES                *
       ******************************************************************
       *
        01       WS-VLR-TOTAL     PIC     9(016)V99 VALUE ZEROS.
       *
-       01       WS-COD-MENOR     PIC     9(005)    VALUE ZEROS.
+       01       WS-COD-MENOR     PIC     X(005)    VALUE ZEROS.
        01       WS-VLR-MENOR     PIC     9(013)V99 VALUE ZEROS.
       *
-       01       WS-COD-MAIOR     PIC     9(005)    VALUE ZEROS.
+       01       WS-COD-MAIOR     PIC     X(005)    VALUE ZEROS.
        01       WS-VLR-MAIOR     PIC     9(013)V99 VALUE ZEROS.
+      *
+       01       WS-SW-SEED-MENOR-MAIOR PIC X(001)  VALUE 'N'.
+         88     WS-SEED-MENOR-MAIOR-OK         VALUE 'S'.
+         88     WS-SEED-MENOR-MAIOR-PEND       VALUE 'N'.
+      *
+      ******************************************************************
+      *        VARIAVEIS PARA CALCULO DA MEDIANA                       *
+      ******************************************************************
+      *
+       01       WS-QTD-VALORES   PIC     9(005)    VALUE ZEROS.
+       01       WS-IDX-1         PIC     9(005)    VALUE ZEROS.
+       01       WS-IDX-2         PIC     9(005)    VALUE ZEROS.
+       01       WS-IDX-MEIO      PIC     9(005)    VALUE ZEROS.
+       01       WS-RESTO-MEIO    PIC     9(001)    VALUE ZEROS.
+       01       WS-VLR-TEMP      PIC     9(013)V99 VALUE ZEROS.
+       01       WS-VLR-MEDIANA   PIC     9(013)V99 VALUE ZEROS.
+      *
+       01       TAB-VALORES.
+         03     TAB-VLR-OCCURS   OCCURS  99999 TIMES
+                                  PIC     9(013)V99.
       *
       *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
@@ -115,6 +282,12 @@
       *
            COPY    COBO1005.
       *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -124,7 +297,7 @@
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA EQUAL 10.
+             UNTIL WS-FS-CADPECA EQUAL 10 OR PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -135,7 +308,8 @@
       *****************************************************************
       *
            OPEN    INPUT   CADPECA
-                   OUTPUT  CADPRES.
+                   OUTPUT  CADPRES
+                           CADPGAP.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
@@ -155,8 +329,21 @@
                    DISPLAY
                    '*                                             *'
            ELSE
-                   PERFORM         1100-00-TRATA-MENOR
-                   PERFORM         1200-00-TRATA-MAIOR
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0995-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM         0500-00-LEITURA-CADPECA
+
+      *            CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO -
+      *            SO SERVE DE SEMENTE PARA MENOR/MAIOR SE NUMERICO
+                   IF      PECA-VLR-UNIT   NUMERIC
+                           PERFORM 1100-00-TRATA-MENOR
+                           PERFORM 1200-00-TRATA-MAIOR
+                           SET     WS-SEED-MENOR-MAIOR-OK TO TRUE
+                   END-IF
+
+                   PERFORM         1500-00-GRAVACAO-CABECALHO-GAP
+                   MOVE            PECA-COD-PEC    TO WS-COD-ANT
            END-IF.
       *
        0100-99-EXIT.
@@ -169,6 +356,8 @@
            PERFORM 0300-00-TESTA-FS-CADPECA.
 
            PERFORM 0400-00-TESTA-FS-CADPRES.
+
+           PERFORM 0450-00-TESTA-FS-CADPGAP.
       *
        0200-99-EXIT.
            EXIT.
@@ -201,6 +390,20 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0450-00-TESTA-FS-CADPGAP    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPGAP NOT EQUAL 00
+                   MOVE 'CADPGAP'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPGAP
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADPECA     SECTION.
       *****************************************************************
@@ -224,16 +427,36 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
-           ADD    PECA-VLR-UNIT    TO      WS-VLR-TOTAL
+           ADD    001              TO      WS-DET-CADPECA.
 
-           IF     PECA-VLR-UNIT    LESS    WS-VLR-MENOR
-                  PERFORM          1100-00-TRATA-MENOR
-           END-IF.
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DA APURACAO DE VALORES SE NAO FOR NUMERICO
+           IF     PECA-VLR-UNIT    NOT NUMERIC
+                  ADD    001              TO      WS-REJ-CADPECA
+           ELSE
+                  ADD    PECA-VLR-UNIT    TO      WS-VLR-TOTAL
+
+                  ADD    001              TO      WS-QTD-VALORES
+                  MOVE   PECA-VLR-UNIT
+                         TO   TAB-VLR-OCCURS (WS-QTD-VALORES)
 
-           IF     PECA-VLR-UNIT    GREATER WS-VLR-MAIOR
-                  PERFORM          1200-00-TRATA-MAIOR
+                  IF     WS-SEED-MENOR-MAIOR-PEND
+                         PERFORM          1100-00-TRATA-MENOR
+                         PERFORM          1200-00-TRATA-MAIOR
+                         SET    WS-SEED-MENOR-MAIOR-OK TO TRUE
+                  ELSE
+                         IF     PECA-VLR-UNIT    LESS    WS-VLR-MENOR
+                                PERFORM          1100-00-TRATA-MENOR
+                         END-IF
+
+                         IF     PECA-VLR-UNIT    GREATER WS-VLR-MAIOR
+                                PERFORM          1200-00-TRATA-MAIOR
+                         END-IF
+                  END-IF
            END-IF.
 
+           PERFORM 1600-00-CRITICA-GAP.
+
            PERFORM 0500-00-LEITURA-CADPECA.
       *
        1000-99-EXIT.
@@ -260,16 +483,144 @@
        1200-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1500-00-GRAVACAO-CABECALHO-GAP SECTION.
+      *****************************************************************
+      *
+           MOVE    FUNCTION CURRENT-DATE
+                                   TO      WS-TIME.
+
+           MOVE    WS-TIME-ANO     TO      WS-ANO.
+           MOVE    WS-TIME-MES     TO      WS-MES.
+           MOVE    WS-TIME-DIA     TO      WS-DIA.
+           MOVE    WS-TIME-HORA    TO      WS-HORA.
+           MOVE    WS-TIME-MINUTO  TO      WS-MINUTO.
+           MOVE    WS-TIME-SEGUNDO TO      WS-SEGUNDO.
+      *
+           MOVE    WS-HORARIO      TO      GAP-CAB2-HORA.
+           MOVE    WS-DATA         TO      GAP-CAB1-DATA.
+
+           WRITE   REG-CADPGAP     FROM    GAP-CAB1.
+           WRITE   REG-CADPGAP     FROM    GAP-CAB2.
+           WRITE   REG-CADPGAP     FROM    GAP-CAB3.
+           WRITE   REG-CADPGAP     FROM    GAP-CAB4.
+           WRITE   REG-CADPGAP     FROM    GAP-ESPACOS.
+
+           MOVE   ' NO CABECALHO ' TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADPGAP.
+      *
+       1500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1600-00-CRITICA-GAP         SECTION.
+      *****************************************************************
+      *
+      *    DETECTA LACUNAS NA SEQUENCIA DE CODIGOS DE PECAS, COMPARANDO *
+      *    O CODIGO ATUAL COM O ULTIMO CODIGO PROCESSADO.               *
+      *
+      *    CODIGOS SKU ALFANUMERICOS NAO PARTICIPAM DESTA CRITICA,     *
+      *    POIS NAO HA UMA SEQUENCIA NUMERICA A SER COMPARADA          *
+           IF      PECA-COD-PEC    NUMERIC
+             AND   WS-COD-ANT      NUMERIC
+                   MOVE    PECA-COD-PEC    TO      WS-COD-PEC-NUM
+                   MOVE    WS-COD-ANT      TO      WS-COD-ANT-NUM
+                   IF      WS-COD-PEC-NUM  GREATER WS-COD-ANT-NUM
+                           COMPUTE WS-COD-FALTA =
+                                   WS-COD-PEC-NUM - WS-COD-ANT-NUM - 1
+                           IF      WS-COD-FALTA    GREATER ZEROS
+                                   PERFORM 1700-00-GRAVACAO-DETALHE-GAP
+                                   ADD     001     TO      WS-QTD-GAPS
+                                   ADD     WS-COD-FALTA
+                                           TO      WS-QTD-COD-FALTA
+                           END-IF
+                   END-IF
+           END-IF.
+
+           MOVE    PECA-COD-PEC    TO      WS-COD-ANT.
+      *
+       1600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1700-00-GRAVACAO-DETALHE-GAP SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      GAP-DETALHE.
+
+           COMPUTE GAP-DET-COD-INI =
+                   WS-COD-ANT-NUM + 1.
+           COMPUTE GAP-DET-COD-FIM =
+                   WS-COD-PEC-NUM - 1.
+
+           WRITE   REG-CADPGAP     FROM    GAP-DETALHE.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADPGAP.
+
+           ADD     001             TO      WS-GRV-CADPGAP.
+      *
+       1700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1800-00-GRAVACAO-RODAPE-GAP SECTION.
+      *****************************************************************
+      *
+           MOVE    WS-QTD-GAPS     TO      GAP-ROD-QTD-GAPS.
+           MOVE    WS-QTD-COD-FALTA
+                                   TO      GAP-ROD-QTD-COD.
+
+           WRITE   REG-CADPGAP     FROM    GAP-ESPACOS.
+           WRITE   REG-CADPGAP     FROM    GAP-RODAPE1.
+           WRITE   REG-CADPGAP     FROM    GAP-RODAPE2.
+
+           MOVE   ' NO RODAPE '    TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-CADPGAP.
+      *
+       1800-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
-           IF      WS-LID-CADPECA NOT EQUAL 00
+           IF      WS-QTD-VALORES NOT EQUAL 00
+                   PERFORM         1350-00-ORDENA-VALORES
+                   PERFORM         1360-00-CALCULA-MEDIANA
                    PERFORM         1400-00-GRAVACAO-CADPRES
            END-IF.
 
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
+           END-IF.
+
+           PERFORM 1800-00-GRAVACAO-RODAPE-GAP.
+
            CLOSE   CADPECA
-                   CADPRES.
+                   CADPRES
+                   CADPGAP.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -278,10 +629,65 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB006'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1350-00-ORDENA-VALORES      SECTION.
+      *****************************************************************
+      *    ORDENA A TABELA DE VALORES UNITARIOS EM ORDEM CRESCENTE,    *
+      *    NECESSARIO PARA O CALCULO DA MEDIANA                        *
+      *
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL   WS-IDX-1 GREATER WS-QTD-VALORES - 1
+                   PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                           UNTIL   WS-IDX-2 GREATER
+                                   WS-QTD-VALORES - WS-IDX-1
+                           IF      TAB-VLR-OCCURS (WS-IDX-2) GREATER
+                                   TAB-VLR-OCCURS (WS-IDX-2 + 1)
+                                   MOVE TAB-VLR-OCCURS (WS-IDX-2)
+                                                   TO WS-VLR-TEMP
+                                   MOVE TAB-VLR-OCCURS (WS-IDX-2 + 1)
+                                           TO TAB-VLR-OCCURS (WS-IDX-2)
+                                   MOVE WS-VLR-TEMP
+                                       TO TAB-VLR-OCCURS (WS-IDX-2 + 1)
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+      *
+       1350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1360-00-CALCULA-MEDIANA     SECTION.
+      *****************************************************************
+      *
+           DIVIDE  WS-QTD-VALORES  BY      2
+                   GIVING  WS-IDX-MEIO
+                   REMAINDER       WS-RESTO-MEIO.
+
+           IF      WS-RESTO-MEIO   EQUAL   1
+                   ADD     001             TO      WS-IDX-MEIO
+                   MOVE    TAB-VLR-OCCURS (WS-IDX-MEIO)
+                                           TO      WS-VLR-MEDIANA
+           ELSE
+                   COMPUTE WS-VLR-MEDIANA  ROUNDED =
+                           ( TAB-VLR-OCCURS (WS-IDX-MEIO) +
+                             TAB-VLR-OCCURS (WS-IDX-MEIO + 1) ) / 2
+           END-IF.
+      *
+       1360-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1400-00-GRAVACAO-CADPRES    SECTION.
       *****************************************************************
@@ -294,7 +700,9 @@
            MOVE    WS-VLR-MAIOR  TO      PRES-VLR-MAIOR.
 
            COMPUTE PRES-VLR-MEDIA =
-                   ( WS-VLR-TOTAL / WS-LID-CADPECA ).
+                   ( WS-VLR-TOTAL / WS-QTD-VALORES ).
+
+           MOVE    WS-VLR-MEDIANA  TO      PRES-VLR-MEDIANA.
 
            WRITE   REG-CADPRES     FROM    REG-PRES.
 
@@ -325,6 +733,12 @@
            MOVE    WS-GRV-CADPRES  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADPRES.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-QTD-GAPS     TO      WS-EDICAO.
+           DISPLAY '* LACUNAS ENCONTRADAS...- CADPGAP.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* VALOR UNITARIO NAO NUMERICO.....: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB006 ******************'.
       *
@@ -356,13 +770,120 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB006 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
        0999-00-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB006 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
       *                   FIM DO PROGRAMA - GPFPB006                  *
       *****************************************************************
