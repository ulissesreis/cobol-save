@@ -0,0 +1,42 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADPMOV        - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1221 - MOVIMENTO DE VENDAS DE PECAS      *
+      ******************************************************************
+      * PMOV-TIP-REG    - PIC X(001)        - TIPO DE REGISTRO         *
+      *                    'H' - HEADER  'D' - DETALHE  'T' - TRAILER  *
+      * PMOV-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * PMOV-NOME       - PIC X(030)        - NOME DA PECA             *
+      * PMOV-FORNECEDOR - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      * PMOV-VLR-VENDA  - PIC S9(013)V9(002)- VALOR DO MOVIMENTO       *
+      *                    POSITIVO = VENDA   NEGATIVO = CREDITO/      *
+      *                    DEVOLUCAO                                  *
+      * PMOV-DT-VENDA   - PIC 9(008)        - DATA DO MOVIMENTO        *
+      *                    (AAAAMMDD)                                  *
+      * FILLER          - PIC X(031)        - AREA LIVRE               *
+      ******************************************************************
+      * REDEFINES PARA O REGISTRO TRAILER                              *
+      * PMOV-QTD-REG    - PIC 9(007)        - QTDE DE DETALHES LIDOS   *
+      * PMOV-TOT-VENDA  - PIC S9(015)V9(002)- TOTAL GERAL DO MOVIMENTO *
+      ******************************************************************
+      *
+       01          REG-PMOV.
+           03      PMOV-TIP-REG    PIC     X(001).
+           03      PMOV-DETALHE.
+               05  PMOV-COD-PEC    PIC     9(005).
+               05  PMOV-NOME       PIC     X(030).
+               05  PMOV-FORNECEDOR PIC     9(010).
+               05  PMOV-VLR-VENDA  PIC     S9(013)V9(002).
+               05  PMOV-DT-VENDA   PIC     9(008).
+               05  FILLER          PIC     X(031).
+       01          REG-PMOV-TRAILER REDEFINES REG-PMOV.
+           03      FILLER          PIC     X(001).
+           03      PMOV-QTD-REG    PIC     9(007).
+           03      PMOV-TOT-VENDA  PIC     S9(015)V9(002).
+           03      FILLER          PIC     X(075).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADPMOV *
+      ******************************************************************
