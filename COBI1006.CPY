@@ -0,0 +1,36 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADCOTA        - LCREL 190 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1006 - CADASTRO DE COTACOES              *
+      ******************************************************************
+      * COTA-COD-PEC    - PIC 9(005)        - CODIGO DA PECA           *
+      * COTA-NOME       - PIC X(030)        - NOME DA PECA             *
+      * COTA-QTD-MIN    - PIC 9(005)        - QUANTIDADE MINIMA PECAS  *
+      * COTA-QTD-MAX    - PIC 9(005)        - QUANTIDADE MAXIMA PECAS  *
+      * COTA-DATA       - PIC 9(008)        - DATA DA COTACAO          *
+      * COTA-QTD-COTACOES-PIC 9(002)        - QTDE COTACOES INFORMADAS *
+      *                                       (MINIMO 1, MAXIMO 5)     *
+      * COTA-COTACAO    - OCCURS 5 VEZES    - TABELA DE COTACOES       *
+      *   COTA-FORNECE  - PIC 9(010)        - CODIGO DO FORNECEDOR     *
+      *   COTA-VLR-UNI  - PIC 9(013)V9(002) - VALOR UNITARIO DA COTA   *
+      * FILLER          - PIC X(010)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-COTA.
+           03      COTA-COD-PEC        PIC 9(005).
+           03      COTA-NOME           PIC X(030).
+           03      COTA-QTD-MIN        PIC 9(005).
+           03      COTA-QTD-MAX        PIC 9(005).
+           03      COTA-DATA           PIC 9(008).
+           03      COTA-QTD-COTACOES   PIC 9(002).
+           03      COTA-COTACAO        OCCURS  5  TIMES
+                                        INDEXED BY COTA-IDX.
+               05  COTA-FORNECE        PIC 9(010).
+               05  COTA-VLR-UNI        PIC 9(013)V9(002).
+           03      FILLER              PIC X(010).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADCOTA *
+      ******************************************************************
