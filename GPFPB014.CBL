@@ -48,6 +48,20 @@
            SELECT  CADMOVR  ASSIGN  TO  UT-S-CADMOVR
                    FILE     STATUS  IS  WS-FS-CADMOVR.
       *
+      *****************************************************************
+      * CTRL...: CADPCKP - CHECKPOINT DE REINICIO        - LRECL = 138 *
+      *****************************************************************
+      *
+           SELECT  CADPCKP  ASSIGN  TO  UT-S-CADPCKP
+                   FILE     STATUS  IS  WS-FS-CADPCKP.
+      *
+      *****************************************************************
+      * OUTPUT.: CADMOVS - CADASTRO DE MOVIMENTOS SUSPENSOS- LRECL=100*
+      *****************************************************************
+      *
+           SELECT  CADMOVS  ASSIGN  TO  UT-S-CADMOVS
+                   FILE     STATUS  IS  WS-FS-CADMOVS.
+      *
       *****************************************************************
        DATA                        DIVISION.
       *****************************************************************
@@ -85,6 +99,28 @@
       *
        01      REG-CADMOVR         PIC     X(050).
       *
+      *****************************************************************
+      * CTRL...: CADPCKP - CHECKPOINT DE REINICIO        - LRECL = 138 *
+      *****************************************************************
+      *
+       FD  CADPCKP
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADPCKP         PIC     X(138).
+      *
+      *****************************************************************
+      * OUTPUT.: CADMOVS - CADASTRO DE MOVIMENTOS SUSPENSOS- LRECL=100*
+      *****************************************************************
+      *
+       FD  CADMOVS
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADMOVS         PIC     X(100).
+      *
       *****************************************************************
        WORKING-STORAGE             SECTION.
       *****************************************************************
@@ -92,11 +128,36 @@
        01      WS-FS-CADPMOV       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADMOVA       PIC     9(002) VALUE ZEROS.
        01      WS-FS-CADMOVR       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADPCKP       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADMOVS       PIC     9(002) VALUE ZEROS.
       *
        01      WS-LID-CADPMOV      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADMOVA      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CADMOVR      PIC     9(018) VALUE ZEROS.
        01      WS-DET-CADPMOV      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-CADMOVS      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-SW-DT-VENDA      PIC     X(001) VALUE 'S'.
+         88    WS-DT-VENDA-VALIDA          VALUE 'S'.
+         88    WS-DT-VENDA-INVALIDA        VALUE 'N'.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA REINICIO/CHECKPOINT                     *
+      *****************************************************************
+      *
+       01      WS-SW-RESTART       PIC     X(001) VALUE 'N'.
+         88    WS-MODO-RESTART            VALUE 'S'.
+      *
+       01      WS-SW-CKP-FINAL     PIC     X(001) VALUE 'N'.
+         88    WS-CKP-E-FINAL              VALUE 'S'.
+         88    WS-CKP-E-INTERIM            VALUE 'N'.
+      *
+       01      WS-CKP-INTERVALO    PIC     9(005) VALUE 00100.
+       01      WS-CKP-CONTADOR     PIC     9(005) VALUE ZEROS.
+       01      WS-QTD-CKP-LIDOS    PIC     9(005) VALUE ZEROS.
+       01      WS-QTD-CKP-DATA     PIC     9(005) VALUE ZEROS.
+       01      WS-QTD-REPOS-CADPMOV
+                                   PIC     9(018) VALUE ZEROS.
       *
        01      WS-COBBB006         PIC     X(008) VALUE 'COBBB006'.
       *
@@ -104,9 +165,14 @@
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
-       01      WS-TOTA-VND         PIC     9(015)V99 VALUE ZEROS.
-       01      WS-TOTA-VENDA       PIC     9(015)V99 VALUE ZEROS.
+       01      WS-TOTA-VND         PIC     S9(015)V99 VALUE ZEROS.
+       01      WS-TOTA-VENDA       PIC     S9(015)V99 VALUE ZEROS.
        01      WS-COD-PEC          PIC     9(005) VALUE ZEROS.
+      *
+       01      WS-QTD-MOV-CREDITO  PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO-VLR
+               PIC     -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
       *
       *****************************************************************
       *        TRATAMENTO DE DATA/HORA/TIMESTAMP                      *
@@ -159,17 +225,54 @@
       *
            COPY    COBO1222.
       *
+      *****************************************************************
+      * CTRL...: CADPCKP - CHECKPOINT DE REINICIO        - LRECL = 138 *
+      *****************************************************************
+      *
+       01      WS-REG-CKP.
+         03    CKP-DATA-PROC       PIC     9(008).
+         03    CKP-QTD-LIDOS       PIC     9(018).
+         03    CKP-QTD-DET         PIC     9(018).
+         03    CKP-QTD-GRV-MOVA    PIC     9(018).
+         03    CKP-QTD-GRV-MOVR    PIC     9(018).
+         03    CKP-COD-PEC         PIC     9(005).
+         03    CKP-TOTA-VENDA      PIC     S9(015)V99.
+         03    CKP-TOTA-VND        PIC     S9(015)V99.
+         03    CKP-QTD-GRV-MOVS    PIC     9(018).
+         03    CKP-IND-COMPLETO    PIC     X(001).
+           88  CKP-PROCESS-COMPLETO        VALUE 'S'.
+           88  CKP-PROCESS-PARCIAL         VALUE 'N'.
+      *
+      *****************************************************************
+      *        ULTIMO CHECKPOINT LIDO CUJA DATA DE PROCESSAMENTO      *
+      *        CONFERE COM LKG-DATA-FIM DA EXECUCAO DE REINICIO       *
+      *****************************************************************
+      *
+       01      WS-REG-CKP-SALVO    PIC     X(138) VALUE SPACES.
+      *
+      *****************************************************************
+      * OUTPUT.: CADMOVS - CADASTRO DE MOVIMENTOS SUSPENSOS- LRECL=100*
+      *****************************************************************
+      *
+           COPY    COBO1223.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
       *
        01      LKG-PARM.
          03    LKG-TAM             PIC    S9(004) COMP.
-         03    LKG-DATA            PIC     9(008).
-         03    LKG-FILLER          REDEFINES LKG-DATA.
-           05  LKG-ANO             PIC     9(004).
-           05  LKG-MES             PIC     9(002).
-           05  LKG-DIA             PIC     9(002).
+         03    LKG-DATA-INI        PIC     9(008).
+         03    LKG-DATA-FIM        PIC     9(008).
+         03    LKG-RESTART         PIC     X(001).
+           88  LKG-MODO-REINICIO          VALUE 'S'.
+           88  LKG-MODO-NORMAL            VALUE 'N'.
       *
       *****************************************************************
        PROCEDURE   DIVISION        USING LKG-PARM.
@@ -192,38 +295,63 @@
            PERFORM 0150-00-CRITICA-PARM.
            PERFORM 1400-00-CRITICA-DATA.
 
-           OPEN    INPUT   CADPMOV
-                   OUTPUT  CADMOVA
-                           CADMOVR.
+           IF      LKG-MODO-REINICIO
+                   PERFORM 0160-00-RECUPERA-CHECKPOINT
+           END-IF.
+
+           OPEN    INPUT   CADPMOV.
 
            MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
 
            MOVE    001             TO      WS-PTO-ERRO.
 
-           PERFORM 0200-00-TESTA-FILE-STATUS.
+           PERFORM 0300-00-TESTA-FS-CADPMOV.
 
-           PERFORM 0500-00-LEITURA-CADPMOV.
+           IF      LKG-MODO-REINICIO
+                   OPEN    EXTEND  CADMOVA
+                                   CADMOVR
+                                   CADMOVS
+                                   CADPCKP
+           ELSE
+                   OPEN    OUTPUT  CADMOVA
+                                   CADMOVR
+                                   CADMOVS
+                                   CADPCKP
+           END-IF.
+
+           MOVE    002             TO      WS-PTO-ERRO.
 
+           PERFORM 0400-00-TESTA-FS-CADMOVA.
 
-      *    TESTANDO SE VAZIO
-           IF      WS-FS-CADPMOV   EQUAL   10
-                   PERFORM 0996-00-ABEND-MOV-VAZIO
-           END-IF.
+           PERFORM 0410-00-TESTA-FS-CADMOVR.
 
-      *    VERIFICANDO SE O ARQUIVO CONTEM HEADER
-           IF      PMOV-TIP-REG    NOT EQUAL 'H'
-                   PERFORM 0995-00-ABEND-MOV-S-HEADER
-           END-IF.
+           PERFORM 0440-00-TESTA-FS-CADMOVS.
 
-           PERFORM 0500-00-LEITURA-CADPMOV.
+           PERFORM 0420-00-TESTA-FS-CADPCKP.
 
-           PERFORM 0200-00-TESTA-FILE-STATUS.
+           IF      LKG-MODO-REINICIO
+                   PERFORM 0170-00-REPOSICIONA-CADPMOV
+           ELSE
+                   PERFORM 0500-00-LEITURA-CADPMOV
 
-           IF      PMOV-TIP-REG    NOT EQUAL 'D'
-                   PERFORM 0990-00-ABEND-ARQ-S-ORDEM
-           END-IF.
+      *            TESTANDO SE VAZIO
+                   IF      WS-FS-CADPMOV   EQUAL   10
+                           PERFORM 0996-00-ABEND-MOV-VAZIO
+                   END-IF
 
-           MOVE   PMOV-COD-PEC     TO      WS-COD-PEC.
+      *            VERIFICANDO SE O ARQUIVO CONTEM HEADER
+                   IF      PMOV-TIP-REG    NOT EQUAL 'H'
+                           PERFORM 0995-00-ABEND-MOV-S-HEADER
+                   END-IF
+
+                   PERFORM 0500-00-LEITURA-CADPMOV
+
+                   IF      PMOV-TIP-REG    NOT EQUAL 'D'
+                           PERFORM 0990-00-ABEND-ARQ-S-ORDEM
+                   END-IF
+
+                   MOVE   PMOV-COD-PEC     TO      WS-COD-PEC
+           END-IF.
       *
        0100-99-EXIT.
            EXIT.
@@ -232,14 +360,109 @@
        0150-00-CRITICA-PARM        SECTION.
       *****************************************************************
       *
-           IF      LKG-DATA        NOT NUMERIC OR
-                   LKG-DATA        EQUAL       ZEROS
+      *    PARM ANTIGO (SEM BYTE DE REINICIO) - ASSUME MODO NORMAL
+           IF      LKG-TAM         LESS        17
+                   MOVE    'N'     TO          LKG-RESTART
+           END-IF.
+
+           IF      LKG-DATA-INI    NOT NUMERIC OR
+                   LKG-DATA-INI    EQUAL       ZEROS
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+
+           IF      LKG-DATA-FIM    NOT NUMERIC OR
+                   LKG-DATA-FIM    EQUAL       ZEROS
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+
+      *    A DATA FINAL DA JANELA NAO PODE SER ANTERIOR A INICIAL
+           IF      LKG-DATA-FIM    LESS        LKG-DATA-INI
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+
+           IF      NOT     LKG-MODO-REINICIO AND
+                   NOT     LKG-MODO-NORMAL
                    PERFORM         0997-00-ABEND-PARM
            END-IF.
       *
        0200-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0160-00-RECUPERA-CHECKPOINT SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADPCKP.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADPCKP.
+
+           PERFORM 0430-00-LEITURA-CADPCKP
+             UNTIL WS-FS-CADPCKP   EQUAL   10.
+
+           IF      WS-QTD-CKP-LIDOS        EQUAL   ZEROS
+                   PERFORM 0989-00-ABEND-CKP-INEXISTENTE
+           END-IF.
+
+      *    O CADPCKP E CUMULATIVO E PODE CARREGAR CHECKPOINTS DE
+      *    OUTRAS DATAS DE PROCESSAMENTO - SO RETOMA PELO ULTIMO
+      *    CHECKPOINT GRAVADO PARA A DATA PEDIDA NESTA EXECUCAO
+           IF      WS-QTD-CKP-DATA         EQUAL   ZEROS
+                   PERFORM 0988-00-ABEND-CKP-DATA-DIVERG
+           END-IF.
+
+           MOVE    WS-REG-CKP-SALVO        TO      WS-REG-CKP.
+
+      *    REINICIO DE UMA DATA JA MARCADA COMO COMPLETA NO CHECKPOINT
+      *    FINAL E RECUSADO, PARA EVITAR DUPLICAR O RESUMO EM CADMOVR
+           IF      CKP-PROCESS-COMPLETO
+                   PERFORM 0987-00-ABEND-CKP-JA-COMPLETO
+           END-IF.
+
+           MOVE    CKP-QTD-DET             TO      WS-DET-CADPMOV.
+           MOVE    CKP-QTD-GRV-MOVA        TO      WS-GRV-CADMOVA.
+           MOVE    CKP-QTD-GRV-MOVR        TO      WS-GRV-CADMOVR.
+           MOVE    CKP-QTD-GRV-MOVS        TO      WS-GRV-CADMOVS.
+           MOVE    CKP-COD-PEC             TO      WS-COD-PEC.
+           MOVE    CKP-TOTA-VENDA          TO      WS-TOTA-VENDA.
+           MOVE    CKP-TOTA-VND            TO      WS-TOTA-VND.
+           MOVE    CKP-QTD-LIDOS           TO      WS-QTD-REPOS-CADPMOV.
+
+           CLOSE   CADPCKP.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADPCKP.
+      *
+       0160-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0170-00-REPOSICIONA-CADPMOV SECTION.
+      *****************************************************************
+      *
+      *    RELENDO OS REGISTROS JA PROCESSADOS ATE O PONTO DO CHECKPOINT
+           PERFORM 0500-00-LEITURA-CADPMOV
+             WS-QTD-REPOS-CADPMOV TIMES.
+
+      *    POSICIONANDO NO PROXIMO REGISTRO AINDA NAO PROCESSADO
+           PERFORM 0500-00-LEITURA-CADPMOV.
+
+           IF      WS-FS-CADPMOV   NOT EQUAL 10
+                   IF      PMOV-TIP-REG    NOT EQUAL 'D' AND
+                           PMOV-TIP-REG    NOT EQUAL 'T'
+                           PERFORM 0990-00-ABEND-ARQ-S-ORDEM
+                   END-IF
+           END-IF.
+      *
+       0170-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -249,6 +472,10 @@
            PERFORM 0400-00-TESTA-FS-CADMOVA.
 
            PERFORM 0410-00-TESTA-FS-CADMOVR.
+
+           PERFORM 0440-00-TESTA-FS-CADMOVS.
+
+           PERFORM 0420-00-TESTA-FS-CADPCKP.
       *
        0200-99-EXIT.
            EXIT.
@@ -295,6 +522,71 @@
        0400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0440-00-TESTA-FS-CADMOVS    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADMOVS   NOT EQUAL 00
+                   MOVE 'CADMOVS'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADMOVS
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0440-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0415-00-TESTA-FS-CADPCKP-LEI SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPCKP NOT EQUAL 00 AND 10
+                   MOVE 'CADPCKP'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPCKP
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0415-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0420-00-TESTA-FS-CADPCKP    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADPCKP   NOT EQUAL 00
+                   MOVE 'CADPCKP'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADPCKP
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0420-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0430-00-LEITURA-CADPCKP     SECTION.
+      *****************************************************************
+      *
+           READ    CADPCKP         INTO    WS-REG-CKP.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0415-00-TESTA-FS-CADPCKP-LEI.
+
+           IF      WS-FS-CADPCKP   EQUAL   00
+                   ADD 001         TO      WS-QTD-CKP-LIDOS
+                   IF      CKP-DATA-PROC   EQUAL   LKG-DATA-FIM
+                           MOVE    WS-REG-CKP      TO WS-REG-CKP-SALVO
+                           ADD     001              TO WS-QTD-CKP-DATA
+                   END-IF
+           END-IF.
+      *
+       0430-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0500-00-LEITURA-CADPMOV     SECTION.
       *****************************************************************
@@ -325,15 +617,30 @@
 
            ADD     001             TO      WS-DET-CADPMOV.
 
-           PERFORM 1400-00-GRAVACAO-CADMOVA.
+           PERFORM 1450-00-CRITICA-DT-VENDA.
 
-      *    GERANDO QUEBRA QUANDO CODIGO FOR DIFERENTE
-           IF      PMOV-COD-PEC    EQUAL WS-COD-PEC
-                   ADD PMOV-VLR-VENDA
-                                   TO      WS-TOTA-VENDA
+           IF      WS-DT-VENDA-INVALIDA
+                   PERFORM 1550-00-GRAVACAO-CADMOVS
            ELSE
-                   PERFORM 1500-00-GRAVACAO-CADMOVR
-                   MOVE PMOV-VLR-VENDA TO  WS-TOTA-VENDA
+                   PERFORM 1400-00-GRAVACAO-CADMOVA
+
+      *    GERANDO QUEBRA QUANDO CODIGO FOR DIFERENTE - UMA VENDA
+      *    SUSPENSA (DATA INVALIDA) NAO ENTRA NO RESUMO DE CADMOVR
+                   IF      PMOV-COD-PEC    EQUAL WS-COD-PEC
+                           ADD PMOV-VLR-VENDA
+                                           TO      WS-TOTA-VENDA
+                   ELSE
+                           PERFORM 1500-00-GRAVACAO-CADMOVR
+                           MOVE PMOV-VLR-VENDA TO  WS-TOTA-VENDA
+                   END-IF
+           END-IF.
+
+      *    GRAVANDO CHECKPOINT A CADA WS-CKP-INTERVALO REGISTROS
+           ADD     001             TO      WS-CKP-CONTADOR.
+
+           IF      WS-CKP-CONTADOR EQUAL   WS-CKP-INTERVALO
+                   PERFORM 1600-00-GRAVA-CHECKPOINT
+                   MOVE    ZEROS   TO      WS-CKP-CONTADOR
            END-IF.
 
            PERFORM         0500-00-LEITURA-CADPMOV.
@@ -345,11 +652,31 @@
        1400-00-CRITICA-DATA        SECTION.
       *****************************************************************
       *
+      *    CRITICANDO A DATA INICIAL DA JANELA DE PROCESSAMENTO
+           MOVE    'COBBB006'      TO      WS-SUB-ROTINA.
+
+           MOVE    'C'             TO      WRD-CODOPE.
+
+           MOVE    LKG-DATA-INI    TO      WRD-DATA01.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           CALL    WS-COBBB006     USING   WRD-GRUPO
+
+           END-CALL.
+
+           IF      WRD-CODRET  NOT EQUAL   00 AND 92 AND 93
+                   MOVE    003     TO      WS-PTO-ERRO
+                   MOVE 'COBBB006' TO      WS-SUB-ROTINA
+                   PERFORM         0998-00-ABEND-SUB
+           END-IF.
+
+      *    CRITICANDO A DATA FINAL DA JANELA DE PROCESSAMENTO
            MOVE    'COBBB006'      TO      WS-SUB-ROTINA.
 
            MOVE    'C'             TO      WRD-CODOPE.
 
-           MOVE    LKG-DATA        TO      WRD-DATA01.
+           MOVE    LKG-DATA-FIM    TO      WRD-DATA01.
 
            MOVE    00              TO      WRD-CODRET.
 
@@ -365,6 +692,43 @@
       *
        1400-99-EXIT.
            EXIT.
+      *****************************************************************
+       1450-00-CRITICA-DT-VENDA    SECTION.
+      *****************************************************************
+      *
+           MOVE    'S'             TO      WS-SW-DT-VENDA.
+
+           MOVE    'COBBB006'      TO      WS-SUB-ROTINA.
+
+           MOVE    'C'             TO      WRD-CODOPE.
+
+           MOVE    PMOV-DT-VENDA   TO      WRD-DATA01.
+
+           MOVE    00              TO      WRD-CODRET.
+
+           CALL    WS-COBBB006     USING   WRD-GRUPO
+
+           END-CALL.
+
+           IF      WRD-CODRET  EQUAL       92 OR 93
+                   MOVE    'N'     TO      WS-SW-DT-VENDA
+           ELSE
+                   IF      WRD-CODRET NOT EQUAL   00
+                           MOVE    003     TO      WS-PTO-ERRO
+                           MOVE 'COBBB006' TO      WS-SUB-ROTINA
+                           PERFORM         0998-00-ABEND-SUB
+                   END-IF
+           END-IF.
+
+      *    VENDA FORA DA JANELA DE DATAS INFORMADA NO PARM E SUSPENSA
+           IF      WS-DT-VENDA-VALIDA
+             AND ( PMOV-DT-VENDA    LESS    LKG-DATA-INI
+               OR  PMOV-DT-VENDA    GREATER LKG-DATA-FIM )
+                   MOVE    'N'     TO      WS-SW-DT-VENDA
+           END-IF.
+      *
+       1450-99-EXIT.
+           EXIT.
       *****************************************************************
        1400-00-GRAVACAO-CADMOVA    SECTION.
       *****************************************************************
@@ -377,6 +741,10 @@
            MOVE    PMOV-VLR-VENDA  TO      MOVA-VLR-VENDA.
            ADD     PMOV-VLR-VENDA  TO      WS-TOTA-VND.
 
+           IF      PMOV-VLR-VENDA  LESS    ZEROS
+                   ADD     001     TO      WS-QTD-MOV-CREDITO
+           END-IF.
+
            WRITE   REG-CADMOVA     FROM    REG-MOVA.
 
            MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
@@ -390,6 +758,36 @@
        1400-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1550-00-GRAVACAO-CADMOVS    SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      REG-MOVS.
+
+           MOVE    PMOV-COD-PEC    TO      MOVS-COD-PEC.
+           MOVE    PMOV-NOME       TO      MOVS-NOME.
+           MOVE    PMOV-FORNECEDOR TO      MOVS-FORNECEDOR.
+           MOVE    PMOV-VLR-VENDA  TO      MOVS-VLR-VENDA.
+           MOVE    PMOV-DT-VENDA   TO      MOVS-DT-VENDA.
+           ADD     PMOV-VLR-VENDA  TO      WS-TOTA-VND.
+
+           IF      PMOV-VLR-VENDA  LESS    ZEROS
+                   ADD     001     TO      WS-QTD-MOV-CREDITO
+           END-IF.
+
+           WRITE   REG-CADMOVS     FROM    REG-MOVS.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0440-00-TESTA-FS-CADMOVS.
+
+           ADD     001             TO      WS-GRV-CADMOVS.
+      *
+       1550-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1500-00-GRAVACAO-CADMOVR    SECTION.
       *****************************************************************
@@ -398,7 +796,9 @@
 
            MOVE    WS-COD-PEC      TO      MOVR-COD-PEC.
            MOVE    WS-TOTA-VENDA   TO      MOVR-VLR-VEN.
-           MOVE    LKG-DATA        TO      MOVR-DAT-MOV.
+           MOVE    LKG-DATA-FIM    TO      MOVR-DAT-MOV.
+           MOVE    LKG-DATA-INI    TO      MOVR-DAT-INI.
+           MOVE    LKG-DATA-FIM    TO      MOVR-DAT-FIM.
 
            WRITE   REG-CADMOVR     FROM    REG-MOVR.
 
@@ -415,6 +815,32 @@
        1500-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       1600-00-GRAVA-CHECKPOINT    SECTION.
+      *****************************************************************
+      *
+           MOVE    LKG-DATA-FIM            TO      CKP-DATA-PROC.
+           MOVE    WS-LID-CADPMOV          TO      CKP-QTD-LIDOS.
+           MOVE    WS-DET-CADPMOV          TO      CKP-QTD-DET.
+           MOVE    WS-GRV-CADMOVA          TO      CKP-QTD-GRV-MOVA.
+           MOVE    WS-GRV-CADMOVR          TO      CKP-QTD-GRV-MOVR.
+           MOVE    WS-GRV-CADMOVS          TO      CKP-QTD-GRV-MOVS.
+           MOVE    WS-COD-PEC              TO      CKP-COD-PEC.
+           MOVE    WS-TOTA-VENDA           TO      CKP-TOTA-VENDA.
+           MOVE    WS-TOTA-VND             TO      CKP-TOTA-VND.
+           MOVE    WS-SW-CKP-FINAL         TO      CKP-IND-COMPLETO.
+
+           WRITE   REG-CADPCKP     FROM    WS-REG-CKP.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    007             TO      WS-PTO-ERRO.
+
+           PERFORM 0420-00-TESTA-FS-CADPCKP.
+      *
+       1600-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *********************************************'********************
@@ -445,9 +871,17 @@
                    PERFORM         0990-00-ABEND-ARQ-S-ORDEM
            END-IF.
 
+      *    CHECKPOINT FINAL - MARCA O PROCESSAMENTO COMO COMPLETO,
+      *    IMPEDINDO UM REINICIO POSTERIOR PARA A MESMA DATA
+           SET     WS-CKP-E-FINAL  TO      TRUE.
+
+           PERFORM 1600-00-GRAVA-CHECKPOINT.
+
            CLOSE   CADPMOV
                    CADMOVA
-                   CADMOVR.
+                   CADMOVR
+                   CADMOVS
+                   CADPCKP.
 
            MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
 
@@ -456,6 +890,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB014'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPMOV
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -470,6 +912,13 @@
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB014 ******************'.
            DISPLAY '*                                             *'.
+           IF      LKG-MODO-REINICIO
+                   DISPLAY
+                   '* MODO DE EXECUCAO......: R E I N I C I O    *'
+           ELSE
+                   DISPLAY
+                   '* MODO DE EXECUCAO......: N O R M A L        *'
+           END-IF.
            MOVE    WS-LID-CADPMOV  TO      WS-EDICAO.
            DISPLAY '* REGISTROS LIDOS.......- CADPMOV.: ' WS-EDICAO
            ' *'.
@@ -479,12 +928,100 @@
            MOVE    WS-GRV-CADMOVR  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAVADOS....- CADMOVR.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-GRV-CADMOVS  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS GRAVADOS....- CADMOVS.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-QTD-MOV-CREDITO      TO      WS-EDICAO.
+           DISPLAY '* MOVIMENTOS DE CREDITO.(NEGATIVOS).: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB014 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0987-00-ABEND-CKP-JA-COMPLETO SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB014 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*  REINICIO PEDIDO PARA DATA JA PROCESSADA    *'
+           DISPLAY
+           '*  POR COMPLETO (CHECKPOINT FINAL EXISTENTE)  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*  DATA DE PROCESSAMENTO (LKG-DATA-FIM): ' LKG-DATA-FIM
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB014 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0987-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0989-00-ABEND-CKP-INEXISTENTE SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB014 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*  REINICIO SOLICITADO SEM CHECKPOINT GRAVADO *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB014 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0989-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0988-00-ABEND-CKP-DATA-DIVERG SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB014 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '* NENHUM CHECKPOINT GRAVADO PARA A DATA PEDIDA *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*  DATA DE PROCESSAMENTO (LKG-DATA-FIM): ' LKG-DATA-FIM
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB014 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0988-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0990-00-ABEND-ARQ-S-ORDEM    SECTION.
       *****************************************************************
@@ -502,7 +1039,7 @@
            DISPLAY
            '******************* GPFPB014 ******************'
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -523,18 +1060,18 @@
            '*  VALOR DA VENDA ACUMULADA NAO COMPATIVEL    *'
            DISPLAY
            '*                                             *'
-           MOVE    WS-TOTA-VENDA  TO      WS-EDICAO.
+           MOVE    WS-TOTA-VENDA  TO      WS-EDICAO-VLR.
            DISPLAY
-           '* VLR. DET. PROGRAMA..:             ' WS-EDICAO      ' *'
-           MOVE    PMOV-TOT-VENDA  TO      WS-EDICAO.
+           '* VLR. DET. PROGRAMA..: ' WS-EDICAO-VLR            ' *'
+           MOVE    PMOV-TOT-VENDA  TO      WS-EDICAO-VLR.
            DISPLAY
-           '* VLR. DET. TRAILLER..:             'WS-EDICAO       ' *'
+           '* VLR. DET. TRAILLER..: ' WS-EDICAO-VLR            ' *'
            DISPLAY
            '*                                             *'
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -566,7 +1103,7 @@
            DISPLAY
            '******************* GPFPB014 ******************'
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -590,7 +1127,7 @@
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -614,7 +1151,7 @@
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -638,7 +1175,7 @@
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -662,7 +1199,7 @@
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -686,7 +1223,7 @@
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -718,7 +1255,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB014 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
@@ -750,7 +1287,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB014 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
