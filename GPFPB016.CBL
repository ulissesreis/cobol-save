@@ -78,7 +78,10 @@
       *
        01  WS-LID-CADPECA          PIC     9(018) VALUE ZEROS.
        01  WS-GRV-CADPREL          PIC     9(018) VALUE ZEROS.
-       01  WS-COD-PEC              PIC     9(005) VALUE ZEROS.
+       01  WS-REJ-CADPECA          PIC     9(018) VALUE ZEROS.
+       01  WS-REJ-QTD-CADPECA      PIC     9(018) VALUE ZEROS.
+       01  WS-COD-PEC              PIC     X(005) VALUE ZEROS.
+       01  WS-DET-CADPECA          PIC     9(007) VALUE ZEROS.
       *
        01  WS-EDICAO               PIC     Z.ZZZ.ZZ9.
        01  WS-LINHAS               PIC     9(003) VALUE ZEROS.
@@ -88,6 +91,14 @@
        01  WS-TOT-MIN              PIC     9(007) VALUE ZEROS.
        01  WS-TOT-MAX              PIC     9(007) VALUE ZEROS.
        01  WS-TOT-VLR              PIC     9(016)V9(002) VALUE ZEROS.
+       01  WS-QTD-REG-GRUPO        PIC     9(007) VALUE ZEROS.
+      *
+      *    ACUMULADORES DO TOTAL GERAL - TODAS AS PECAS DO ARQUIVO
+      *
+       01  WS-TOTG-ETQ             PIC     9(007) VALUE ZEROS.
+       01  WS-TOTG-MIN             PIC     9(007) VALUE ZEROS.
+       01  WS-TOTG-MAX             PIC     9(007) VALUE ZEROS.
+       01  WS-TOTG-VLR             PIC     9(016)V9(002) VALUE ZEROS.
       *
       *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
@@ -192,12 +203,23 @@
        01      CAB5.
          03    FILLER              PIC     X(002) VALUE SPACES.
          03    FILLER              PIC     X(007) VALUE 'PECA.: '.
-         03    DET-CODIGO          PIC     ZZ.ZZ9.
-         03    FILLER              PIC     X(003) VALUE ' - '.
+         03    DET-CODIGO          PIC     X(005).
+         03    FILLER              PIC     X(004) VALUE ' - '.
          03    DET-NOME            PIC     X(029) VALUE SPACES.
 
       *
       *****************************************************************
+      *    LAY-OUT CABECALHO       5 - PAGINA DE TOTAL GERAL          *
+      *****************************************************************
+      *
+       01      CAB5G.
+         03    FILLER              PIC     X(002) VALUE SPACES.
+         03    FILLER              PIC     X(007) VALUE SPACES.
+         03    FILLER              PIC     X(041) VALUE
+         'R E S U M O   G E R A L   D E   P E C A S'.
+         03    FILLER              PIC     X(083) VALUE SPACES.
+      *
+      *****************************************************************
       *    LAY-OUT CABECALHO       6
       *****************************************************************
       *
@@ -243,7 +265,7 @@
       *
        01      ROD1.
          03    FILLER              PIC     X(001) VALUE SPACES.
-         03    FILLER              PIC     X(007) VALUE 'TOTAL.:'.
+         03    ROD-TITULO          PIC     X(007) VALUE 'TOTAL.:'.
          03    FILLER              PIC     X(003) VALUE SPACES.
          03    ROD-ESTOQUE         PIC     Z.ZZZ.ZZ9.
          03    FILLER              PIC     X(012) VALUE SPACES.
@@ -254,7 +276,18 @@
          03    ROD-VALOR           PIC     Z.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
       *
       *****************************************************************
-      *    LAY-OUT RODAPE LINHA 01
+      *    LAY-OUT RODAPE LINHA 02 - QTDE DE LINHAS AGRUPADAS NA PECA  *
+      *****************************************************************
+      *
+       01      ROD3.
+         03    FILLER              PIC     X(001) VALUE SPACES.
+         03    FILLER              PIC     X(028) VALUE
+               'QTDE DE REGISTROS NA PECA: '.
+         03    ROD-QTD-REG         PIC     ZZZ.ZZ9.
+         03    FILLER              PIC     X(097) VALUE SPACES.
+      *
+      *****************************************************************
+      *    LAY-OUT RODAPE LINHA 03
       *****************************************************************
       *
        01      ROD2.
@@ -262,6 +295,12 @@
          03    FILLER              PIC     X(026) VALUE
                'UNIDADE RESPONSAVEL: SIGPF'.
       *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
@@ -271,7 +310,7 @@
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA   EQUAL 10.
+             UNTIL WS-FS-CADPECA   EQUAL 10 OR PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -302,6 +341,10 @@
                    DISPLAY
                    '*                                             *'
            ELSE
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0995-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM         0500-00-LEITURA-CADPECA
                    MOVE PECA-COD-PEC   TO  WS-COD-PEC
            END-IF.
       *
@@ -370,6 +413,8 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
+           ADD     001             TO      WS-DET-CADPECA.
+
            PERFORM 1300-00-TRATAMENTO-CABECALHO.
 
            PERFORM 1200-00-GRAVACAO-CADPREL.
@@ -427,11 +472,33 @@
        1200-00-GRAVACAO-CADPREL    SECTION.
       *****************************************************************
       *
-           MOVE    PECA-QTD-ETQ    TO      DET-ESTOQUE.
            MOVE    PECA-QTD-MIN    TO      DET-MINIMA.
            MOVE    PECA-QTD-MAX    TO      DET-MAXIMA.
            MOVE    PECA-FORNECEDOR TO      DET-FORNECEDOR.
-           MOVE    PECA-VLR-UNIT   TO      DET-VALOR.
+
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DOS TOTAIS SE NAO FOR NUMERICO
+           IF      PECA-VLR-UNIT   NOT NUMERIC
+                   MOVE    ZEROS           TO      DET-VALOR
+                   ADD     001             TO      WS-REJ-CADPECA
+           ELSE
+                   MOVE    PECA-VLR-UNIT   TO      DET-VALOR
+
+                   ADD     PECA-VLR-UNIT   TO      WS-TOT-VLR
+                   ADD     PECA-VLR-UNIT   TO      WS-TOTG-VLR
+           END-IF.
+
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DOS TOTAIS SE NAO FOR NUMERICO
+           IF      PECA-QTD-ETQ    NOT NUMERIC
+                   MOVE    ZEROS           TO      DET-ESTOQUE
+                   ADD     001             TO      WS-REJ-QTD-CADPECA
+           ELSE
+                   MOVE    PECA-QTD-ETQ    TO      DET-ESTOQUE
+
+                   ADD     PECA-QTD-ETQ    TO      WS-TOT-ETQ
+                   ADD     PECA-QTD-ETQ    TO      WS-TOTG-ETQ
+           END-IF.
 
            WRITE   REG-CADPREL     FROM    DETALHE.
 
@@ -443,11 +510,13 @@
 
            ADD     001             TO      WS-GRV-CADPREL.
            ADD     001             TO      WS-LINHAS.
+           ADD     001             TO      WS-QTD-REG-GRUPO.
 
-           ADD     PECA-QTD-ETQ    TO      WS-TOT-ETQ.
            ADD     PECA-QTD-MIN    TO      WS-TOT-MIN.
            ADD     PECA-QTD-MAX    TO      WS-TOT-MAX.
-           ADD     PECA-VLR-UNIT   TO      WS-TOT-VLR.
+
+           ADD     PECA-QTD-MIN    TO      WS-TOTG-MIN.
+           ADD     PECA-QTD-MAX    TO      WS-TOTG-MAX.
       *
        1200-99-EXIT.
            EXIT.
@@ -456,19 +525,24 @@
        1300-00-TRATAMENTO-CABECALHO SECTION.
       *****************************************************************
       *
-           IF      WS-LID-CADPECA  EQUAL   001
+           IF      WS-DET-CADPECA  EQUAL   001
                    PERFORM         1100-00-GRAVACAO-CABECALHO
            END-IF.
 
       *    MUDANCA DE PAGINA POR NUMERO DE LINHAS NO RELATORIO
+      *    (MESMA PECA CONTINUA NA PROXIMA PAGINA - NAO ZERA TOTAIS)
            IF      WS-LINHAS       GREATER 54
+                   MOVE    'PARCIAL'       TO      ROD-TITULO
                    PERFORM         1400-00-GRAVACAO-RODAPE
                    PERFORM         1100-00-GRAVACAO-CABECALHO
            END-IF.
 
       *    MUDANCA DE PAGINA POR QUEBRA DE CODIGO DE PRODUTO
+      *    (FIM DO GRUPO DA PECA - TOTAIS SAO ZERADOS PARA A PROXIMA)
            IF      WS-COD-PEC      NOT EQUAL   PECA-COD-PEC
+                   MOVE    'TOTAL.:'       TO      ROD-TITULO
                    PERFORM         1400-00-GRAVACAO-RODAPE
+                   PERFORM         1500-00-ZERA-ACUMULADORES
                    MOVE ZEROS      TO          WS-PAGI
                    PERFORM         1100-00-GRAVACAO-CABECALHO
            END-IF.
@@ -484,9 +558,11 @@
            MOVE    WS-TOT-MIN      TO      ROD-MINIMA.
            MOVE    WS-TOT-MAX      TO      ROD-MAXIMA.
            MOVE    WS-TOT-VLR      TO      ROD-VALOR.
+           MOVE    WS-QTD-REG-GRUPO                TO      ROD-QTD-REG.
 
            WRITE   REG-CADPREL     FROM    ESPACOS.
            WRITE   REG-CADPREL     FROM    ROD1.
+           WRITE   REG-CADPREL     FROM    ROD3.
            WRITE   REG-CADPREL     FROM    CAB4.
            WRITE   REG-CADPREL     FROM    ESPACOS.
            WRITE   REG-CADPREL     FROM    ROD2.
@@ -495,22 +571,93 @@
 
            MOVE    003             TO      WS-PTO-ERRO.
 
+           PERFORM 0400-00-TESTA-FS-CADPREL.
+      *
+       1400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1450-00-GRAVACAO-TRAILER-GERAL SECTION.
+      *****************************************************************
+      *    PAGINA FINAL DO RELATORIO COM O TOTAL GERAL DE TODAS AS    *
+      *    PECAS PROCESSADAS NO ARQUIVO CADPECA                       *
+      *****************************************************************
+      *
+           ADD     01              TO      WS-PAGI.
+           MOVE    WS-PAGI         TO      CAB3-PAGINA.
+
+           WRITE   REG-CADPREL     FROM    CAB1.
+           WRITE   REG-CADPREL     FROM    CAB2.
+           WRITE   REG-CADPREL     FROM    CAB3.
+           WRITE   REG-CADPREL     FROM    CAB4.
+           WRITE   REG-CADPREL     FROM    ESPACOS.
+           WRITE   REG-CADPREL     FROM    CAB5G.
+           WRITE   REG-CADPREL     FROM    ESPACOS.
+           WRITE   REG-CADPREL     FROM    CAB6.
+           WRITE   REG-CADPREL     FROM    ESPACOS.
+
+           MOVE    WS-TOTG-ETQ     TO      ROD-ESTOQUE.
+           MOVE    WS-TOTG-MIN     TO      ROD-MINIMA.
+           MOVE    WS-TOTG-MAX     TO      ROD-MAXIMA.
+           MOVE    WS-TOTG-VLR     TO      ROD-VALOR.
+           MOVE    'GERAL.:'       TO      ROD-TITULO.
+
+           WRITE   REG-CADPREL     FROM    ROD1.
+
+           MOVE    WS-DET-CADPECA  TO      ROD-QTD-REG.
+
+           WRITE   REG-CADPREL     FROM    ROD3.
+
+           WRITE   REG-CADPREL     FROM    CAB4.
+           WRITE   REG-CADPREL     FROM    ESPACOS.
+           WRITE   REG-CADPREL     FROM    ROD2.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-CADPREL.
+      *
+       1450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1500-00-ZERA-ACUMULADORES   SECTION.
+      *****************************************************************
+      *
            MOVE    ZEROS           TO      WS-TOT-ETQ
                                            WS-TOT-MIN
                                            WS-TOT-MAX
-                                           WS-TOT-VLR.
-
-           PERFORM 0400-00-TESTA-FS-CADPREL.
+                                           WS-TOT-VLR
+                                           WS-QTD-REG-GRUPO.
       *
-       1400-99-EXIT.
+       1500-99-EXIT.
            EXIT.
       *
       *****************************************************************
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
-           IF      WS-LID-CADPECA  GREATER 001
+           IF      WS-DET-CADPECA  GREATER ZEROS
+                   MOVE    'TOTAL.:'       TO      ROD-TITULO
                    PERFORM         1400-00-GRAVACAO-RODAPE
+                   PERFORM         1450-00-GRAVACAO-TRAILER-GERAL
+           END-IF.
+
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
            END-IF.
 
            CLOSE   CADPECA
@@ -523,6 +670,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB016'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -543,12 +698,126 @@
            MOVE    WS-GRV-CADPREL  TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRV.DETALHE.- CADPREL.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-REJ-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* VALOR UNITARIO NAO NUMERICO.....: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-QTD-CADPECA
+                                   TO      WS-EDICAO.
+           DISPLAY '* QUANTIDADE ESTOQUE NAO NUMERICA.: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB001 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE HEADER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*   ARQUIVO CADPECA SEM REGISTRO DE TRAILER   *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* QTDE DE DETALHES NAO CONFERE COM O TRAILER  *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '*  QTDE LIDA..........: ' WS-EDICAO
+           '           *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '*  QTDE NO TRAILER....: ' WS-EDICAO
+           '           *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO ARQUIVO*'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB016 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -574,7 +843,7 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB001 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
