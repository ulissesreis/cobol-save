@@ -0,0 +1,522 @@
+      *****************************************************************
+       IDENTIFICATION              DIVISION.
+      *****************************************************************
+      *
+       PROGRAM-ID.                 GPFPB023.
+       AUTHOR.                     ULISSES SOUZA
+       DATE-WRITTEN.               14/04/2014.
+       SECURITY.
+      *
+      *****************************************************************
+      * SISTEMA......: SIGPF - SISTEMA DE GESTAO DE PECAS/FILIAIS     *
+      *****************************************************************
+      * ANALISTA.....: ULISSES SOUZA                                  *
+      * LINGUAGEM....: COBOL/BATCH                                    *
+      * PROGRAMADOR..: ULISSES SOUZA                                  *
+      * DATA.........: 14/04/2014                                     *
+      *****************************************************************
+      * OBJETIVO.....: CASAR  O  CADASTRO  DE  SOLICITACOES  (CADSOLI)*
+      *                COM  AS  SOLICITACOES  ATENDIDAS   (CADATEN),  *
+      *                SEPARANDO  AS  SOLICITACOES  EFETIVADAS  DAS   *
+      *                NAO EFETIVADAS.                                *
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT                 DIVISION.
+      *****************************************************************
+       CONFIGURATION               SECTION.
+      *****************************************************************
+       SPECIAL-NAMES.              DECIMAL-POINT   IS    COMMA.
+      *****************************************************************
+       INPUT-OUTPUT                SECTION.
+      *****************************************************************
+       FILE-CONTROL.
+      *****************************************************************
+      * INPUT..: CADSOLI - CADASTRO DE SOLICITACOES       - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADSOLI  ASSIGN  TO  UT-S-CADSOLI
+                   FILE     STATUS  IS  WS-FS-CADSOLI.
+      *
+      *****************************************************************
+      * INPUT..: CADATEN - SOLICITACOES ATENDIDAS         - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  CADATEN  ASSIGN  TO  UT-S-CADATEN
+                   FILE     STATUS  IS  WS-FS-CADATEN.
+      *
+      *****************************************************************
+      * OUTPUT.: S1LQEX22 - SOLICITACOES NAO EFETIVADAS   - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  S1LQEX22 ASSIGN  TO  UT-S-S1LQEX22
+                   FILE     STATUS  IS  WS-FS-S1LQEX22.
+      *
+      *****************************************************************
+      * OUTPUT.: S2EQEX22 - SOLICITACOES EFETIVADAS       - LRECL=100 *
+      *****************************************************************
+      *
+           SELECT  S2EQEX22 ASSIGN  TO  UT-S-S2EQEX22
+                   FILE     STATUS  IS  WS-FS-S2EQEX22.
+      *
+      *****************************************************************
+       DATA                        DIVISION.
+      *****************************************************************
+       FILE                        SECTION.
+      *****************************************************************
+      * INPUT..: CADSOLI - CADASTRO DE SOLICITACOES       - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADSOLI
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADSOLI         PIC     X(100).
+      *
+      *****************************************************************
+      * INPUT..: CADATEN - SOLICITACOES ATENDIDAS         - LRECL=100 *
+      *****************************************************************
+      *
+       FD  CADATEN
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-CADATEN         PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: S1LQEX22 - SOLICITACOES NAO EFETIVADAS   - LRECL=100 *
+      *****************************************************************
+      *
+       FD  S1LQEX22
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-S1LQEX22        PIC     X(100).
+      *
+      *****************************************************************
+      * OUTPUT.: S2EQEX22 - SOLICITACOES EFETIVADAS       - LRECL=100 *
+      *****************************************************************
+      *
+       FD  S2EQEX22
+           RECORDING  MODE      IS  F
+           LABEL      RECORD    IS  STANDARD
+           BLOCK      CONTAINS  0   RECORDS.
+      *
+       01      REG-S2EQEX22        PIC     X(100).
+      *
+      *****************************************************************
+       WORKING-STORAGE             SECTION.
+      *****************************************************************
+      *
+       01      WS-FS-CADSOLI       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-CADATEN       PIC     9(002) VALUE ZEROS.
+       01      WS-FS-S1LQEX22      PIC     9(002) VALUE ZEROS.
+       01      WS-FS-S2EQEX22      PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-LID-CADSOLI      PIC     9(018) VALUE ZEROS.
+       01      WS-LID-CADATEN      PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-S1LQEX22     PIC     9(018) VALUE ZEROS.
+       01      WS-GRV-S2EQEX22     PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-CADATEN      PIC     9(018) VALUE ZEROS.
+      *
+       01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
+      *
+      *****************************************************************
+      *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
+      *****************************************************************
+      *
+       01      WS-ACESSO-ARQ       PIC     X(013) VALUE SPACES.
+       01      WS-DDNAME-ARQ       PIC     X(008) VALUE SPACES.
+       01      WS-FS-ARQ           PIC     9(002) VALUE ZEROS.
+      *
+       01      WS-PTO-ERRO         PIC     9(003) VALUE ZEROS.
+      *
+      *****************************************************************
+      * INPUT..: CADSOLI - CADASTRO DE SOLICITACOES       - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI2101.
+      *
+      *****************************************************************
+      * INPUT..: CADATEN - SOLICITACOES ATENDIDAS         - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBI2102.
+      *
+      *****************************************************************
+      * OUTPUT.: S1LQEX22 - SOLICITACOES NAO EFETIVADAS   - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO2101.
+      *
+      *****************************************************************
+      * OUTPUT.: S2EQEX22 - SOLICITACOES EFETIVADAS       - LRECL=100 *
+      *****************************************************************
+      *
+           COPY    COBO2102.
+      *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
+      *****************************************************************
+       LINKAGE                     SECTION.
+      *****************************************************************
+       PROCEDURE                   DIVISION.
+      *****************************************************************
+      *
+           PERFORM 0100-00-PROCED-INICIAIS.
+
+           PERFORM 1000-00-PROCED-PRINCIPAIS
+             UNTIL WS-FS-CADSOLI   EQUAL 10 AND
+                   WS-FS-CADATEN   EQUAL 10.
+
+           PERFORM 3000-00-PROCED-FINAIS.
+
+           GOBACK.
+      *
+      *****************************************************************
+       0100-00-PROCED-INICIAIS     SECTION.
+      *****************************************************************
+      *
+           OPEN    INPUT   CADSOLI
+                           CADATEN
+                   OUTPUT  S1LQEX22
+                           S2EQEX22.
+
+           MOVE   ' NA ABERTURA '  TO      WS-ACESSO-ARQ.
+
+           MOVE    001             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 0500-00-LEITURA-CADSOLI.
+
+           PERFORM 0600-00-LEITURA-CADATEN.
+      *
+       0100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0200-00-TESTA-FILE-STATUS   SECTION.
+      *****************************************************************
+      *
+           PERFORM 0300-00-TESTA-FS-CADSOLI.
+
+           PERFORM 0350-00-TESTA-FS-CADATEN.
+
+           PERFORM 0400-00-TESTA-FS-S1LQEX22.
+
+           PERFORM 0450-00-TESTA-FS-S2EQEX22.
+      *
+       0200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0300-00-TESTA-FS-CADSOLI    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADSOLI NOT EQUAL 00 AND 10
+                   MOVE 'CADSOLI'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADSOLI
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0300-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0350-00-TESTA-FS-CADATEN    SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-CADATEN NOT EQUAL 00 AND 10
+                   MOVE 'CADATEN'  TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-CADATEN
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0350-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0400-00-TESTA-FS-S1LQEX22   SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-S1LQEX22 NOT EQUAL 00
+                   MOVE 'S1LQEX22' TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-S1LQEX22
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0400-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0450-00-TESTA-FS-S2EQEX22   SECTION.
+      *****************************************************************
+      *
+           IF      WS-FS-S2EQEX22 NOT EQUAL 00
+                   MOVE 'S2EQEX22' TO      WS-DDNAME-ARQ
+                   MOVE  WS-FS-S2EQEX22
+                                   TO      WS-FS-ARQ
+                   PERFORM         0999-00-ABEND-ARQ
+           END-IF.
+      *
+       0450-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0500-00-LEITURA-CADSOLI     SECTION.
+      *****************************************************************
+      *
+           READ    CADSOLI         INTO    REG-SOLI.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    002             TO      WS-PTO-ERRO.
+
+           PERFORM 0300-00-TESTA-FS-CADSOLI.
+
+           IF      WS-FS-CADSOLI   EQUAL   00
+                   ADD 001         TO      WS-LID-CADSOLI
+           END-IF.
+
+           IF      WS-FS-CADSOLI   EQUAL   10
+                   MOVE    HIGH-VALUES     TO      REG-SOLI
+           END-IF.
+      *
+       0500-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0600-00-LEITURA-CADATEN     SECTION.
+      *****************************************************************
+      *
+           READ    CADATEN         INTO    REG-ATEN.
+
+           MOVE   ' NA LEITURA '   TO      WS-ACESSO-ARQ.
+
+           MOVE    003             TO      WS-PTO-ERRO.
+
+           PERFORM 0350-00-TESTA-FS-CADATEN.
+
+           IF      WS-FS-CADATEN   EQUAL   00
+                   ADD 001         TO      WS-LID-CADATEN
+           END-IF.
+
+           IF      WS-FS-CADATEN   EQUAL   10
+                   MOVE    HIGH-VALUES     TO      REG-ATEN
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1000-00-PROCED-PRINCIPAIS   SECTION.
+      *****************************************************************
+      *
+           IF      SOLI-CHAVE      LESS    ATEN-CHAVE
+                   PERFORM         0700-00-SOLICITACAO-NAO-EFETIVADA
+           ELSE
+             IF    SOLI-CHAVE      GREATER ATEN-CHAVE
+                   PERFORM         0750-00-ATENDIMENTO-SEM-SOLICIT
+             ELSE
+                   PERFORM         0650-00-SOLICITACAO-EFETIVADA
+             END-IF
+           END-IF.
+      *
+       1000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0650-00-SOLICITACAO-EFETIVADA SECTION.
+      *****************************************************************
+      *
+           PERFORM 1200-00-GRAVACAO-S2EQEX22.
+
+           PERFORM 0500-00-LEITURA-CADSOLI.
+
+           PERFORM 0600-00-LEITURA-CADATEN.
+      *
+       0650-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0700-00-SOLICITACAO-NAO-EFETIVADA SECTION.
+      *****************************************************************
+      *
+           PERFORM 1100-00-GRAVACAO-S1LQEX22.
+
+           PERFORM 0500-00-LEITURA-CADSOLI.
+      *
+       0700-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0750-00-ATENDIMENTO-SEM-SOLICIT SECTION.
+      *****************************************************************
+      *
+      *    ATENDIMENTO SEM SOLICITACAO CORRESPONDENTE NO CADASTRO      *
+      *    CADSOLI - DESCARTADO.                                       *
+      *
+           ADD     001             TO      WS-REJ-CADATEN.
+
+           PERFORM 0600-00-LEITURA-CADATEN.
+      *
+       0750-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1100-00-GRAVACAO-S1LQEX22   SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      S1LQ-REG.
+
+           MOVE    SOLI-CD-ENTI    TO      S1LQ-CD-ENTI.
+           MOVE    SOLI-CD-CENT    TO      S1LQ-CD-CENT.
+           MOVE    SOLI-AN-PROP    TO      S1LQ-AN-PROP.
+           MOVE    SOLI-NR-SOLI    TO      S1LQ-NR-SOLI.
+           MOVE    SOLI-TP-SOLI    TO      S1LQ-TP-SOLI.
+           MOVE    SOLI-TX-DESC    TO      S1LQ-TX-DESC.
+
+           WRITE   REG-S1LQEX22    FROM    S1LQ-REG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    004             TO      WS-PTO-ERRO.
+
+           PERFORM 0400-00-TESTA-FS-S1LQEX22.
+
+           ADD     001             TO      WS-GRV-S1LQEX22.
+      *
+       1100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       1200-00-GRAVACAO-S2EQEX22   SECTION.
+      *****************************************************************
+      *
+           MOVE    SPACES          TO      S2EQ-REG.
+
+           MOVE    SOLI-CD-ENTI    TO      S2EQ-COD-ENTIDAT.
+           MOVE    SOLI-CD-CENT    TO      S2EQ-COD-CENTRO.
+           MOVE    SOLI-AN-PROP    TO      S2EQ-ANO-PROPU.
+           MOVE    SOLI-NR-SOLI    TO      S2EQ-NUM-SOLICITU.
+           MOVE    SOLI-TP-SOLI    TO      S2EQ-TIP-SOLICITA.
+           MOVE    SOLI-TX-DESC    TO      S2EQ-TXT-DESCRICAO.
+
+           WRITE   REG-S2EQEX22    FROM    S2EQ-REG.
+
+           MOVE   ' NA GRAVACAO '  TO      WS-ACESSO-ARQ.
+
+           MOVE    005             TO      WS-PTO-ERRO.
+
+           PERFORM 0450-00-TESTA-FS-S2EQEX22.
+
+           ADD     001             TO      WS-GRV-S2EQEX22.
+      *
+       1200-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3000-00-PROCED-FINAIS       SECTION.
+      *****************************************************************
+      *
+           CLOSE   CADSOLI
+                   CADATEN
+                   S1LQEX22
+                   S2EQEX22.
+
+           MOVE   'NO FECHAMENTO'  TO      WS-ACESSO-ARQ.
+
+           MOVE    006             TO      WS-PTO-ERRO.
+
+           PERFORM 0200-00-TESTA-FILE-STATUS.
+
+           PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB023'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADSOLI
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
+      *
+       3000-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       3100-00-MONTA-ESTATISTICA   SECTION.
+      *****************************************************************
+      *
+           DISPLAY '******************* GPFPB023 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*        ESTATISTICA DE PROCESSAMENTO         *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB023 ******************'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-LID-CADSOLI  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADSOLI.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-LID-CADATEN  TO      WS-EDICAO.
+           DISPLAY '* REGISTROS LIDOS.......- CADATEN.: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-S2EQEX22 TO      WS-EDICAO.
+           DISPLAY '* SOLICITACOES EFETIVADAS..........: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-GRV-S1LQEX22 TO      WS-EDICAO.
+           DISPLAY '* SOLICITACOES NAO EFETIVADAS......: ' WS-EDICAO
+           ' *'.
+           MOVE    WS-REJ-CADATEN  TO      WS-EDICAO.
+           DISPLAY '* ATENDIMENTOS SEM SOLICITACAO.....: ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB023 ******************'.
+      *
+       3100-99-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0999-00-ABEND-ARQ           SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB023 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB023 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '* PROBLEMAS ' WS-ACESSO-ARQ ' DO ARQUIVO '
+           WS-DDNAME-ARQ ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*             FILE STATUS....: ' WS-FS-ARQ
+           '             *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*           PONTO COM ERRO...: ' WS-PTO-ERRO
+           '            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB023 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB023 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0999-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      *                   FIM DO PROGRAMA - GPFPB023                  *
+      *****************************************************************
