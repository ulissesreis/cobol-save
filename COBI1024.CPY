@@ -0,0 +1,30 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE ENTRADA - CADFBAN       - LCREL 100 BYTES  *
+      ******************************************************************
+      * NOME DO BOOK    - COBI1024 - CADASTRO BANCARIO DA FILIAL       *
+      ******************************************************************
+      * FBAN-COD-FIL   - PIC 9(005)        - CODIGO DA FILIAL          *
+      * FBAN-NOM-FIL   - PIC X(030)        - NOME DA FILIAL            *
+      * FBAN-COD-CLIE  - PIC 9(018)        - CODIGO UNICO DO CLIENTE   *
+      * FBAN-BANCO     - PIC 9(003)        - CODIGO DO BANCO           *
+      * FBAN-AGENCIA   - PIC 9(004)        - CODIGO DA AGENCIA         *
+      * FBAN-OPERACAO  - PIC 9(003)        - CODIGO DA OPERACAO        *
+      * FBAN-CONTA     - PIC 9(009)        - CODIGO DA CONTA/DIGITO    *
+      * FILLER         - PIC X(028)        - AREA LIVRE                *
+      ******************************************************************
+      *
+       01          REG-FBAN.
+           03      FBAN-COD-FIL    PIC     9(005).
+           03      FBAN-NOM-FIL    PIC     X(030).
+           03      FBAN-COD-CLIE   PIC     9(018).
+           03      FBAN-BANCO      PIC     9(003).
+           03      FBAN-AGENCIA    PIC     9(004).
+           03      FBAN-OPERACAO   PIC     9(003).
+           03      FBAN-CONTA      PIC     9(009).
+           03      FILLER          PIC     X(028).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE ENTRADA       SEQ. - INPUT - CADFBAN *
+      ******************************************************************
