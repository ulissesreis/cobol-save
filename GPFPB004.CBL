@@ -79,12 +79,27 @@
        01      WS-LID-CADPECA      PIC     9(018) VALUE ZEROS.
        01      WS-GRV-CAUM         PIC     9(018) VALUE ZEROS.
        01      WS-GRV-SAUM         PIC     9(018) VALUE ZEROS.
+       01      WS-REJ-CADPECA      PIC     9(018) VALUE ZEROS.
+       01      WS-DET-CADPECA      PIC     9(007) VALUE ZEROS.
       *
        01      WS-EDICAO           PIC     Z.ZZZ.ZZ9.
       *
        01      WS-VLR-UNIT         PIC     9(013)V9(002) VALUE ZEROS.
       *
       *****************************************************************
+      *        VARIAVEIS PARA LOCALIZACAO DA FAIXA DE AUMENTO         *
+      *****************************************************************
+      *
+       01      WS-IDX-FAIXA        PIC     9(002) VALUE ZEROS.
+       01      WS-PERC-APLIC       PIC     9(003)V9(002) VALUE ZEROS.
+      *
+       01      WS-SW-FAIXA         PIC     X(001) VALUE 'N'.
+         88    WS-SW-FAIXA-ACHOU                  VALUE 'S'.
+         88    WS-SW-FAIXA-NAO-ACHOU               VALUE 'N'.
+      *
+       01      WS-COD-PEC-NUM      PIC     9(005) VALUE ZEROS.
+      *
+      *****************************************************************
       *        VARIAVEIS PARA TRATAMENTO DE ABEND                     *
       *****************************************************************
       *
@@ -106,16 +121,31 @@
       *
            COPY    COBO1002.
       *
+      *****************************************************************
+      * INTERFACE.: LOG DE EXECUCAO (COBBB100)                        *
+      *****************************************************************
+      *
+           COPY    RUCWS100.
+      *
       *****************************************************************
        LINKAGE                     SECTION.
       *****************************************************************
-       PROCEDURE                   DIVISION.
+      *
+       01      LKG-PARM.
+         03    LKG-QTD-FAIXAS      PIC     9(001).
+         03    LKG-FAIXA           OCCURS  5   TIMES.
+           05  LKG-FAIXA-COD-INI   PIC     9(005).
+           05  LKG-FAIXA-COD-FIM   PIC     9(005).
+           05  LKG-FAIXA-PERCENT   PIC     9(003)V9(002).
+      *****************************************************************
+       PROCEDURE                   DIVISION        USING   LKG-PARM.
       *****************************************************************
       *
            PERFORM 0100-00-PROCED-INICIAIS.
 
            PERFORM 1000-00-PROCED-PRINCIPAIS
-             UNTIL WS-FS-CADPECA EQUAL 10.
+             UNTIL WS-FS-CADPECA EQUAL 10 OR
+                   PECA-TRAILER.
 
            PERFORM 3000-00-PROCED-FINAIS.
 
@@ -125,6 +155,8 @@
        0100-00-PROCED-INICIAIS     SECTION.
       *****************************************************************
       *
+           PERFORM 0150-00-CRITICA-PARM.
+
            OPEN    INPUT   CADPECA
                    OUTPUT  CADPSEL.
 
@@ -145,11 +177,44 @@
                    '*          ARQUIVO CADPECA ESTA VAZIO         *'
                    DISPLAY
                    '*                                             *'
+           ELSE
+      *    VERIFICANDO SE O ARQUIVO CONTEM HEADER
+                   IF      NOT     PECA-HEADER
+                           PERFORM 0995-00-ABEND-PECA-S-HEADER
+                   END-IF
+                   PERFORM 0500-00-LEITURA-CADPECA
            END-IF.
       *
        0100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0150-00-CRITICA-PARM        SECTION.
+      *****************************************************************
+      *
+           IF      LKG-QTD-FAIXAS  NOT NUMERIC OR
+                   LKG-QTD-FAIXAS  GREATER     5
+                   PERFORM         0997-00-ABEND-PARM
+           END-IF.
+
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                   UNTIL   WS-IDX-FAIXA GREATER LKG-QTD-FAIXAS
+
+             IF    LKG-FAIXA-COD-INI(WS-IDX-FAIXA) NOT NUMERIC     OR
+                   LKG-FAIXA-COD-FIM(WS-IDX-FAIXA) NOT NUMERIC     OR
+                   LKG-FAIXA-PERCENT(WS-IDX-FAIXA) NOT NUMERIC     OR
+                   LKG-FAIXA-COD-INI(WS-IDX-FAIXA)
+                           GREATER LKG-FAIXA-COD-FIM(WS-IDX-FAIXA)
+                   PERFORM       0997-00-ABEND-PARM
+             END-IF
+
+           END-PERFORM.
+
+           MOVE    ZEROS           TO      WS-IDX-FAIXA.
+      *
+       0150-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0200-00-TESTA-FILE-STATUS   SECTION.
       *****************************************************************
@@ -212,14 +277,26 @@
        1000-00-PROCED-PRINCIPAIS   SECTION.
       *****************************************************************
       *
-           IF      PECA-COD-PEC    GREATER 10000
-                   COMPUTE WS-VLR-UNIT =
-                       ( PECA-VLR-UNIT * 1,10 )
-                   ADD 001         TO      WS-GRV-CAUM
+           ADD     001             TO      WS-DET-CADPECA.
+
+      *    CAMPO VINDO DO CADASTRO PODE ESTAR CORROMPIDO - NAO
+      *    PARTICIPA DE CALCULO SE NAO FOR NUMERICO
+           IF      PECA-VLR-UNIT    NOT NUMERIC
+                   MOVE    ZEROS           TO      WS-VLR-UNIT
+                   ADD     001             TO      WS-REJ-CADPECA
            ELSE
-                   MOVE PECA-VLR-UNIT
-                                   TO      WS-VLR-UNIT
-                   ADD 001         TO      WS-GRV-SAUM
+                   PERFORM 0600-00-LOCALIZA-FAIXA
+
+                   IF      WS-SW-FAIXA-ACHOU
+                           COMPUTE WS-VLR-UNIT =
+                               PECA-VLR-UNIT *
+                               ( 1 + ( WS-PERC-APLIC / 100 ) )
+                           ADD 001         TO      WS-GRV-CAUM
+                   ELSE
+                           MOVE PECA-VLR-UNIT
+                                           TO      WS-VLR-UNIT
+                           ADD 001         TO      WS-GRV-SAUM
+                   END-IF
            END-IF.
 
            PERFORM 1100-00-GRAVACAO-CADPSEL
@@ -229,6 +306,41 @@
        1000-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0600-00-LOCALIZA-FAIXA      SECTION.
+      *****************************************************************
+      *
+           SET     WS-SW-FAIXA-NAO-ACHOU
+                                   TO      TRUE.
+
+           MOVE    ZEROS           TO      WS-PERC-APLIC.
+
+      *    CODIGOS SKU ALFANUMERICOS NAO PARTICIPAM DA FAIXA DE
+      *    AUMENTO POR ESCALA - PERMANECEM SEM PERCENTUAL APLICADO
+           IF      PECA-COD-PEC    NUMERIC
+                   MOVE    PECA-COD-PEC    TO      WS-COD-PEC-NUM
+
+                   PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+                           UNTIL   WS-IDX-FAIXA GREATER LKG-QTD-FAIXAS
+                           OR      WS-SW-FAIXA-ACHOU
+
+                     IF    WS-COD-PEC-NUM
+                           NOT LESS    LKG-FAIXA-COD-INI(WS-IDX-FAIXA)
+                           AND
+                           WS-COD-PEC-NUM
+                           NOT GREATER LKG-FAIXA-COD-FIM(WS-IDX-FAIXA)
+                           MOVE  LKG-FAIXA-PERCENT(WS-IDX-FAIXA)
+                                   TO      WS-PERC-APLIC
+                           SET   WS-SW-FAIXA-ACHOU
+                                   TO      TRUE
+                     END-IF
+
+                   END-PERFORM
+           END-IF.
+      *
+       0600-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        1100-00-GRAVACAO-CADPSEL    SECTION.
       *****************************************************************
@@ -255,6 +367,22 @@
        3000-00-PROCED-FINAIS       SECTION.
       *****************************************************************
       *
+      *    VERIFICANDO SE O ULTIMO REGISTRO LIDO E O TRAILER
+           IF      WS-FS-CADPECA   NOT EQUAL 10
+                   IF      NOT     PECA-TRAILER
+                           PERFORM 0993-00-ABEND-PECA-S-TRAILER
+                   END-IF
+      *    VERIFICANDO A QTDE DE DETALHE COM O TRAILER
+                   IF      PECA-QTD-REG NOT EQUAL WS-DET-CADPECA
+                           PERFORM 0992-00-ABEND-PECA-QTD-INCOP
+                   END-IF
+      *    VERIFICANDO SE EXISTE MAIS ALGUM REGISTRO APOS O TRAILER
+                   PERFORM 0500-00-LEITURA-CADPECA
+                   IF      WS-FS-CADPECA NOT EQUAL 10
+                           PERFORM 0990-00-ABEND-PECA-S-ORDEM
+                   END-IF
+           END-IF.
+
            CLOSE   CADPECA
                    CADPSEL.
 
@@ -265,6 +393,14 @@
            PERFORM 0200-00-TESTA-FILE-STATUS.
 
            PERFORM 3100-00-MONTA-ESTATISTICA.
+
+           MOVE    'GPFPB004'      TO      WRL-PROGRAMA.
+           MOVE    ZEROS           TO      WRL-RETCODE.
+           MOVE    WS-LID-CADPECA
+                                   TO      WRL-QTD-PROC.
+
+           CALL    'COBBB100'      USING   WRL-GRUPO
+           END-CALL.
       *
        3000-99-EXIT.
            EXIT.
@@ -288,12 +424,43 @@
            MOVE    WS-GRV-SAUM     TO      WS-EDICAO.
            DISPLAY '* REGISTROS GRAV. S/AUM.- CADPSEL.: ' WS-EDICAO
            ' *'.
+           MOVE    WS-REJ-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* VALOR UNITARIO NAO NUMERICO.....: ' WS-EDICAO
+           ' *'.
            DISPLAY '*                                             *'.
            DISPLAY '******************* GPFPB004 ******************'.
       *
        3100-99-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0997-00-ABEND-PARM          SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY
+           '******************* GPFPB004 ******************'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '*    PARAMETRO PARM ESTA INVALIDO 'LKG-PARM'  *'
+           DISPLAY
+           '*                                             *'
+           DISPLAY
+           '******************* GPFPB004 ******************'
+           DISPLAY
+           '*     P R O G R A M A  C A N C E L A D O      *'
+           DISPLAY
+           '******************* GPFPB004 ******************'
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0997-99-EXIT.
+           EXIT.
+      *
       *****************************************************************
        0999-00-ABEND-ARQ           SECTION.
       *****************************************************************
@@ -319,13 +486,122 @@
            DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
            DISPLAY '******************* GPFPB004 ******************'.
 
-      *    CALL    'IBM'.
+           CALL    'IBM'.
 
            GOBACK.
       *
        0999-00-EXIT.
            EXIT.
       *
+      *****************************************************************
+       0995-00-ABEND-PECA-S-HEADER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*     ARQUIVO CADPECA SEM REGISTRO HEADER     *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0995-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0993-00-ABEND-PECA-S-TRAILER SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*     ARQUIVO CADPECA SEM REGISTRO TRAILER    *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0993-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0992-00-ABEND-PECA-QTD-INCOP SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  QTDE DE DETALHES DIVERGE DO TRAILER DO     *'.
+           DISPLAY '*  ARQUIVO CADPECA                            *'.
+           DISPLAY '*                                             *'.
+           MOVE    WS-DET-CADPECA  TO      WS-EDICAO.
+           DISPLAY '* QTDE DE DETALHES LIDOS.:           ' WS-EDICAO
+           ' *'.
+           MOVE    PECA-QTD-REG    TO      WS-EDICAO.
+           DISPLAY '* QTDE INFORMADA NO TRAILER.:        ' WS-EDICAO
+           ' *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0992-00-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+       0990-00-ABEND-PECA-S-ORDEM  SECTION.
+      *****************************************************************
+      *
+           MOVE    12              TO      RETURN-CODE.
+
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*      TERMINO ANORMAL DE PROCESSAMENTO       *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*                                             *'.
+           DISPLAY '*  EXISTEM REGISTROS APOS O TRAILER NO        *'.
+           DISPLAY '*  ARQUIVO CADPECA                            *'.
+           DISPLAY '*                                             *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+           DISPLAY '*     P R O G R A M A  C A N C E L A D O      *'.
+           DISPLAY '******************* GPFPB004 ******************'.
+
+           CALL    'IBM'.
+
+           GOBACK.
+      *
+       0990-00-EXIT.
+           EXIT.
+      *
       *****************************************************************
       *                   FIM DO PROGRAMA - GPFPB004                  *
       *****************************************************************
