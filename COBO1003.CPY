@@ -0,0 +1,24 @@
+      ******************************************************************
+      * SISTEMA         - CURSO DE PROGRAMACAO COBOL II      MAINFRAME *
+      ******************************************************************
+      * BOOK DO ARQUIVO DE SAIDA - CADPDES           - LCREL 100 BYTES *
+      ******************************************************************
+      * NOME DO BOOK    - COBO1003 - CADASTRO DE PECAS DESPREZADAS     *
+      ******************************************************************
+      * PDES-COD-PEC    - PIC X(005)        - CODIGO DA PECA           *
+      * PDES-NOME       - PIC X(030)        - NOME DA PECA             *
+      * PDES-VLR-UNIT   - PIC 9(013)V9(002) - VALOR UNITARIO DA PECA   *
+      * PDES-MOTIVO     - PIC X(030)        - MOTIVO DO DESPREZO       *
+      * FILLER          - PIC X(015)        - AREA LIVRE               *
+      ******************************************************************
+      *
+       01          REG-PDES.
+           03      PDES-COD-PEC    PIC     X(005).
+           03      PDES-NOME       PIC     X(030).
+           03      PDES-VLR-UNIT   PIC     9(013)V9(002).
+           03      PDES-MOTIVO     PIC     X(030).
+           03      FILLER          PIC     X(015).
+      *
+      ******************************************************************
+      * FIM DO BOOK DO ARQUIVO DE SAIDA        SEQ. - OUTPUT - CADPDES *
+      ******************************************************************
